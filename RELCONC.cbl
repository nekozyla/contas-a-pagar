@@ -0,0 +1,306 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONC.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-HISTPAGTO     PIC X(2).
+           88 STATUS-OK-HIST          VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL         VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-FIM-LEITURA-CP       PIC X(01) VALUE 'N'.
+       01 WS-FIM-LEITURA-HIST     PIC X(01) VALUE 'N'.
+       01 WS-PAUSA                PIC X(01).
+
+       01 WS-TOTAL-CP-PAGO        PIC 9(12)V99 VALUE ZERO.
+       01 WS-TOTAL-HIST-PAGO      PIC S9(12)V99 VALUE ZERO.
+       01 WS-QTD-DIVERGENCIAS     PIC 9(05) VALUE ZERO.
+
+      *> ACUMULADOR DO TOTAL PAGO NO HISTPAGTO PARA O DOCUMENTO CORRENTE
+      *> DA CONTAPAGAR-FILE (SOMA TODAS AS PARCELAS/ESTORNOS DAQUELE DOC)
+       01 WS-HIST-SOMA-DOC        PIC S9(12)V99.
+       01 WS-HIST-ACHOU-DOC       PIC X(01).
+       01 WS-HIST-NUM-DOC-ALVO    PIC 9(10).
+       01 WS-HIST-CNPJ-ALVO       PIC 9(14).
+       01 WS-HIST-FIM-GRUPO       PIC X(01).
+
+      *> CONTROLE DA VARREDURA REVERSA (HISTPAGTO -> CONTAPAGAR), AGRUPANDO
+      *> AS ENTRADAS PELO NUMERO DO DOCUMENTO JA QUE A CHAVE PRIMARIA DO
+      *> HISTPAGTO E H-NUM-DOC + H-SEQ, PORTANTO VEM AGRUPADA NA LEITURA
+       01 WS-REV-NUM-DOC-ANTERIOR PIC 9(10) VALUE ZERO.
+       01 WS-REV-CNPJ-ANTERIOR    PIC 9(14) VALUE ZERO.
+       01 WS-REV-PRIMEIRO         PIC X(01) VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Reconciliacao CONTAPAGAR x HISTPAGTO ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELCONC_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               DISPLAY "AVISO: HISTPAGTO.DAT nao existe, nada a reconciliar."
+               CLOSE CONTAPAGAR-FILE
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "-- Documentos pagos em CONTAPAGAR (situacao P) --".
+           MOVE "-- Documentos pagos em CONTAPAGAR (situacao P) --" TO SPOOL-REG
+           WRITE SPOOL-REG.
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA-CP
+           END-START.
+           PERFORM 300-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA-CP = 'Y'.
+
+           DISPLAY " ".
+           DISPLAY "-- Documentos pagos em HISTPAGTO sem baixa em CONTAPAGAR --".
+           MOVE "-- Documentos pagos em HISTPAGTO sem baixa em CONTAPAGAR --"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+           MOVE LOW-VALUES TO H-PRIMARY-KEY.
+           START HISTPAGTO-FILE KEY IS GREATER THAN H-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA-HIST
+           END-START.
+           PERFORM 500-LER-PROXIMO-HIST UNTIL WS-FIM-LEITURA-HIST = 'Y'.
+
+           CLOSE CONTAPAGAR-FILE.
+           CLOSE HISTPAGTO-FILE.
+
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------------".
+           DISPLAY "Total pago (CONTAPAGAR) : " WS-TOTAL-CP-PAGO.
+           DISPLAY "Total pago (HISTPAGTO)  : " WS-TOTAL-HIST-PAGO.
+           DISPLAY "Divergencias encontradas: " WS-QTD-DIVERGENCIAS.
+           MOVE "-------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Total pago (CONTAPAGAR) : " WS-TOTAL-CP-PAGO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Total pago (HISTPAGTO)  : " WS-TOTAL-HIST-PAGO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Divergencias encontradas: " WS-QTD-DIVERGENCIAS
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG.
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       300-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA-CP
+               NOT AT END
+                   IF CP-SITUACAO = 'P'
+                       PERFORM 350-CONFERIR-CONTA
+                   END-IF
+           END-READ.
+
+       350-CONFERIR-CONTA.
+           ADD CP-VALOR TO WS-TOTAL-CP-PAGO.
+           MOVE CP-NUM-DOC TO WS-HIST-NUM-DOC-ALVO.
+           MOVE CP-CNPJ-FORN TO WS-HIST-CNPJ-ALVO.
+           MOVE ZERO TO WS-HIST-SOMA-DOC.
+           MOVE 'N' TO WS-HIST-ACHOU-DOC.
+
+           MOVE WS-HIST-NUM-DOC-ALVO TO H-NUM-DOC.
+           MOVE 'N' TO WS-HIST-FIM-GRUPO.
+           START HISTPAGTO-FILE KEY IS EQUAL TO H-NUM-DOC
+               INVALID KEY
+                   MOVE 'Y' TO WS-HIST-FIM-GRUPO
+           END-START.
+           PERFORM 360-SOMAR-HIST-DOC UNTIL WS-HIST-FIM-GRUPO = 'Y'.
+
+           IF WS-HIST-ACHOU-DOC = 'N'
+               ADD 1 TO WS-QTD-DIVERGENCIAS
+               DISPLAY "DOC " CP-NUM-DOC " CNPJ " CP-CNPJ-FORN
+                       " - pago em CONTAPAGAR mas ausente em HISTPAGTO"
+               MOVE SPACES TO SPOOL-REG
+               STRING "DOC " CP-NUM-DOC " CNPJ " CP-CNPJ-FORN
+                      " - pago em CONTAPAGAR mas ausente em HISTPAGTO"
+                   DELIMITED BY SIZE INTO SPOOL-REG
+               WRITE SPOOL-REG
+           ELSE
+               IF WS-HIST-SOMA-DOC NOT = CP-VALOR
+                   ADD 1 TO WS-QTD-DIVERGENCIAS
+                   DISPLAY "DOC " CP-NUM-DOC " CNPJ " CP-CNPJ-FORN
+                           " - CP-VALOR " CP-VALOR
+                           " difere do total pago no HISTPAGTO "
+                           WS-HIST-SOMA-DOC
+                   MOVE SPACES TO SPOOL-REG
+                   STRING "DOC " CP-NUM-DOC " CNPJ " CP-CNPJ-FORN
+                          " - CP-VALOR " CP-VALOR
+                          " difere do total pago no HISTPAGTO "
+                          WS-HIST-SOMA-DOC
+                       DELIMITED BY SIZE INTO SPOOL-REG
+                   WRITE SPOOL-REG
+               END-IF
+           END-IF.
+
+       360-SOMAR-HIST-DOC.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-HIST-FIM-GRUPO
+               NOT AT END
+                   IF H-NUM-DOC NOT = WS-HIST-NUM-DOC-ALVO
+                       MOVE 'Y' TO WS-HIST-FIM-GRUPO
+                   ELSE
+                       IF H-CNPJ-FORN = WS-HIST-CNPJ-ALVO
+                           MOVE 'S' TO WS-HIST-ACHOU-DOC
+                           ADD H-VALOR-PAGO TO WS-HIST-SOMA-DOC
+                       END-IF
+                   END-IF
+           END-READ.
+
+       500-LER-PROXIMO-HIST.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA-HIST
+               NOT AT END
+                   ADD H-VALOR-PAGO TO WS-TOTAL-HIST-PAGO
+                   IF WS-REV-PRIMEIRO = 'S' OR
+                      H-NUM-DOC NOT = WS-REV-NUM-DOC-ANTERIOR OR
+                      H-CNPJ-FORN NOT = WS-REV-CNPJ-ANTERIOR
+                       MOVE 'N' TO WS-REV-PRIMEIRO
+                       MOVE H-NUM-DOC TO WS-REV-NUM-DOC-ANTERIOR
+                       MOVE H-CNPJ-FORN TO WS-REV-CNPJ-ANTERIOR
+                       PERFORM 550-CONFERIR-CONTRAPARTIDA
+                   END-IF
+           END-READ.
+
+       550-CONFERIR-CONTRAPARTIDA.
+           MOVE H-NUM-DOC TO CP-NUM-DOC.
+           MOVE H-CNPJ-FORN TO CP-CNPJ-FORN.
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-DIVERGENCIAS
+                   DISPLAY "DOC " H-NUM-DOC " CNPJ " H-CNPJ-FORN
+                           " - existe no HISTPAGTO mas nao existe em "
+                           "CONTAPAGAR"
+                   MOVE SPACES TO SPOOL-REG
+                   STRING "DOC " H-NUM-DOC " CNPJ " H-CNPJ-FORN
+                          " - existe no HISTPAGTO mas nao existe em "
+                          "CONTAPAGAR"
+                       DELIMITED BY SIZE INTO SPOOL-REG
+                   END-STRING
+                   WRITE SPOOL-REG
+                   END-WRITE
+               NOT INVALID KEY
+                   IF CP-SITUACAO NOT = 'P'
+                       ADD 1 TO WS-QTD-DIVERGENCIAS
+                       DISPLAY "DOC " H-NUM-DOC " CNPJ " H-CNPJ-FORN
+                               " - tem historico de pagamento mas situacao "
+                               "em CONTAPAGAR e '" CP-SITUACAO "'"
+                       MOVE SPACES TO SPOOL-REG
+                       STRING "DOC " H-NUM-DOC " CNPJ " H-CNPJ-FORN
+                              " - tem historico de pagamento mas situacao "
+                              "em CONTAPAGAR e '" CP-SITUACAO "'"
+                           DELIMITED BY SIZE INTO SPOOL-REG
+                       WRITE SPOOL-REG
+                   END-IF
+           END-READ.
