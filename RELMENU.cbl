@@ -1,4 +1,4 @@
->>SOURCE FORMAT IS FREE
+       >>SOURCE FORMAT IS FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELMENU.
        AUTHOR. Neko.
@@ -18,6 +18,18 @@
            DISPLAY "=============================================".
            DISPLAY "1 - Listagem de Fornecedores".
            DISPLAY "2 - Consultar Contas por Fornecedor".
+           DISPLAY "3 - Contas por Centro de Custo".
+           DISPLAY "4 - Contas em Aberto de Todos os Fornecedores".
+           DISPLAY "5 - Relatorio de Pagamentos por Periodo".
+           DISPLAY "6 - Previsao de Fluxo de Caixa (12 Semanas)".
+           DISPLAY "7 - Top Fornecedores por Valor Devido".
+           DISPLAY "8 - Extrato para o Razao Contabil (GL)".
+           DISPLAY "9 - Gerar Lembretes de Vencimento por E-mail".
+           DISPLAY "F - Fechamento Mensal".
+           DISPLAY "E - Extrato do Fornecedor".
+           DISPLAY "R - Reconciliacao CONTAPAGAR x HISTPAGTO".
+           DISPLAY "O - Orcado x Realizado por Centro de Custo".
+           DISPLAY "P - Pontualidade de Pagamento por Fornecedor".
            DISPLAY "S - Sair para o menu principal".
            DISPLAY "Escolha uma opcao: " WITH NO ADVANCING.
            ACCEPT WS-OPCAO-REL.
@@ -27,6 +39,30 @@
                    CALL 'RELFORN'
                WHEN '2'
                    CALL 'RELCTA_F'
+               WHEN '3'
+                   CALL 'RELCC'
+               WHEN '4'
+                   CALL 'RELCTAPG'
+               WHEN '5'
+                   CALL 'RELPAGTO'
+               WHEN '6'
+                   CALL 'RELFLUXO'
+               WHEN '7'
+                   CALL 'RELTOPFN'
+               WHEN '8'
+                   CALL 'GLEXTRAT'
+               WHEN '9'
+                   CALL 'LEMBRETE'
+               WHEN 'F'
+                   CALL 'RELFECH'
+               WHEN 'E'
+                   CALL 'RELEXTFN'
+               WHEN 'R'
+                   CALL 'RELCONC'
+               WHEN 'O'
+                   CALL 'RELORCA'
+               WHEN 'P'
+                   CALL 'RELPONT'
                WHEN 'S'
                    CONTINUE
                WHEN OTHER
