@@ -0,0 +1,217 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEMBRETE.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT LEMBRETES-FILE *> Fila de avisos de vencimento a enviar
+               ASSIGN TO 'LEMBRETES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LEMBRETES.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  LEMBRETES-FILE.
+       01  LEMB-REG.
+           05 LB-NUM-DOC        PIC 9(10).
+           05 LB-CNPJ-FORN      PIC 9(14).
+           05 LB-EMAIL          PIC X(30).
+           05 LB-DATA-VENC      PIC 9(08).
+           05 LB-VALOR          PIC 9(10)V99.
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-FORNECEDORES  PIC X(2).
+           88 STATUS-OK-FORN            VALUE '00'.
+       01 WS-STATUS-LEMBRETES     PIC X(2).
+           88 STATUS-OK-LB              VALUE '00'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL           VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-DIAS-AVISO           PIC 9(03) VALUE ZERO.
+       01 WS-DATA-HOJE            PIC 9(08).
+       01 WS-HOJE-INT             PIC S9(09) COMP.
+       01 WS-LIMITE-INT           PIC S9(09) COMP.
+       01 WS-LIMITE-DATA          PIC 9(08).
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-QTD-LEMBRETES        PIC 9(05) VALUE ZERO.
+       01 WS-PAUSA                PIC X(01).
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Geracao de Lembretes de Vencimento ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'LEMBRETE_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+
+           DISPLAY "Avisar contas que vencem nos proximos N dias. "
+                   "Digite N: " WITH NO ADVANCING.
+           ACCEPT WS-DIAS-AVISO.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+           COMPUTE WS-HOJE-INT = FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE).
+           COMPUTE WS-LIMITE-INT = WS-HOJE-INT + WS-DIAS-AVISO.
+           COMPUTE WS-LIMITE-DATA = FUNCTION DATE-OF-INTEGER(WS-LIMITE-INT).
+
+           OPEN OUTPUT LEMBRETES-FILE.
+           IF NOT STATUS-OK-LB
+               DISPLAY "ERRO ao abrir LEMBRETES.DAT. Status: "
+                       WS-STATUS-LEMBRETES
+               CLOSE CONTAPAGAR-FILE
+               CLOSE FORNECEDORES-FILE
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+      *> POSICIONA DIRETO NA DATA DE HOJE PELA CHAVE ALTERNATIVA DE
+      *> VENCIMENTO, EM VEZ DE VARRER O ARQUIVO INTEIRO PELA CHAVE
+      *> PRIMARIA E DESCARTAR TUDO FORA DA JANELA DE AVISO
+           MOVE WS-DATA-HOJE TO CP-DATA-VENC.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN OR EQUAL TO
+                   CP-DATA-VENC
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE CONTAPAGAR-FILE.
+           CLOSE FORNECEDORES-FILE.
+           CLOSE LEMBRETES-FILE.
+
+           DISPLAY "Lembretes gerados em LEMBRETES.DAT: " WS-QTD-LEMBRETES.
+           MOVE SPACES TO SPOOL-REG.
+           STRING "Lembretes gerados em LEMBRETES.DAT: " WS-QTD-LEMBRETES
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+      *> LEITURA SEGUE A CHAVE ALTERNATIVA DE VENCIMENTO A PARTIR DO
+      *> START ACIMA; O PRIMEIRO REGISTRO COM VENCIMENTO ALEM DA
+      *> JANELA DE AVISO ENCERRA A LEITURA, JA QUE NAO HA MAIS NADA
+      *> DENTRO DA FAIXA DAQUELE PONTO EM DIANTE
+       300-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-DATA-VENC > WS-LIMITE-DATA
+                       MOVE 'Y' TO WS-FIM-LEITURA
+                   ELSE
+                       IF CP-SITUACAO = 'A'
+                           PERFORM 400-GRAVAR-LEMBRETE
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *> BUSCA O E-MAIL DO FORNECEDOR E ENFILEIRA O AVISO EM
+      *> LEMBRETES.DAT; O ENVIO EFETIVO FICA A CARGO DE UM PROCESSO
+      *> EXTERNO QUE LE ESSA FILA, DO MESMO JEITO QUE O REMESSA.DAT
+      *> GERADO PELO CNAB240 E CONSUMIDO PELO BANCO
+       400-GRAVAR-LEMBRETE.
+           MOVE CP-CNPJ-FORN TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   MOVE SPACES TO F-EMAIL
+           END-READ.
+
+           IF F-EMAIL NOT = SPACES
+               MOVE CP-NUM-DOC   TO LB-NUM-DOC
+               MOVE CP-CNPJ-FORN TO LB-CNPJ-FORN
+               MOVE F-EMAIL      TO LB-EMAIL
+               MOVE CP-DATA-VENC TO LB-DATA-VENC
+               MOVE CP-VALOR     TO LB-VALOR
+
+               WRITE LEMB-REG
+               ADD 1 TO WS-QTD-LEMBRETES
+           END-IF.
