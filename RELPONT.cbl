@@ -0,0 +1,271 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELPONT.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-HISTPAGTO     PIC X(2).
+           88 STATUS-OK-HIST          VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP            VALUE '00'.
+       01 WS-STATUS-FORNECEDORES  PIC X(2).
+           88 STATUS-OK-FORN          VALUE '00'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL         VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-PAUSA                PIC X(01).
+       01 WS-DIAS-DIFF            PIC S9(05) COMP.
+
+      *> ACUMULADOR POR FORNECEDOR: SOMA DOS DIAS DE ANTECEDENCIA/ATRASO
+      *> (POSITIVO = PAGO ANTES DO VENCIMENTO, NEGATIVO = PAGO COM ATRASO)
+      *> E QUANTIDADE DE PAGAMENTOS CONSIDERADOS
+       01 WS-QTD-FORN             PIC 9(04) VALUE ZERO.
+       01 WS-FORN-TAB.
+           05 WS-FORN-ITEM OCCURS 500 TIMES.
+              10 WS-FT-CNPJ       PIC 9(14).
+              10 WS-FT-SOMA-DIAS  PIC S9(07) COMP.
+              10 WS-FT-QTD-PGTOS  PIC 9(05) COMP.
+
+       01 WS-ACHOU-IDX            PIC 9(04) VALUE ZERO.
+       01 WS-I                    PIC 9(04).
+       01 WS-MEDIA-DIAS           PIC S9(05)V99.
+       01 WS-QTD-PGTOS-DISP       PIC 9(05).
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Pontualidade de Pagamento por Fornecedor ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELPONT_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               DISPLAY "AVISO: HISTPAGTO.DAT nao existe, nada a analisar."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao abrir historico de pagamentos. Status: "
+                       WS-STATUS-HISTPAGTO
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE HISTPAGTO-FILE
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           MOVE LOW-VALUES TO H-PRIMARY-KEY.
+           START HISTPAGTO-FILE KEY IS GREATER THAN H-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 200-LER-PROXIMO-HIST UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE HISTPAGTO-FILE.
+           CLOSE CONTAPAGAR-FILE.
+
+           IF WS-QTD-FORN = ZERO
+               DISPLAY "Nenhum pagamento encontrado no historico."
+               MOVE "Nenhum pagamento encontrado no historico." TO SPOOL-REG
+               WRITE SPOOL-REG
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+           PERFORM 500-IMPRIMIR-CABECALHO.
+           PERFORM 600-IMPRIMIR-LINHA
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-FORN.
+           CLOSE FORNECEDORES-FILE.
+
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+      *> PARA CADA PAGAMENTO DO HISTORICO, BUSCA A DATA DE VENCIMENTO
+      *> ORIGINAL DA CONTA E ACUMULA A DIFERENCA EM DIAS POR FORNECEDOR
+       200-LER-PROXIMO-HIST.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   PERFORM 250-ACUMULAR-PAGAMENTO
+           END-READ.
+
+       250-ACUMULAR-PAGAMENTO.
+           MOVE H-NUM-DOC TO CP-NUM-DOC.
+           MOVE H-CNPJ-FORN TO CP-CNPJ-FORN.
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE WS-DIAS-DIFF =
+                       FUNCTION INTEGER-OF-DATE(CP-DATA-VENC) -
+                       FUNCTION INTEGER-OF-DATE(H-DATA-PGTO)
+                   PERFORM 300-ACUMULAR-FORNECEDOR
+           END-READ.
+
+      *> PROCURA O CNPJ NA TABELA (LINEAR, JA QUE O NUMERO DE
+      *> FORNECEDORES DISTINTOS E PEQUENO), SOMA NO TOTAL EXISTENTE OU
+      *> ABRE UMA NOVA LINHA NA TABELA
+       300-ACUMULAR-FORNECEDOR.
+           MOVE ZERO TO WS-ACHOU-IDX.
+           PERFORM 350-PROCURAR-FORNECEDOR
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-FORN.
+
+           IF WS-ACHOU-IDX = ZERO
+               IF WS-QTD-FORN < 500
+                   ADD 1 TO WS-QTD-FORN
+                   MOVE H-CNPJ-FORN TO WS-FT-CNPJ(WS-QTD-FORN)
+                   MOVE WS-DIAS-DIFF TO WS-FT-SOMA-DIAS(WS-QTD-FORN)
+                   MOVE 1 TO WS-FT-QTD-PGTOS(WS-QTD-FORN)
+               END-IF
+           ELSE
+               ADD WS-DIAS-DIFF TO WS-FT-SOMA-DIAS(WS-ACHOU-IDX)
+               ADD 1 TO WS-FT-QTD-PGTOS(WS-ACHOU-IDX)
+           END-IF.
+
+       350-PROCURAR-FORNECEDOR.
+           IF WS-ACHOU-IDX = ZERO AND WS-FT-CNPJ(WS-I) = H-CNPJ-FORN
+               MOVE WS-I TO WS-ACHOU-IDX
+           END-IF.
+
+       500-IMPRIMIR-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------------------".
+           DISPLAY "CNPJ            Razao Social                  Qtd  Media Dias".
+           DISPLAY "--------------- ----------------------------- ---- ----------".
+           MOVE "-------------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "CNPJ            Razao Social                  Qtd  Media Dias"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "--------------- ----------------------------- ---- ----------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+
+      *> MEDIA POSITIVA = FORNECEDOR EM MEDIA PAGO ANTES DO VENCIMENTO
+      *> MEDIA NEGATIVA = FORNECEDOR EM MEDIA PAGO COM ATRASO
+       600-IMPRIMIR-LINHA.
+           MOVE WS-FT-CNPJ(WS-I) TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   MOVE SPACES TO F-RAZAO-SOCIAL
+           END-READ.
+
+           COMPUTE WS-MEDIA-DIAS ROUNDED =
+               WS-FT-SOMA-DIAS(WS-I) / WS-FT-QTD-PGTOS(WS-I).
+
+           DISPLAY WS-FT-CNPJ(WS-I) " " F-RAZAO-SOCIAL(1:29) " "
+                   WS-FT-QTD-PGTOS(WS-I) " " WS-MEDIA-DIAS.
+           MOVE WS-FT-QTD-PGTOS(WS-I) TO WS-QTD-PGTOS-DISP.
+           MOVE SPACES TO SPOOL-REG.
+           STRING WS-FT-CNPJ(WS-I) " " F-RAZAO-SOCIAL(1:29) " "
+                  WS-QTD-PGTOS-DISP " " WS-MEDIA-DIAS
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
