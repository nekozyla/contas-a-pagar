@@ -0,0 +1,122 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADORCA.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORCAMENTO-FILE
+               ASSIGN TO 'ORCAMENTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OR-CHAVE
+               FILE STATUS IS WS-STATUS-ORCAMENTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORCAMENTO-FILE.
+       01  ORCAMENTO-REG.
+           05 OR-CHAVE.
+              10 OR-CENTRO-CUSTO  PIC X(06).
+              10 OR-ANO-MES       PIC 9(06).
+           05 OR-VALOR-ORCADO     PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-ORCAMENTO     PIC X(2).
+           88 STATUS-OK-ORC           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-ORC VALUE '35'.
+           88 REGISTRO-NAO-ENCONTRADO-ORC VALUE '23'.
+
+       01 WS-OPCAO-ORC             PIC X(1) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           PERFORM 200-MOSTRAR-MENU-ORCAMENTO UNTIL WS-OPCAO-ORC = 'S'.
+           GOBACK.
+
+       200-MOSTRAR-MENU-ORCAMENTO.
+           DISPLAY "--- Orcamento Mensal por Centro de Custo ---".
+           DISPLAY "I - Incluir/Alterar Orcamento".
+           DISPLAY "C - Consultar Orcamento".
+           DISPLAY "S - Sair para o menu principal".
+           ACCEPT WS-OPCAO-ORC.
+
+           EVALUATE FUNCTION UPPER-CASE(WS-OPCAO-ORC)
+               WHEN 'I'
+                   PERFORM 300-INCLUIR-ALTERAR-ORCAMENTO
+               WHEN 'C'
+                   PERFORM 400-CONSULTAR-ORCAMENTO
+               WHEN 'S'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida!"
+           END-EVALUATE.
+
+      *> GRAVA O VALOR ORCADO DE UM CENTRO DE CUSTO PARA UM MES DE
+      *> REFERENCIA; SE JA EXISTIR UM ORCAMENTO PARA O PAR CENTRO/MES
+      *> ELE E SUBSTITUIDO
+       300-INCLUIR-ALTERAR-ORCAMENTO.
+           DISPLAY "--- Incluir/Alterar Orcamento ---".
+           OPEN I-O ORCAMENTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-ORC
+               OPEN OUTPUT ORCAMENTO-FILE
+               CLOSE ORCAMENTO-FILE
+               OPEN I-O ORCAMENTO-FILE
+           END-IF.
+           IF NOT STATUS-OK-ORC
+               DISPLAY "Erro ao abrir arquivo de orcamentos: "
+                       WS-STATUS-ORCAMENTO
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o Centro de Custo: " WITH NO ADVANCING.
+           ACCEPT OR-CENTRO-CUSTO.
+           DISPLAY "Digite o Mes de Referencia (AAAAMM): " WITH NO ADVANCING.
+           ACCEPT OR-ANO-MES.
+           DISPLAY "Digite o Valor Orcado: " WITH NO ADVANCING.
+           ACCEPT OR-VALOR-ORCADO.
+
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   WRITE ORCAMENTO-REG
+                       INVALID KEY
+                           DISPLAY "ERRO ao gravar orcamento. Status: "
+                                   WS-STATUS-ORCAMENTO
+                       NOT INVALID KEY
+                           DISPLAY "Orcamento cadastrado com sucesso!"
+                   END-WRITE
+               NOT INVALID KEY
+                   REWRITE ORCAMENTO-REG
+                       INVALID KEY
+                           DISPLAY "ERRO ao alterar orcamento. Status: "
+                                   WS-STATUS-ORCAMENTO
+                       NOT INVALID KEY
+                           DISPLAY "Orcamento alterado com sucesso!"
+                   END-REWRITE
+           END-READ.
+
+           CLOSE ORCAMENTO-FILE.
+
+      *> CONSULTA O VALOR ORCADO DE UM CENTRO DE CUSTO EM UM MES
+       400-CONSULTAR-ORCAMENTO.
+           DISPLAY "--- Consulta de Orcamento ---".
+           OPEN INPUT ORCAMENTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-ORC
+               DISPLAY "AVISO: Nenhum orcamento cadastrado ainda."
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o Centro de Custo: " WITH NO ADVANCING.
+           ACCEPT OR-CENTRO-CUSTO.
+           DISPLAY "Digite o Mes de Referencia (AAAAMM): " WITH NO ADVANCING.
+           ACCEPT OR-ANO-MES.
+
+           READ ORCAMENTO-FILE
+               INVALID KEY
+                   DISPLAY "Nenhum orcamento cadastrado para este centro/mes."
+               NOT INVALID KEY
+                   DISPLAY "Valor Orcado: " OR-VALOR-ORCADO
+           END-READ.
+
+           CLOSE ORCAMENTO-FILE.
