@@ -8,6 +8,7 @@
            05 F-ENDERECO       PIC X(50).
            05 F-TELEFONE       PIC 9(11).
            05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
 
        FD  CONTAPAGAR-FILE.
        01  CONTA-REG.
@@ -19,10 +20,35 @@
            05 CP-VALOR         PIC 9(10)V99.
            05 CP-SITUACAO      PIC X(01).
            05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
 
        FD  HISTPAGTO-FILE.
        01  HIST-REG.
            05 H-NUM-DOC        PIC 9(10).
            05 H-CNPJ-FORN      PIC 9(14).
            05 H-DATA-PGTO      PIC 9(08).
-           05 H-VALOR-PAGO     PIC 9(10)V99.
\ No newline at end of file
+           05 H-VALOR-PAGO     PIC 9(10)V99.
+
+       FD  FORNECHIST-FILE.
+       01  FORNECHIST-REG.
+           05 FH-DATA-HORA     PIC 9(14).
+           05 FH-CNPJ          PIC 9(14).
+           05 FH-RAZAO-SOCIAL  PIC X(40).
+           05 FH-ENDERECO      PIC X(50).
+           05 FH-TELEFONE      PIC 9(11).
+           05 FH-EMAIL         PIC X(30).
+           05 FH-SITUACAO      PIC X(01).
+
+       FD  PROXDOC-FILE.
+       01  PROXDOC-REG.
+           05 PD-PROX-NUM-DOC  PIC 9(10).
+
+       FD  CANCELCONT-FILE.
+       01  CANCELCONT-REG.
+           05 CC-DATA-HORA     PIC 9(14).
+           05 CC-NUM-DOC       PIC 9(10).
+           05 CC-CNPJ-FORN     PIC 9(14).
+           05 CC-JUSTIFICATIVA PIC X(60).
