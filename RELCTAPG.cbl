@@ -1,48 +1,203 @@
+       >>SOURCE FORMAT IS FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELCTAPG.
+       AUTHOR. Neko.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-CONTAS ASSIGN TO "CONTAPAGAR.DAT"
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS CP-NUM-DOC
-               FILE STATUS IS FS-CONT.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
 
        DATA DIVISION.
        FILE SECTION.
-       COPY "arquivos.cpy".
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
 
        WORKING-STORAGE SECTION.
-       01 FS-CONT        PIC XX.
-       01 FIM-PROGRAMA   PIC X VALUE "N".
-       01 LINHA-CONTADOR PIC 9(4) VALUE 0.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-FORNECEDORES  PIC X(2).
+           88 STATUS-OK-FORN         VALUE '00'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL        VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-CONTAS-ENCONTRADAS   PIC X(01) VALUE 'N'.
+       01 WS-TOTAL-GERAL          PIC 9(10)V99 VALUE ZERO.
+       01 WS-VALOR-ITEM           PIC 9(10)V99 VALUE ZERO.
+       01 WS-PAUSA                PIC X(01).
 
        PROCEDURE DIVISION.
-       INICIO.
-           OPEN INPUT ARQ-CONTAS
-           DISPLAY "====== CONTAS EM ABERTO ======"
-           PERFORM ATÉ-FIM
-               READ ARQ-CONTAS NEXT RECORD
-                   AT END
-                       MOVE "S" TO FIM-PROGRAMA
-                   NOT AT END
-                       IF CP-SITUACAO = "A"
-                           ADD 1 TO LINHA-CONTADOR
-                           DISPLAY "-----------------------------------"
-                           DISPLAY "Documento     : " CP-NUM-DOC
-                           DISPLAY "CNPJ Fornecedor: " CP-CNPJ-FORN
-                           DISPLAY "Emissão       : " CP-DATA-EMISSAO
-                           DISPLAY "Vencimento    : " CP-DATA-VENC
-                           DISPLAY "Valor         : " CP-VALOR
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           IF LINHA-CONTADOR = 0
+       100-INICIAR.
+           DISPLAY "--- Contas a Pagar em Aberto - Todos os Fornecedores ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELCTAPG_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+
+           PERFORM 200-IMPRIMIR-CABECALHO.
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+
+           IF WS-CONTAS-ENCONTRADAS = 'N'
                DISPLAY "Nenhuma conta em aberto encontrada."
-           END-IF
+               MOVE "Nenhuma conta em aberto encontrada." TO SPOOL-REG
+               WRITE SPOOL-REG
+           END-IF.
+
+           CLOSE CONTAPAGAR-FILE.
+           CLOSE FORNECEDORES-FILE.
+
+           PERFORM 900-FINALIZAR.
+           GOBACK.
+
+       200-IMPRIMIR-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "----------------------- CONTAS EM ABERTO -----------------------".
+           DISPLAY "Num. Docto  CNPJ Fornecedor  Razao Social              Vencim.    Valor".
+           DISPLAY "----------- --------------- ------------------------- -------- -------".
+           MOVE "----------------------- CONTAS EM ABERTO -----------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "Num. Docto  CNPJ Fornecedor  Razao Social              Vencim.    Valor"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "----------- --------------- ------------------------- -------- -------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+
+       300-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-SITUACAO = 'A' OR CP-SITUACAO = 'V'
+                       PERFORM 400-IMPRIMIR-LINHA
+                   END-IF
+           END-READ.
+
+      *> BUSCA A RAZAO SOCIAL DO FORNECEDOR PARA NAO PRECISAR MOSTRAR
+      *> UM CNPJ CRU NA LISTAGEM
+       400-IMPRIMIR-LINHA.
+           MOVE 'S' TO WS-CONTAS-ENCONTRADAS.
+           MOVE CP-CNPJ-FORN TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   MOVE SPACES TO F-RAZAO-SOCIAL
+           END-READ.
+
+           IF CP-SALDO = ZERO
+               MOVE CP-VALOR TO WS-VALOR-ITEM
+           ELSE
+               MOVE CP-SALDO TO WS-VALOR-ITEM
+           END-IF.
+
+           DISPLAY CP-NUM-DOC " " CP-CNPJ-FORN " " F-RAZAO-SOCIAL(1:25)
+                   " " CP-DATA-VENC " " WS-VALOR-ITEM.
+           ADD WS-VALOR-ITEM TO WS-TOTAL-GERAL.
+           MOVE SPACES TO SPOOL-REG.
+           STRING CP-NUM-DOC " " CP-CNPJ-FORN " " F-RAZAO-SOCIAL(1:25)
+                  " " CP-DATA-VENC " " WS-VALOR-ITEM
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
 
-           CLOSE ARQ-CONTAS
-           STOP RUN.
+       900-FINALIZAR.
+           DISPLAY "-------------------------------------------------------------".
+           DISPLAY "TOTAL GERAL EM ABERTO: " WS-TOTAL-GERAL.
+           DISPLAY "-------------------- FIM DO RELATORIO ---------------------".
+           MOVE "-------------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "TOTAL GERAL EM ABERTO: " WS-TOTAL-GERAL
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "-------------------- FIM DO RELATORIO ---------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
