@@ -0,0 +1,200 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTRAT.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT GLEXTRAT-FILE *> Extrato para importacao no razao contabil
+               ASSIGN TO 'GLEXTRAT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-GLEXTRAT.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  GLEXTRAT-FILE.
+       01  GL-REG.
+           05 GL-NUM-DOC        PIC 9(10).
+           05 GL-DATA-PGTO      PIC 9(08).
+           05 GL-VALOR          PIC S9(10)V99.
+           05 GL-CENTRO-CUSTO   PIC X(06).
+           05 GL-CNPJ-FORN      PIC 9(14).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-HISTPAGTO     PIC X(2).
+           88 STATUS-OK-HIST            VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP               VALUE '00'.
+       01 WS-STATUS-GLEXTRAT      PIC X(2).
+           88 STATUS-OK-GL               VALUE '00'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL           VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-DATA-INICIO          PIC 9(08).
+       01 WS-DATA-FIM             PIC 9(08).
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-QTD-EXTRAIDOS        PIC 9(05) VALUE ZERO.
+       01 WS-PAUSA                PIC X(01).
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Extrato para o Razao Contabil (GL) ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'GLEXTRAT_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               DISPLAY "AVISO: Nenhum pagamento foi registrado ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao abrir arquivo de historico. Status: "
+                       WS-STATUS-HISTPAGTO
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+
+           DISPLAY "Digite a data inicial do periodo (AAAAMMDD): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-DATA-INICIO.
+           DISPLAY "Digite a data final   do periodo (AAAAMMDD): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-DATA-FIM.
+
+           OPEN OUTPUT GLEXTRAT-FILE.
+           IF NOT STATUS-OK-GL
+               DISPLAY "ERRO ao abrir GLEXTRAT.DAT. Status: "
+                       WS-STATUS-GLEXTRAT
+               CLOSE HISTPAGTO-FILE
+               CLOSE CONTAPAGAR-FILE
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           MOVE LOW-VALUES TO H-PRIMARY-KEY.
+           START HISTPAGTO-FILE KEY IS GREATER THAN H-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-LER-PROXIMO-HIST UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE HISTPAGTO-FILE.
+           CLOSE CONTAPAGAR-FILE.
+           CLOSE GLEXTRAT-FILE.
+
+           DISPLAY "Registros extraidos para GLEXTRAT.DAT: " WS-QTD-EXTRAIDOS.
+           MOVE SPACES TO SPOOL-REG.
+           STRING "Registros extraidos para GLEXTRAT.DAT: " WS-QTD-EXTRAIDOS
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       300-LER-PROXIMO-HIST.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF H-DATA-PGTO >= WS-DATA-INICIO AND
+                      H-DATA-PGTO <= WS-DATA-FIM
+                       PERFORM 400-GRAVAR-LINHA-GL
+                   END-IF
+           END-READ.
+
+      *> BUSCA O CENTRO DE CUSTO EM CONTAPAGAR-FILE, JA QUE HISTPAGTO-FILE
+      *> NAO GUARDA ESSE DADO
+       400-GRAVAR-LINHA-GL.
+           MOVE H-NUM-DOC   TO CP-NUM-DOC.
+           MOVE H-CNPJ-FORN TO CP-CNPJ-FORN.
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   MOVE SPACES TO CP-CENTRO-CUSTO
+           END-READ.
+
+           MOVE H-NUM-DOC       TO GL-NUM-DOC.
+           MOVE H-DATA-PGTO     TO GL-DATA-PGTO.
+           MOVE H-VALOR-PAGO    TO GL-VALOR.
+           MOVE CP-CENTRO-CUSTO TO GL-CENTRO-CUSTO.
+           MOVE H-CNPJ-FORN     TO GL-CNPJ-FORN.
+
+           WRITE GL-REG.
+           ADD 1 TO WS-QTD-EXTRAIDOS.
