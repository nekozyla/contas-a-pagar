@@ -11,13 +11,37 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
                FILE STATUS IS WS-STATUS-CONTAPAGAR.
 
            SELECT HISTPAGTO-FILE
                ASSIGN TO 'HISTPAGTO.DAT'
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
                FILE STATUS IS WS-STATUS-HISTPAGTO.
 
+           SELECT APROVADOR-FILE *> Cadastro de aprovadores de alcada
+               ASSIGN TO 'APROVADOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AP-CODIGO
+               FILE STATUS IS WS-STATUS-APROVADOR.
+
+           SELECT CHKPAGTO-FILE *> Checkpoint do ultimo lote em andamento
+               ASSIGN TO 'CHKPAGTO.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHKPAGTO.
+
+           SELECT FORNBANCO-FILE *> Dados bancarios/chave PIX do fornecedor
+               ASSIGN TO 'FORNBANCO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FB-CNPJ
+               FILE STATUS IS WS-STATUS-FORNBANCO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CONTAPAGAR-FILE.
@@ -30,13 +54,50 @@
            05 CP-VALOR         PIC 9(10)V99.
            05 CP-SITUACAO      PIC X(01).
            05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
 
        FD  HISTPAGTO-FILE.
        01  HIST-REG.
-           05 H-NUM-DOC        PIC 9(10).
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC     PIC 9(10).
+              10 H-SEQ         PIC 9(04).
            05 H-CNPJ-FORN      PIC 9(14).
            05 H-DATA-PGTO      PIC 9(08).
-           05 H-VALOR-PAGO     PIC 9(10)V99.
+           05 H-VALOR-ORIGINAL PIC S9(10)V99.
+           05 H-VALOR-PAGO     PIC S9(10)V99.
+           05 H-METODO-PGTO    PIC X(10).
+           05 H-APROVADOR      PIC X(06).
+
+       FD  APROVADOR-FILE.
+       01  APROVADOR-REG.
+           05 AP-CODIGO        PIC X(06).
+           05 AP-NOME          PIC X(30).
+
+      *> UM REGISTRO POR DOCUMENTO AINDA PENDENTE DE PAGAMENTO NO LOTE
+      *> EM ANDAMENTO (NAO MAIS "ULTIMO PROCESSADO"), PARA QUE A
+      *> RETOMADA SAIBA EXATAMENTE QUAIS ITENS FORAM SELECIONADOS PELO
+      *> OPERADOR EM VEZ DE INFERIR ISSO PELA ORDEM DO NUMERO DO
+      *> DOCUMENTO
+       FD  CHKPAGTO-FILE.
+       01  CHKPAGTO-REG.
+           05 CK-CNPJ              PIC 9(14).
+           05 CK-NUM-DOC           PIC 9(10).
+
+       FD  FORNBANCO-FILE.
+       01  FORNBANCO-REG.
+           05 FB-CNPJ          PIC 9(14).
+           05 FB-BANCO         PIC X(03).
+           05 FB-AGENCIA       PIC X(06).
+           05 FB-CONTA         PIC X(12).
+           05 FB-PIX           PIC X(40).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-CONTAPAGAR     PIC X(2).
@@ -44,8 +105,85 @@
           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
        01 WS-STATUS-HISTPAGTO      PIC X(2).
           88 STATUS-OK-HIST         VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+
+      *> USADOS PARA ACHAR O PROXIMO NUMERO DE SEQUENCIA (H-SEQ) DE UM
+      *> DOCUMENTO NO HISTORICO, JA QUE UM MESMO CP-NUM-DOC PODE TER
+      *> VARIOS LANCAMENTOS (PAGAMENTO PARCIAL, QUITACAO, ESTORNO)
+       01 WS-HIST-NUM-DOC-ALVO     PIC 9(10).
+       01 WS-HIST-SEQ              PIC 9(04).
+       01 WS-HIST-FIM-LEITURA      PIC X(01) VALUE 'N'.
+       01 WS-STATUS-APROVADOR      PIC X(2).
+          88 STATUS-OK-AP           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-AP VALUE '35'.
+       01 WS-STATUS-CHKPAGTO       PIC X(2).
+          88 STATUS-OK-CK           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-CK VALUE '35'.
+       01 WS-STATUS-FORNBANCO      PIC X(2).
+          88 STATUS-OK-BANCO        VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-BANCO VALUE '35'.
+
+      *> CONTROLE DE CHECKPOINT/RETOMADA DO LOTE DE PAGAMENTO -- TABELA
+      *> COM OS NUMEROS DE DOCUMENTO REALMENTE SELECIONADOS E AINDA
+      *> PENDENTES, LIDA DE CHKPAGTO.DAT
+       01 WS-RETOMAR               PIC X(01) VALUE 'N'.
+       01 WS-CONFIRMA-RETOMADA     PIC X(01).
+       01 WS-CK-QTD                PIC 9(03) VALUE ZERO.
+       01 WS-CK-IDX                PIC 9(03).
+       01 WS-CK-ACHOU              PIC X(01).
+       01 WS-CK-FIM-LEITURA        PIC X(01) VALUE 'N'.
+       01 WS-CK-TAB.
+           05 WS-CK-ITEM OCCURS 50 TIMES.
+              10 WS-CK-NUM-DOC-PENDENTE PIC 9(10).
 
        01 WS-OPCAO                 PIC X(1).
+       01 WS-VALOR-PAGO            PIC 9(10)V99.
+
+      *> TAXA DE JUROS DE MORA AO DIA E MULTA FIXA POR ATRASO, APLICADAS
+      *> SOBRE O VALOR PAGO QUANDO CP-DATA-PGTO FICA APOS CP-DATA-VENC
+       01 WS-TAXA-JUROS-DIA        PIC 9V99999 VALUE 0.00033.
+       01 WS-TAXA-MULTA            PIC 9V9999 VALUE 0.02.
+       01 WS-DIAS-ATRASO           PIC S9(05) COMP.
+       01 WS-VALOR-JUROS           PIC 9(10)V99 VALUE ZERO.
+       01 WS-VALOR-MULTA           PIC 9(10)V99 VALUE ZERO.
+       01 WS-VALOR-AJUSTADO        PIC 9(10)V99.
+       01 WS-CONFIRMA-PGTO         PIC X(01).
+
+       01 WS-METODO-PGTO           PIC X(10).
+           88 METODO-PGTO-VALIDO     VALUES 'PIX', 'BOLETO', 'TED',
+                                             'CHEQUE'.
+
+      *> DADOS DO PAGAMENTO EM LOTE (VARIAS CONTAS DE UM MESMO
+      *> FORNECEDOR QUITADAS DE UMA SO VEZ)
+       01 WS-LOTE-CNPJ             PIC 9(14).
+       01 WS-LOTE-DATA-PGTO        PIC 9(08).
+       01 WS-LOTE-QTD              PIC 9(03) VALUE ZERO.
+       01 WS-LOTE-IDX              PIC 9(03).
+       01 WS-LOTE-OPCAO            PIC 9(03).
+       01 WS-LOTE-FIM-LEITURA      PIC X(01) VALUE 'N'.
+       01 WS-LOTE-TAB.
+           05 WS-LOTE-ITEM OCCURS 50 TIMES.
+              10 WS-LOTE-NUM-DOC     PIC 9(10).
+              10 WS-LOTE-VALOR       PIC 9(10)V99.
+              10 WS-LOTE-VENC        PIC 9(08).
+              10 WS-LOTE-SELECIONADO PIC X(01) VALUE 'N'.
+
+      *> DADOS USADOS PARA REVERTER UM PAGAMENTO JA GRAVADO
+       01 WS-REV-NUM-DOC           PIC 9(10).
+       01 WS-REV-CNPJ              PIC 9(14).
+       01 WS-REV-CONFIRMA          PIC X(01).
+       01 WS-REV-ACHOU             PIC X(01) VALUE 'N'.
+       01 WS-REV-FIM-LEITURA       PIC X(01) VALUE 'N'.
+       01 WS-REV-VALOR-ORIGINAL    PIC 9(10)V99.
+       01 WS-REV-VALOR-PAGO        PIC 9(10)V99.
+
+      *> ALCADA: ACIMA DESTE VALOR, O PAGAMENTO SO SEGUE COM A
+      *> AUTORIZACAO DE UM SEGUNDO APROVADOR CADASTRADO EM APROVADOR.DAT
+       01 WS-VALOR-ALCADA          PIC 9(10)V99 VALUE 10000.00.
+       01 WS-APROVADOR-COD         PIC X(06).
+       01 WS-APROVADOR-SW          PIC X(01) VALUE 'N'.
+           88 APROVADOR-OK           VALUE 'S'.
+       01 WS-PODE-PAGAR            PIC X(01) VALUE 'S'.
 
        PROCEDURE DIVISION.
        100-INICIAR.
@@ -55,18 +193,266 @@
        200-MENU-PAGAMENTO.
            DISPLAY "--- Pagamento de Contas ---".
            DISPLAY "P - Pagar uma conta".
+           DISPLAY "L - Pagar em lote".
+           DISPLAY "R - Reverter pagamento".
+           DISPLAY "C - Gerar arquivo de remessa bancaria (CNAB)".
            DISPLAY "S - Sair para o menu principal".
            ACCEPT WS-OPCAO.
 
            EVALUATE FUNCTION UPPER-CASE(WS-OPCAO)
                WHEN 'P'
                    PERFORM 300-PAGAR-CONTA
+               WHEN 'L'
+                   PERFORM 250-PAGAR-EM-LOTE
+               WHEN 'R'
+                   PERFORM 500-REVERTER-PAGAMENTO
+               WHEN 'C'
+                   CALL 'CNAB240'
                WHEN 'S'
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Opcao invalida!"
            END-EVALUATE.
 
+      *> QUITA VARIAS CONTAS EM ABERTO DE UM MESMO FORNECEDOR NUMA SO
+      *> EXECUCAO, COM UMA UNICA DATA DE PAGAMENTO E METODO PARA O LOTE
+       250-PAGAR-EM-LOTE.
+           DISPLAY "--- Pagamento em Lote ---".
+           PERFORM 255-VERIFICAR-CHECKPOINT.
+
+           OPEN I-O CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               GOBACK
+           END-IF.
+
+           IF WS-RETOMAR NOT = 'S'
+               DISPLAY "Digite o CNPJ do fornecedor: " WITH NO ADVANCING
+               ACCEPT WS-LOTE-CNPJ
+           ELSE
+               DISPLAY "Retomando lote pendente do fornecedor "
+                       WS-LOTE-CNPJ " com " WS-CK-QTD
+                       " documento(s) selecionado(s) ainda pendente(s)"
+           END-IF.
+
+           MOVE ZERO TO WS-LOTE-QTD.
+           MOVE 'N' TO WS-LOTE-FIM-LEITURA.
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-LOTE-FIM-LEITURA
+           END-START.
+           PERFORM 260-LER-PROXIMA-LOTE UNTIL WS-LOTE-FIM-LEITURA = 'Y'.
+
+           IF WS-LOTE-QTD = ZERO
+               DISPLAY "Nenhuma conta em aberto encontrada para este CNPJ."
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 265-LISTAR-ITEM-LOTE
+               VARYING WS-LOTE-IDX FROM 1 BY 1 UNTIL WS-LOTE-IDX > WS-LOTE-QTD.
+
+           IF WS-RETOMAR = 'S'
+               PERFORM 271-SELECIONAR-PENDENTES-LOTE
+                   VARYING WS-LOTE-IDX FROM 1 BY 1
+                   UNTIL WS-LOTE-IDX > WS-LOTE-QTD
+           ELSE
+               DISPLAY "Digite o numero do item para marcar (0 para "
+                       "encerrar a selecao): " WITH NO ADVANCING
+               ACCEPT WS-LOTE-OPCAO
+               PERFORM 270-SELECIONAR-ITEM-LOTE UNTIL WS-LOTE-OPCAO = 0
+           END-IF.
+
+           DISPLAY "Digite a Data do Pagamento do lote (AAAAMMDD): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-LOTE-DATA-PGTO.
+
+           MOVE SPACES TO WS-METODO-PGTO.
+           PERFORM 330-DIGITAR-METODO-PGTO UNTIL METODO-PGTO-VALIDO.
+
+           PERFORM 280-PAGAR-ITEM-LOTE
+               VARYING WS-LOTE-IDX FROM 1 BY 1 UNTIL WS-LOTE-IDX > WS-LOTE-QTD.
+
+           PERFORM 290-LIMPAR-CHECKPOINT.
+
+           CLOSE CONTAPAGAR-FILE.
+
+      *> VERIFICA SE HA UM CHECKPOINT DE LOTE INTERROMPIDO EM CHKPAGTO.DAT
+      *> (UM REGISTRO POR DOCUMENTO AINDA PENDENTE) E OFERECE RETOMAR DE
+      *> ONDE PAROU EM VEZ DE COMECAR DO ZERO
+       255-VERIFICAR-CHECKPOINT.
+           MOVE 'N' TO WS-RETOMAR.
+           MOVE ZERO TO WS-CK-QTD.
+
+           OPEN INPUT CHKPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CK
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-CK
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-CK-FIM-LEITURA.
+           PERFORM 256-LER-PROXIMO-CHECKPOINT UNTIL WS-CK-FIM-LEITURA = 'Y'.
+           CLOSE CHKPAGTO-FILE.
+
+           IF WS-CK-QTD = ZERO
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Existe um lote pendente do fornecedor " WS-LOTE-CNPJ
+                   " com " WS-CK-QTD " documento(s) ainda nao pago(s).".
+           DISPLAY "Deseja retomar este lote? (S/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONFIRMA-RETOMADA.
+           IF FUNCTION UPPER-CASE(WS-CONFIRMA-RETOMADA) = 'S'
+               MOVE 'S' TO WS-RETOMAR
+           ELSE
+               PERFORM 290-LIMPAR-CHECKPOINT
+               MOVE ZERO TO WS-CK-QTD
+           END-IF.
+
+       256-LER-PROXIMO-CHECKPOINT.
+           READ CHKPAGTO-FILE
+               AT END
+                   MOVE 'Y' TO WS-CK-FIM-LEITURA
+               NOT AT END
+                   MOVE CK-CNPJ TO WS-LOTE-CNPJ
+                   IF WS-CK-QTD < 50
+                       ADD 1 TO WS-CK-QTD
+                       MOVE CK-NUM-DOC TO WS-CK-NUM-DOC-PENDENTE(WS-CK-QTD)
+                   END-IF
+           END-READ.
+
+       260-LER-PROXIMA-LOTE.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-LOTE-FIM-LEITURA
+               NOT AT END
+                   IF CP-CNPJ-FORN = WS-LOTE-CNPJ AND
+                           (CP-SITUACAO = 'A' OR CP-SITUACAO = 'V')
+                       IF WS-LOTE-QTD < 50
+                           ADD 1 TO WS-LOTE-QTD
+                           MOVE CP-NUM-DOC TO WS-LOTE-NUM-DOC(WS-LOTE-QTD)
+                           IF CP-SALDO = ZERO
+                               MOVE CP-VALOR TO WS-LOTE-VALOR(WS-LOTE-QTD)
+                           ELSE
+                               MOVE CP-SALDO TO WS-LOTE-VALOR(WS-LOTE-QTD)
+                           END-IF
+                           MOVE CP-DATA-VENC TO WS-LOTE-VENC(WS-LOTE-QTD)
+                           MOVE 'N' TO WS-LOTE-SELECIONADO(WS-LOTE-QTD)
+                       END-IF
+                   END-IF
+           END-READ.
+
+       265-LISTAR-ITEM-LOTE.
+           DISPLAY WS-LOTE-IDX " - Doc " WS-LOTE-NUM-DOC(WS-LOTE-IDX)
+                   " Venc " WS-LOTE-VENC(WS-LOTE-IDX)
+                   " Saldo " WS-LOTE-VALOR(WS-LOTE-IDX).
+
+       270-SELECIONAR-ITEM-LOTE.
+           IF WS-LOTE-OPCAO > ZERO AND WS-LOTE-OPCAO <= WS-LOTE-QTD
+               MOVE 'S' TO WS-LOTE-SELECIONADO(WS-LOTE-OPCAO)
+               DISPLAY "Item " WS-LOTE-OPCAO " marcado para pagamento."
+           ELSE
+               DISPLAY "Item invalido."
+           END-IF.
+           DISPLAY "Digite o numero do item para marcar (0 para encerrar "
+                   "a selecao): " WITH NO ADVANCING.
+           ACCEPT WS-LOTE-OPCAO.
+
+      *> AO RETOMAR UM LOTE INTERROMPIDO, MARCA AUTOMATICAMENTE OS
+      *> ITENS QUE REALMENTE ESTAVAM SELECIONADOS E AINDA PENDENTES
+      *> (PRESENTES NA TABELA LIDA DE CHKPAGTO.DAT) EM VEZ DE PEDIR
+      *> PARA O USUARIO RESSELECIONAR TUDO NA MAO
+       271-SELECIONAR-PENDENTES-LOTE.
+           MOVE 'N' TO WS-CK-ACHOU.
+           PERFORM 272-PROCURAR-CHECKPOINT
+               VARYING WS-CK-IDX FROM 1 BY 1 UNTIL WS-CK-IDX > WS-CK-QTD.
+           IF WS-CK-ACHOU = 'S'
+               MOVE 'S' TO WS-LOTE-SELECIONADO(WS-LOTE-IDX)
+           END-IF.
+
+       272-PROCURAR-CHECKPOINT.
+           IF WS-CK-NUM-DOC-PENDENTE(WS-CK-IDX) =
+                   WS-LOTE-NUM-DOC(WS-LOTE-IDX)
+               MOVE 'S' TO WS-CK-ACHOU
+           END-IF.
+
+      *> QUITA O ITEM DO LOTE SE ELE FOI MARCADO, REAPROVEITANDO O
+      *> CALCULO DE JUROS/MULTA E A GRAVACAO DE HISTORICO JA EXISTENTES
+       280-PAGAR-ITEM-LOTE.
+           IF WS-LOTE-SELECIONADO(WS-LOTE-IDX) = 'S'
+               MOVE WS-LOTE-NUM-DOC(WS-LOTE-IDX) TO CP-NUM-DOC
+               MOVE WS-LOTE-CNPJ TO CP-CNPJ-FORN
+               READ CONTAPAGAR-FILE
+                   INVALID KEY
+                       DISPLAY "ERRO: documento "
+                               WS-LOTE-NUM-DOC(WS-LOTE-IDX)
+                               " nao encontrado durante o lote."
+               END-READ
+               IF STATUS-OK-CP AND (CP-SITUACAO = 'A' OR CP-SITUACAO = 'V')
+                   PERFORM 340-VERIFICAR-ALCADA
+               END-IF
+               IF STATUS-OK-CP AND (CP-SITUACAO = 'A' OR CP-SITUACAO = 'V')
+                       AND WS-PODE-PAGAR = 'S'
+                   IF CP-SALDO = ZERO
+                       MOVE CP-VALOR TO CP-SALDO
+                   END-IF
+                   MOVE CP-SALDO TO WS-VALOR-PAGO
+                   MOVE WS-LOTE-DATA-PGTO TO CP-DATA-PGTO
+                   PERFORM 320-CALCULAR-JUROS-MULTA
+                   SUBTRACT WS-VALOR-PAGO FROM CP-SALDO
+                   MOVE 'P' TO CP-SITUACAO
+                   REWRITE CONTA-REG
+                       INVALID KEY
+                           DISPLAY "ERRO ao atualizar documento "
+                                   WS-LOTE-NUM-DOC(WS-LOTE-IDX)
+                       NOT INVALID KEY
+                           DISPLAY "Documento " CP-NUM-DOC
+                                   " pago no lote."
+                           PERFORM 400-GRAVAR-HISTORICO
+                           PERFORM 285-GRAVAR-CHECKPOINT-LOTE
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+      *> REGRAVA O CHECKPOINT DO LOTE APOS CADA ITEM QUITADO, COM UM
+      *> REGISTRO POR DOCUMENTO SELECIONADO QUE AINDA NAO FOI
+      *> PROCESSADO NESTA EXECUCAO, PARA QUE UMA INTERRUPCAO NO MEIO
+      *> DO LOTE POSSA SER RETOMADA SEM REPETIR OS ITENS JA PAGOS E
+      *> SEM PEGAR ITENS QUE NUNCA FORAM SELECIONADOS
+       285-GRAVAR-CHECKPOINT-LOTE.
+           OPEN OUTPUT CHKPAGTO-FILE.
+           IF NOT STATUS-OK-CK
+               DISPLAY "AVISO: nao foi possivel gravar checkpoint do lote. "
+                       "Status: " WS-STATUS-CHKPAGTO
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM 286-GRAVAR-PENDENTE-LOTE
+               VARYING WS-CK-IDX FROM 1 BY 1 UNTIL WS-CK-IDX > WS-LOTE-QTD.
+           CLOSE CHKPAGTO-FILE.
+
+       286-GRAVAR-PENDENTE-LOTE.
+           IF WS-CK-IDX > WS-LOTE-IDX
+                   AND WS-LOTE-SELECIONADO(WS-CK-IDX) = 'S'
+               MOVE WS-LOTE-CNPJ TO CK-CNPJ
+               MOVE WS-LOTE-NUM-DOC(WS-CK-IDX) TO CK-NUM-DOC
+               WRITE CHKPAGTO-REG
+           END-IF.
+
+      *> LIMPA O CHECKPOINT QUANDO O LOTE TERMINA COMPLETO OU QUANDO O
+      *> USUARIO OPTA POR NAO RETOMAR UM LOTE PENDENTE
+       290-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHKPAGTO-FILE.
+           CLOSE CHKPAGTO-FILE.
+
        300-PAGAR-CONTA.
            OPEN I-O CONTAPAGAR-FILE.
       *>--- Correção: Verifica se o arquivo não existe (Status 35) ---*
@@ -95,18 +481,66 @@
                    EXIT PARAGRAPH
            END-READ.
 
-           IF CP-SITUACAO NOT = 'A'
+           IF CP-SITUACAO NOT = 'A' AND CP-SITUACAO NOT = 'V'
                DISPLAY "AVISO: Esta conta ja foi paga ou cancelada."
                CLOSE CONTAPAGAR-FILE
                EXIT PARAGRAPH
            END-IF.
 
+           PERFORM 340-VERIFICAR-ALCADA.
+           IF WS-PODE-PAGAR = 'N'
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 342-EXIBIR-DADOS-BANCARIOS.
+
+      *> CONTAS GRAVADAS ANTES DA EXISTENCIA DO SALDO PARCIAL AINDA
+      *> PODEM ESTAR COM CP-SALDO ZERADO; NESSE CASO O SALDO EM ABERTO
+      *> E O PROPRIO VALOR DA CONTA
+           IF CP-SALDO = ZERO
+               MOVE CP-VALOR TO CP-SALDO
+           END-IF.
+
            DISPLAY "Valor da Conta: " CP-VALOR.
+           DISPLAY "Saldo em Aberto: " CP-SALDO.
+           DISPLAY "Digite o Valor a Pagar: " WITH NO ADVANCING.
+           ACCEPT WS-VALOR-PAGO.
+
+           IF WS-VALOR-PAGO NOT > ZERO OR WS-VALOR-PAGO > CP-SALDO
+               DISPLAY "ERRO: Valor a pagar deve ser maior que zero e "
+                       "nao pode ultrapassar o saldo em aberto."
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "Digite a Data do Pagamento (AAAAMMDD): "
                    WITH NO ADVANCING.
            ACCEPT CP-DATA-PGTO.
 
-           MOVE 'P' TO CP-SITUACAO.
+           PERFORM 320-CALCULAR-JUROS-MULTA.
+
+           IF WS-DIAS-ATRASO > 0
+               DISPLAY "Pagamento com " WS-DIAS-ATRASO " dia(s) de atraso."
+               DISPLAY "Juros: " WS-VALOR-JUROS "  Multa: " WS-VALOR-MULTA
+               DISPLAY "Valor a pagar com encargos: " WS-VALOR-AJUSTADO
+               DISPLAY "Confirma o pagamento com encargos? (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-CONFIRMA-PGTO
+               IF FUNCTION UPPER-CASE(WS-CONFIRMA-PGTO) NOT = 'S'
+                   DISPLAY "Pagamento cancelado."
+                   CLOSE CONTAPAGAR-FILE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-METODO-PGTO.
+           PERFORM 330-DIGITAR-METODO-PGTO UNTIL METODO-PGTO-VALIDO.
+
+           SUBTRACT WS-VALOR-PAGO FROM CP-SALDO.
+           IF CP-SALDO = ZERO
+               MOVE 'P' TO CP-SITUACAO
+           END-IF.
 
            REWRITE CONTA-REG
                INVALID KEY
@@ -115,24 +549,137 @@
                    CLOSE CONTAPAGAR-FILE
                    EXIT PARAGRAPH
                NOT INVALID KEY
-                   DISPLAY "Conta atualizada para PAGA com sucesso."
+                   IF CP-SITUACAO = 'P'
+                       DISPLAY "Conta atualizada para PAGA com sucesso."
+                   ELSE
+                       DISPLAY "Pagamento parcial registrado. Saldo "
+                               "restante: " CP-SALDO
+                   END-IF
                    PERFORM 400-GRAVAR-HISTORICO
            END-REWRITE.
 
            CLOSE CONTAPAGAR-FILE.
 
+      *> CALCULA JUROS DE MORA E MULTA SOBRE O VALOR PAGO QUANDO A
+      *> DATA DO PAGAMENTO E POSTERIOR AO VENCIMENTO
+       320-CALCULAR-JUROS-MULTA.
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(CP-DATA-PGTO) -
+               FUNCTION INTEGER-OF-DATE(CP-DATA-VENC).
+
+           IF WS-DIAS-ATRASO > 0
+               COMPUTE WS-VALOR-JUROS ROUNDED =
+                   WS-VALOR-PAGO * WS-TAXA-JUROS-DIA * WS-DIAS-ATRASO
+               COMPUTE WS-VALOR-MULTA ROUNDED =
+                   WS-VALOR-PAGO * WS-TAXA-MULTA
+           ELSE
+               MOVE ZERO TO WS-VALOR-JUROS
+               MOVE ZERO TO WS-VALOR-MULTA
+           END-IF.
+
+           COMPUTE WS-VALOR-AJUSTADO =
+               WS-VALOR-PAGO + WS-VALOR-JUROS + WS-VALOR-MULTA.
+
+      *> EXIGE UM METODO DE PAGAMENTO DA LISTA RESTRITA, REPETINDO A
+      *> PERGUNTA ATE QUE UM VALOR VALIDO SEJA DIGITADO
+       330-DIGITAR-METODO-PGTO.
+           DISPLAY "Metodo de Pagamento (PIX/BOLETO/TED/CHEQUE): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-METODO-PGTO.
+           MOVE FUNCTION UPPER-CASE(WS-METODO-PGTO) TO WS-METODO-PGTO.
+           IF NOT METODO-PGTO-VALIDO
+               DISPLAY "Metodo invalido. Escolha PIX, BOLETO, TED ou "
+                       "CHEQUE."
+           END-IF.
+
+      *> EXIGE APROVACAO DE UM SEGUNDO APROVADOR QUANDO CP-VALOR
+      *> ULTRAPASSA A ALCADA CONFIGURADA
+       340-VERIFICAR-ALCADA.
+           MOVE 'S' TO WS-PODE-PAGAR.
+           IF CP-VALOR > WS-VALOR-ALCADA
+               DISPLAY "Este pagamento exige aprovacao de um segundo "
+                       "aprovador (valor acima da alcada)."
+               OPEN INPUT APROVADOR-FILE
+               IF NOT STATUS-OK-AP
+                   DISPLAY "ERRO: cadastro de aprovadores indisponivel. "
+                           "Pagamento nao autorizado."
+                   MOVE 'N' TO WS-PODE-PAGAR
+               ELSE
+                   MOVE 'N' TO WS-APROVADOR-SW
+                   MOVE SPACES TO WS-APROVADOR-COD
+                   PERFORM 345-DIGITAR-APROVADOR
+                       UNTIL APROVADOR-OK OR WS-APROVADOR-COD = SPACES
+                   IF NOT APROVADOR-OK
+                       DISPLAY "Pagamento nao autorizado."
+                       MOVE 'N' TO WS-PODE-PAGAR
+                   END-IF
+                   CLOSE APROVADOR-FILE
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-APROVADOR-COD
+           END-IF.
+
+      *> MOSTRA OS DADOS BANCARIOS/CHAVE PIX DO FORNECEDOR DA CONTA, SE
+      *> CADASTRADOS, PARA FACILITAR A REMESSA DO PAGAMENTO
+       342-EXIBIR-DADOS-BANCARIOS.
+           OPEN INPUT FORNBANCO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-BANCO
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-BANCO
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE CP-CNPJ-FORN TO FB-CNPJ.
+           READ FORNBANCO-FILE
+               INVALID KEY
+                   DISPLAY "AVISO: fornecedor sem dados bancarios cadastrados."
+               NOT INVALID KEY
+                   DISPLAY "-- Dados para Remessa do Pagamento --"
+                   DISPLAY "Banco:     " FB-BANCO
+                   DISPLAY "Agencia:   " FB-AGENCIA
+                   DISPLAY "Conta:     " FB-CONTA
+                   DISPLAY "Chave PIX: " FB-PIX
+           END-READ.
+           CLOSE FORNBANCO-FILE.
+
+       345-DIGITAR-APROVADOR.
+           DISPLAY "Codigo do Aprovador (em branco cancela o pagamento): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-APROVADOR-COD.
+           IF WS-APROVADOR-COD NOT = SPACES
+               MOVE WS-APROVADOR-COD TO AP-CODIGO
+               READ APROVADOR-FILE
+                   INVALID KEY
+                       DISPLAY "Aprovador nao encontrado."
+                       MOVE 'N' TO WS-APROVADOR-SW
+                   NOT INVALID KEY
+                       DISPLAY "Aprovado por: " AP-NOME
+                       MOVE 'S' TO WS-APROVADOR-SW
+               END-READ
+           END-IF.
+
        400-GRAVAR-HISTORICO.
-           OPEN EXTEND HISTPAGTO-FILE.
+           OPEN I-O HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               OPEN OUTPUT HISTPAGTO-FILE
+           END-IF.
            IF NOT STATUS-OK-HIST
                DISPLAY "ERRO GRAVE ao abrir historico. Status: "
                        WS-STATUS-HISTPAGTO
                EXIT PARAGRAPH
            END-IF.
 
+           PERFORM 405-PROXIMO-SEQ-HISTORICO.
+
            MOVE CP-NUM-DOC  TO H-NUM-DOC.
+           MOVE WS-HIST-SEQ TO H-SEQ.
            MOVE CP-CNPJ-FORN TO H-CNPJ-FORN.
            MOVE CP-DATA-PGTO TO H-DATA-PGTO.
-           MOVE CP-VALOR     TO H-VALOR-PAGO.
+           MOVE WS-VALOR-PAGO TO H-VALOR-ORIGINAL.
+           MOVE WS-VALOR-AJUSTADO TO H-VALOR-PAGO.
+           MOVE WS-METODO-PGTO TO H-METODO-PGTO.
+           MOVE WS-APROVADOR-COD TO H-APROVADOR.
 
            WRITE HIST-REG.
            IF NOT STATUS-OK-HIST
@@ -141,3 +688,177 @@
            END-IF.
 
            CLOSE HISTPAGTO-FILE.
+
+      *> DESCOBRE O PROXIMO H-SEQ LIVRE PARA CP-NUM-DOC, VARRENDO OS
+      *> LANCAMENTOS JA EXISTENTES DESTE DOCUMENTO PELA CHAVE ALTERNATIVA
+      *> H-NUM-DOC EM VEZ DE PERCORRER O ARQUIVO INTEIRO
+       405-PROXIMO-SEQ-HISTORICO.
+           MOVE CP-NUM-DOC TO WS-HIST-NUM-DOC-ALVO.
+           MOVE ZERO TO WS-HIST-SEQ.
+           MOVE 'N' TO WS-HIST-FIM-LEITURA.
+
+           MOVE CP-NUM-DOC TO H-NUM-DOC.
+           START HISTPAGTO-FILE KEY IS EQUAL TO H-NUM-DOC
+               INVALID KEY
+                   MOVE 'Y' TO WS-HIST-FIM-LEITURA
+           END-START.
+
+           PERFORM 410-LER-MAIOR-SEQ UNTIL WS-HIST-FIM-LEITURA = 'Y'.
+
+           ADD 1 TO WS-HIST-SEQ.
+
+       410-LER-MAIOR-SEQ.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-HIST-FIM-LEITURA
+               NOT AT END
+                   IF H-NUM-DOC NOT = WS-HIST-NUM-DOC-ALVO
+                       MOVE 'Y' TO WS-HIST-FIM-LEITURA
+                   ELSE
+                       MOVE H-SEQ TO WS-HIST-SEQ
+                   END-IF
+           END-READ.
+
+      *> DESFAZ UM PAGAMENTO JA GRAVADO: DEVOLVE A CONTA PARA 'A' E
+      *> LANCA UM ESTORNO NO HISTORICO EM VEZ DE APAGAR O REGISTRO
+      *> ORIGINAL, PARA QUE HISTPAGTO.DAT CONTINUE RECONCILIANDO
+       500-REVERTER-PAGAMENTO.
+           DISPLAY "--- Reversao de Pagamento ---".
+           OPEN I-O CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o Numero do Documento a reverter: "
+                   WITH NO ADVANCING.
+           ACCEPT CP-NUM-DOC.
+           DISPLAY "Digite o CNPJ do fornecedor: " WITH NO ADVANCING.
+           ACCEPT CP-CNPJ-FORN.
+
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Conta nao encontrada."
+                   CLOSE CONTAPAGAR-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF CP-SITUACAO NOT = 'P'
+               DISPLAY "AVISO: Esta conta nao esta paga; nada a reverter."
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE CP-NUM-DOC TO WS-REV-NUM-DOC.
+           MOVE CP-CNPJ-FORN TO WS-REV-CNPJ.
+           PERFORM 550-BUSCAR-ULTIMO-PAGTO.
+
+           IF WS-REV-ACHOU = 'N'
+               DISPLAY "ERRO: nenhum registro de pagamento encontrado no "
+                       "historico para este documento."
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Valor pago (principal): " WS-REV-VALOR-ORIGINAL.
+           DISPLAY "Confirma a reversao deste pagamento? (S/N): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-REV-CONFIRMA.
+           IF FUNCTION UPPER-CASE(WS-REV-CONFIRMA) NOT = 'S'
+               DISPLAY "Reversao cancelada."
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD WS-REV-VALOR-ORIGINAL TO CP-SALDO.
+           MOVE 'A' TO CP-SITUACAO.
+           MOVE ZEROS TO CP-DATA-PGTO.
+
+           REWRITE CONTA-REG
+               INVALID KEY
+                   DISPLAY "ERRO CRITICO ao reverter conta. Status: "
+                           WS-STATUS-CONTAPAGAR
+               NOT INVALID KEY
+                   DISPLAY "Pagamento revertido; conta voltou para ABERTA."
+                   PERFORM 560-GRAVAR-ESTORNO
+           END-REWRITE.
+
+           CLOSE CONTAPAGAR-FILE.
+
+      *> VAI DIRETO AOS LANCAMENTOS DESTE DOCUMENTO PELA CHAVE
+      *> ALTERNATIVA H-NUM-DOC (COM DUPLICATAS) EM VEZ DE VARRER O
+      *> ARQUIVO INTEIRO; OS LANCAMENTOS DE UM MESMO DOCUMENTO SAO
+      *> LIDOS EM ORDEM CRESCENTE DE H-SEQ, ENTAO O ULTIMO QUE BATE
+      *> COM O CNPJ E O LANCAMENTO MAIS RECENTE
+       550-BUSCAR-ULTIMO-PAGTO.
+           MOVE 'N' TO WS-REV-ACHOU.
+           MOVE 'N' TO WS-REV-FIM-LEITURA.
+
+           OPEN INPUT HISTPAGTO-FILE.
+           IF NOT STATUS-OK-HIST
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-REV-NUM-DOC TO H-NUM-DOC.
+           START HISTPAGTO-FILE KEY IS EQUAL TO H-NUM-DOC
+               INVALID KEY
+                   MOVE 'Y' TO WS-REV-FIM-LEITURA
+           END-START.
+
+           PERFORM 570-LER-PROXIMO-HIST UNTIL WS-REV-FIM-LEITURA = 'Y'.
+
+           CLOSE HISTPAGTO-FILE.
+
+       570-LER-PROXIMO-HIST.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-REV-FIM-LEITURA
+               NOT AT END
+                   IF H-NUM-DOC NOT = WS-REV-NUM-DOC
+                       MOVE 'Y' TO WS-REV-FIM-LEITURA
+                   ELSE
+                       IF H-CNPJ-FORN = WS-REV-CNPJ
+                           MOVE 'S' TO WS-REV-ACHOU
+                           MOVE H-VALOR-ORIGINAL TO WS-REV-VALOR-ORIGINAL
+                           MOVE H-VALOR-PAGO TO WS-REV-VALOR-PAGO
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *> GRAVA UM LANCAMENTO COMPENSATORIO NEGATIVO NO HISTORICO PARA
+      *> QUE A SOMA DE HISTPAGTO.DAT CONTINUE REFLETINDO O CAIXA REAL
+       560-GRAVAR-ESTORNO.
+           OPEN I-O HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               OPEN OUTPUT HISTPAGTO-FILE
+           END-IF.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO GRAVE ao abrir historico. Status: "
+                       WS-STATUS-HISTPAGTO
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 405-PROXIMO-SEQ-HISTORICO.
+
+           MOVE CP-NUM-DOC   TO H-NUM-DOC.
+           MOVE WS-HIST-SEQ  TO H-SEQ.
+           MOVE CP-CNPJ-FORN TO H-CNPJ-FORN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO H-DATA-PGTO.
+           COMPUTE H-VALOR-ORIGINAL = ZERO - WS-REV-VALOR-ORIGINAL.
+           COMPUTE H-VALOR-PAGO = ZERO - WS-REV-VALOR-PAGO.
+           MOVE 'ESTORNO' TO H-METODO-PGTO.
+           MOVE SPACES TO H-APROVADOR.
+
+           WRITE HIST-REG.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao gravar estorno no historico. Status: "
+                       WS-STATUS-HISTPAGTO
+           END-IF.
+
+           CLOSE HISTPAGTO-FILE.
