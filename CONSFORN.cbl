@@ -11,6 +11,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
                FILE STATUS IS WS-STATUS-FORNECEDORES.
 
        DATA DIVISION.
@@ -22,6 +23,9 @@
            05 F-ENDERECO       PIC X(50).
            05 F-TELEFONE       PIC 9(11).
            05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FORNECEDORES PIC X(2).
@@ -31,6 +35,10 @@
        01 WS-CNPJ-CONSULTA       PIC 9(14).
        01 WS-OPCAO                 PIC X(1).
 
+       01 WS-NOME-BUSCA          PIC X(40).
+       01 WS-FIM-BUSCA           PIC X(01) VALUE 'N'.
+       01 WS-NOME-ENCONTRADO     PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
        100-INICIAR.
            PERFORM 200-MENU-CONSULTA UNTIL WS-OPCAO = 'S'.
@@ -39,12 +47,15 @@
        200-MENU-CONSULTA.
            DISPLAY "--- Consulta de Fornecedores ---".
            DISPLAY "C - Consultar por CNPJ".
+           DISPLAY "N - Buscar por Nome (Razao Social)".
            DISPLAY "S - Sair para o menu principal".
            ACCEPT WS-OPCAO.
 
            EVALUATE FUNCTION UPPER-CASE(WS-OPCAO)
                WHEN 'C'
                    PERFORM 300-CONSULTAR-FORNECEDOR
+               WHEN 'N'
+                   PERFORM 350-BUSCAR-POR-NOME
                WHEN 'S'
                    CONTINUE
                WHEN OTHER
@@ -85,3 +96,66 @@
            END-READ.
 
            CLOSE FORNECEDORES-FILE.
+
+      *> BUSCA TODOS OS FORNECEDORES CUJA RAZAO SOCIAL COMECA COM O
+      *> TEXTO INFORMADO, USANDO A CHAVE ALTERNATIVA F-RAZAO-SOCIAL
+       350-BUSCAR-POR-NOME.
+           OPEN INPUT FORNECEDORES-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO
+               DISPLAY "AVISO: Nao ha fornecedores cadastrados."
+               CLOSE FORNECEDORES-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF NOT STATUS-OK
+               DISPLAY "ERRO ao abrir arquivo de fornecedores. Status: "
+                       WS-STATUS-FORNECEDORES
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o nome (ou parte dele) a buscar: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-NOME-BUSCA.
+
+           MOVE SPACES TO F-RAZAO-SOCIAL.
+           MOVE WS-NOME-BUSCA(1:FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-BUSCA)))
+               TO F-RAZAO-SOCIAL.
+           MOVE 'N' TO WS-FIM-BUSCA.
+           MOVE 'N' TO WS-NOME-ENCONTRADO.
+
+           START FORNECEDORES-FILE KEY IS GREATER THAN OR EQUAL TO
+               F-RAZAO-SOCIAL
+                   INVALID KEY
+                       MOVE 'Y' TO WS-FIM-BUSCA
+           END-START.
+
+           PERFORM UNTIL WS-FIM-BUSCA = 'Y'
+               READ FORNECEDORES-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-FIM-BUSCA
+               END-READ
+
+               IF WS-FIM-BUSCA NOT = 'Y'
+                   IF F-RAZAO-SOCIAL(1:FUNCTION LENGTH(FUNCTION
+                       TRIM(WS-NOME-BUSCA))) = FUNCTION
+                       TRIM(WS-NOME-BUSCA)
+                       MOVE 'Y' TO WS-NOME-ENCONTRADO
+                       DISPLAY "----------------- DADOS DO FORNECEDOR -----------------"
+                       DISPLAY "CNPJ:          " F-CNPJ
+                       DISPLAY "Razao Social:  " F-RAZAO-SOCIAL
+                       DISPLAY "Endereco:      " F-ENDERECO
+                       DISPLAY "Telefone:      " F-TELEFONE
+                       DISPLAY "Email:         " F-EMAIL
+                       DISPLAY "Situacao:      " F-SITUACAO
+                       DISPLAY "-----------------------------------------------------"
+                   ELSE
+                       MOVE 'Y' TO WS-FIM-BUSCA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-NOME-ENCONTRADO = 'N'
+               DISPLAY "Nenhum fornecedor encontrado com esse nome."
+           END-IF.
+
+           CLOSE FORNECEDORES-FILE.
