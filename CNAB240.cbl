@@ -0,0 +1,188 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNAB240.
+       AUTHOR. Neko.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT REMESSA-FILE *> Arquivo de remessa no layout CNAB 240
+               ASSIGN TO 'REMESSA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REMESSA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  REMESSA-FILE.
+       01  CNAB-REG            PIC X(240).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+          88 STATUS-OK-CP          VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-FORNECEDORES  PIC X(2).
+          88 STATUS-OK-FORN        VALUE '00'.
+       01 WS-STATUS-REMESSA       PIC X(2).
+          88 STATUS-OK-REM         VALUE '00'.
+
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-QTD-REGISTROS        PIC 9(06) VALUE ZERO.
+       01 WS-VALOR-TOTAL          PIC 9(13)V99 VALUE ZERO.
+       01 WS-VALOR-ITEM           PIC 9(10)V99.
+
+      *> LAYOUTS DE REGISTRO DA REMESSA, GRAVADOS SOBRE A AREA DE
+      *> 240 POSICOES DE CNAB-REG CONFORME O TIPO DE REGISTRO
+       01 WS-CNAB-HEADER.
+           05 WS-CNAB-H-TIPO      PIC X(01) VALUE '0'.
+           05 WS-CNAB-H-BANCO     PIC X(03) VALUE '341'.
+           05 WS-CNAB-H-EMPRESA   PIC X(30) VALUE SPACES.
+           05 WS-CNAB-H-DATA      PIC 9(08).
+           05 FILLER              PIC X(198) VALUE SPACES.
+
+       01 WS-CNAB-DETALHE.
+           05 WS-CNAB-D-TIPO      PIC X(01) VALUE '3'.
+           05 WS-CNAB-D-NUM-DOC   PIC 9(10).
+           05 WS-CNAB-D-CNPJ      PIC 9(14).
+           05 WS-CNAB-D-NOME      PIC X(30).
+           05 WS-CNAB-D-VENC      PIC 9(08).
+           05 WS-CNAB-D-VALOR     PIC 9(13)V99.
+           05 FILLER              PIC X(162) VALUE SPACES.
+
+       01 WS-CNAB-TRAILER.
+           05 WS-CNAB-T-TIPO      PIC X(01) VALUE '9'.
+           05 WS-CNAB-T-QTD       PIC 9(06).
+           05 WS-CNAB-T-VALOR     PIC 9(13)V99.
+           05 FILLER              PIC X(218) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Geracao de Arquivo de Remessa Bancaria (CNAB) ---".
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE CONTAPAGAR-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               GOBACK
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+           OPEN OUTPUT REMESSA-FILE.
+
+           PERFORM 200-GRAVAR-HEADER.
+
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+
+           PERFORM 400-GRAVAR-TRAILER.
+
+           CLOSE CONTAPAGAR-FILE.
+           CLOSE FORNECEDORES-FILE.
+           CLOSE REMESSA-FILE.
+
+           DISPLAY "Arquivo REMESSA.DAT gerado com " WS-QTD-REGISTROS
+                   " titulo(s), valor total " WS-VALOR-TOTAL.
+           GOBACK.
+
+       200-GRAVAR-HEADER.
+           MOVE "CONTAS A PAGAR" TO WS-CNAB-H-EMPRESA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CNAB-H-DATA.
+           MOVE WS-CNAB-HEADER TO CNAB-REG.
+           WRITE CNAB-REG.
+
+       300-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-SITUACAO = 'A' OR CP-SITUACAO = 'V'
+                       PERFORM 350-GRAVAR-DETALHE
+                   END-IF
+           END-READ.
+
+      *> UM REGISTRO DE DETALHE POR TITULO EM ABERTO, COM O NOME DO
+      *> FORNECEDOR RESOLVIDO A PARTIR DO CADASTRO
+       350-GRAVAR-DETALHE.
+           MOVE CP-CNPJ-FORN TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   MOVE SPACES TO F-RAZAO-SOCIAL
+           END-READ.
+
+           IF CP-SALDO = ZERO
+               MOVE CP-VALOR TO WS-VALOR-ITEM
+           ELSE
+               MOVE CP-SALDO TO WS-VALOR-ITEM
+           END-IF.
+
+           MOVE CP-NUM-DOC TO WS-CNAB-D-NUM-DOC.
+           MOVE CP-CNPJ-FORN TO WS-CNAB-D-CNPJ.
+           MOVE F-RAZAO-SOCIAL(1:30) TO WS-CNAB-D-NOME.
+           MOVE CP-DATA-VENC TO WS-CNAB-D-VENC.
+           MOVE WS-VALOR-ITEM TO WS-CNAB-D-VALOR.
+
+           MOVE WS-CNAB-DETALHE TO CNAB-REG.
+           WRITE CNAB-REG.
+
+           ADD 1 TO WS-QTD-REGISTROS.
+           ADD WS-VALOR-ITEM TO WS-VALOR-TOTAL.
+
+       400-GRAVAR-TRAILER.
+           MOVE WS-QTD-REGISTROS TO WS-CNAB-T-QTD.
+           MOVE WS-VALOR-TOTAL TO WS-CNAB-T-VALOR.
+           MOVE WS-CNAB-TRAILER TO CNAB-REG.
+           WRITE CNAB-REG.
