@@ -1,55 +1,194 @@
+       >>SOURCE FORMAT IS FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELPAGTO.
+       AUTHOR. Neko.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-HISTPAGTO ASSIGN TO "HISTPAGTO.DAT"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FS-HIST.
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
 
        DATA DIVISION.
        FILE SECTION.
-       COPY "arquivos.cpy".
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
 
        WORKING-STORAGE SECTION.
-       01 FS-HIST           PIC XX.
-       01 DATA-INICIO       PIC 9(8).
-       01 DATA-FIM          PIC 9(8).
-       01 FIM-PROGRAMA      PIC X VALUE "N".
-       01 CONTADOR-REGS     PIC 9(4) VALUE ZERO.
+       01 WS-STATUS-HISTPAGTO     PIC X(2).
+           88 STATUS-OK-HIST            VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-FORNECEDORES  PIC X(2).
+           88 STATUS-OK-FORN            VALUE '00'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL           VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-DATA-INICIO          PIC 9(08).
+       01 WS-DATA-FIM             PIC 9(08).
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-CONTADOR-REGS        PIC 9(04) VALUE ZERO.
+       01 WS-TOTAL-PAGO           PIC S9(10)V99 VALUE ZERO.
+       01 WS-PAUSA                PIC X(01).
 
        PROCEDURE DIVISION.
-       INICIO.
-           OPEN INPUT ARQ-HISTPAGTO
-
-           DISPLAY "====== RELATÓRIO DE PAGAMENTOS ======"
-           DISPLAY "Digite a data inicial (AAAAMMDD):"
-           ACCEPT DATA-INICIO
-           DISPLAY "Digite a data final   (AAAAMMDD):"
-           ACCEPT DATA-FIM
-
-           PERFORM UNTIL FIM-PROGRAMA = "S"
-               READ ARQ-HISTPAGTO NEXT RECORD
-                   AT END
-                       MOVE "S" TO FIM-PROGRAMA
-                   NOT AT END
-                       IF H-DATA-PGTO >= DATA-INICIO AND
-                          H-DATA-PGTO <= DATA-FIM
-                           ADD 1 TO CONTADOR-REGS
-                           DISPLAY "-----------------------------------"
-                           DISPLAY "Documento     : " H-NUM-DOC
-                           DISPLAY "CNPJ Fornecedor: " H-CNPJ-FORN
-                           DISPLAY "Data Pagamento: " H-DATA-PGTO
-                           DISPLAY "Valor Pago    : " H-VALOR-PAGO
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           IF CONTADOR-REGS = 0
-               DISPLAY "Nenhum pagamento encontrado nesse período."
-           END-IF
-
-           CLOSE ARQ-HISTPAGTO
-           STOP RUN.
+       100-INICIAR.
+           DISPLAY "====== RELATORIO DE PAGAMENTOS ======".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELPAGTO_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               DISPLAY "AVISO: Nenhum pagamento foi registrado ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao abrir arquivo de historico. Status: "
+                       WS-STATUS-HISTPAGTO
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+
+           DISPLAY "Digite a data inicial (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-INICIO.
+           DISPLAY "Digite a data final   (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-DATA-FIM.
+
+           PERFORM 200-IMPRIMIR-CABECALHO.
+           MOVE LOW-VALUES TO H-PRIMARY-KEY.
+           START HISTPAGTO-FILE KEY IS GREATER THAN H-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-LER-PROXIMO-HIST UNTIL WS-FIM-LEITURA = 'Y'.
+
+           IF WS-CONTADOR-REGS = 0
+               DISPLAY "Nenhum pagamento encontrado nesse periodo."
+               MOVE "Nenhum pagamento encontrado nesse periodo." TO SPOOL-REG
+               WRITE SPOOL-REG
+           ELSE
+               PERFORM 900-IMPRIMIR-TOTAL
+           END-IF.
+
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           CLOSE HISTPAGTO-FILE.
+           CLOSE FORNECEDORES-FILE.
+
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       200-IMPRIMIR-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------------------".
+           DISPLAY "Documento   Fornecedor                    Dt.Pagto    Valor Pago".
+           DISPLAY "----------- ----------------------------- --------- -----------".
+           MOVE "-------------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "Documento   Fornecedor                    Dt.Pagto    Valor Pago"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "----------- ----------------------------- --------- -----------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+
+       300-LER-PROXIMO-HIST.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF H-DATA-PGTO >= WS-DATA-INICIO AND
+                      H-DATA-PGTO <= WS-DATA-FIM
+                       PERFORM 400-IMPRIMIR-LINHA
+                   END-IF
+           END-READ.
+
+      *> BUSCA A RAZAO SOCIAL DO FORNECEDOR PARA NAO PRECISAR MOSTRAR
+      *> UM CNPJ CRU NA LISTAGEM
+       400-IMPRIMIR-LINHA.
+           ADD 1 TO WS-CONTADOR-REGS.
+           MOVE H-CNPJ-FORN TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   MOVE SPACES TO F-RAZAO-SOCIAL
+           END-READ.
+
+           DISPLAY H-NUM-DOC " " F-RAZAO-SOCIAL(1:29) " " H-DATA-PGTO
+                   " " H-VALOR-PAGO.
+           ADD H-VALOR-PAGO TO WS-TOTAL-PAGO.
+           MOVE SPACES TO SPOOL-REG.
+           STRING H-NUM-DOC " " F-RAZAO-SOCIAL(1:29) " " H-DATA-PGTO
+                  " " H-VALOR-PAGO
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
+
+       900-IMPRIMIR-TOTAL.
+           DISPLAY "-------------------------------------------------------------".
+           DISPLAY "TOTAL PAGO NO PERIODO: " WS-TOTAL-PAGO.
+           MOVE "-------------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "TOTAL PAGO NO PERIODO: " WS-TOTAL-PAGO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG.
