@@ -0,0 +1,224 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFECH.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-HISTPAGTO     PIC X(2).
+           88 STATUS-OK-HIST            VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL           VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-ANO-MES              PIC 9(06).
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-PAUSA                PIC X(01).
+
+       01 WS-TOTAL-LANCADO        PIC S9(11)V99 VALUE ZERO.
+       01 WS-TOTAL-PAGO           PIC S9(11)V99 VALUE ZERO.
+       01 WS-TOTAL-ABERTO         PIC S9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "====== FECHAMENTO MENSAL ======".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELFECH_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           DISPLAY "Digite o Mes de Referencia (AAAAMM): " WITH NO ADVANCING.
+           ACCEPT WS-ANO-MES.
+
+           PERFORM 200-SOMAR-LANCAMENTOS-E-ABERTO.
+           PERFORM 300-SOMAR-PAGAMENTOS.
+
+           PERFORM 900-IMPRIMIR-RESUMO.
+
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+      *> VARRE CONTAPAGAR.DAT SOMANDO O VALOR DE TUDO QUE FOI EMITIDO
+      *> NO MES PEDIDO (CP-DATA-EMISSAO) E, SEPARADAMENTE, O SALDO DE
+      *> TUDO QUE AINDA ESTA EM ABERTO NO SISTEMA INDEPENDENTE DE MES,
+      *> DO MESMO JEITO QUE RELCTAPG JA FAZ PARA LISTAR CONTAS ABERTAS
+       200-SOMAR-LANCAMENTOS-E-ABERTO.
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-FIM-LEITURA.
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 250-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE CONTAPAGAR-FILE.
+
+       250-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-DATA-EMISSAO(1:6) = WS-ANO-MES
+                       ADD CP-VALOR TO WS-TOTAL-LANCADO
+                   END-IF
+                   IF CP-SITUACAO = 'A' OR CP-SITUACAO = 'V'
+                       ADD CP-SALDO TO WS-TOTAL-ABERTO
+                   END-IF
+           END-READ.
+
+      *> VARRE HISTPAGTO.DAT SOMANDO O VALOR PAGO NO MES PEDIDO
+       300-SOMAR-PAGAMENTOS.
+           OPEN INPUT HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao abrir arquivo de historico. Status: "
+                       WS-STATUS-HISTPAGTO
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-FIM-LEITURA.
+           MOVE LOW-VALUES TO H-PRIMARY-KEY.
+           START HISTPAGTO-FILE KEY IS GREATER THAN H-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 350-LER-PROXIMO-HIST UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE HISTPAGTO-FILE.
+
+       350-LER-PROXIMO-HIST.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF H-DATA-PGTO(1:6) = WS-ANO-MES
+                       ADD H-VALOR-PAGO TO WS-TOTAL-PAGO
+                   END-IF
+           END-READ.
+
+       900-IMPRIMIR-RESUMO.
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------------".
+           DISPLAY "FECHAMENTO MENSAL - " WS-ANO-MES.
+           DISPLAY "-------------------------------------------------------".
+           DISPLAY "Total Lancado no Mes (emissao): " WS-TOTAL-LANCADO.
+           DISPLAY "Total Pago no Mes:               " WS-TOTAL-PAGO.
+           DISPLAY "Saldo em Aberto (todo o sistema): " WS-TOTAL-ABERTO.
+           DISPLAY "-------------------------------------------------------".
+           MOVE "-------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "FECHAMENTO MENSAL - " WS-ANO-MES
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "-------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Total Lancado no Mes (emissao): " WS-TOTAL-LANCADO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Total Pago no Mes:               " WS-TOTAL-PAGO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Saldo em Aberto (todo o sistema): " WS-TOTAL-ABERTO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "-------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
