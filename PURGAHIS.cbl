@@ -0,0 +1,139 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGAHIS.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT HISTARQ-FILE *> Arquivo morto com os registros expurgados
+               ASSIGN TO WS-NOME-ARQUIVO-MORTO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-HISTARQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  HISTARQ-FILE.
+       01  HISTARQ-REG            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-HISTPAGTO     PIC X(2).
+           88 STATUS-OK-HIST          VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-HISTARQ       PIC X(2).
+           88 STATUS-OK-ARQ           VALUE '00'.
+
+       01 WS-DATA-HOJE            PIC 9(08).
+       01 WS-NOME-ARQUIVO-MORTO   PIC X(30).
+
+       01 WS-DIAS-RETENCAO        PIC 9(05) VALUE ZERO.
+       01 WS-HOJE-INT             PIC S9(09) COMP.
+       01 WS-CORTE-INT            PIC S9(09) COMP.
+       01 WS-DATA-PGTO-INT        PIC S9(09) COMP.
+       01 WS-DATA-CORTE           PIC 9(08).
+
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-QTD-EXPURGADOS       PIC 9(06) VALUE ZERO.
+       01 WS-QTD-MANTIDOS         PIC 9(06) VALUE ZERO.
+       01 WS-PAUSA                PIC X(01).
+
+       PROCEDURE DIVISION.
+      *> LE HISTPAGTO.DAT POR INTEIRO, ARQUIVA (EM UM SEQUENCIAL DATADO)
+      *> TODO REGISTRO COM H-DATA-PGTO ANTERIOR AO CORTE DE RETENCAO
+      *> INFORMADO E APAGA ESSE REGISTRO DO ARQUIVO VIVO, MANTENDO SO OS
+      *> PAGAMENTOS AINDA DENTRO DA JANELA DE RETENCAO
+       100-INICIAR.
+           DISPLAY "--- Expurgo/Retencao de HISTPAGTO.DAT ---".
+           OPEN I-O HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               DISPLAY "AVISO: HISTPAGTO.DAT nao existe, nada a expurgar."
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao abrir HISTPAGTO.DAT. Status: "
+                       WS-STATUS-HISTPAGTO
+               GOBACK
+           END-IF.
+
+           DISPLAY "Reter pagamentos dos ultimos quantos dias? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-DIAS-RETENCAO.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+           COMPUTE WS-HOJE-INT = FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE).
+           COMPUTE WS-CORTE-INT = WS-HOJE-INT - WS-DIAS-RETENCAO.
+           COMPUTE WS-DATA-CORTE = FUNCTION DATE-OF-INTEGER(WS-CORTE-INT).
+           DISPLAY "Data de corte: " WS-DATA-CORTE
+                   " (registros anteriores serao expurgados)".
+
+           STRING 'HISTPAGTO.ARC' WS-DATA-HOJE DELIMITED BY SIZE
+               INTO WS-NOME-ARQUIVO-MORTO.
+           OPEN OUTPUT HISTARQ-FILE.
+           IF NOT STATUS-OK-ARQ
+               DISPLAY "ERRO ao abrir arquivo morto. Status: "
+                       WS-STATUS-HISTARQ
+               CLOSE HISTPAGTO-FILE
+               GOBACK
+           END-IF.
+
+           MOVE LOW-VALUES TO H-PRIMARY-KEY.
+           START HISTPAGTO-FILE KEY IS GREATER THAN H-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-PROCESSAR-PROXIMO UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE HISTPAGTO-FILE.
+           CLOSE HISTARQ-FILE.
+
+           DISPLAY "Registros expurgados para " WS-NOME-ARQUIVO-MORTO
+                   ": " WS-QTD-EXPURGADOS.
+           DISPLAY "Registros mantidos em HISTPAGTO.DAT: " WS-QTD-MANTIDOS.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       300-PROCESSAR-PROXIMO.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   COMPUTE WS-DATA-PGTO-INT =
+                       FUNCTION INTEGER-OF-DATE(H-DATA-PGTO)
+                   IF WS-DATA-PGTO-INT < WS-CORTE-INT
+                       PERFORM 400-EXPURGAR-REGISTRO
+                   ELSE
+                       ADD 1 TO WS-QTD-MANTIDOS
+                   END-IF
+           END-READ.
+
+       400-EXPURGAR-REGISTRO.
+           MOVE HIST-REG TO HISTARQ-REG.
+           WRITE HISTARQ-REG.
+           ADD 1 TO WS-QTD-EXPURGADOS.
+           DELETE HISTPAGTO-FILE
+               INVALID KEY
+                   DISPLAY "AVISO: falha ao remover registro do documento "
+                           H-NUM-DOC " durante o expurgo."
+           END-DELETE.
