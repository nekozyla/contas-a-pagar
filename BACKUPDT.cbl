@@ -0,0 +1,242 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUPDT.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS F-CNPJ
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS H-PRIMARY-KEY
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT CONTAPAGAR-BKP-FILE *> Copia datada de CONTAPAGAR.DAT
+               ASSIGN TO WS-NOME-BKP-CONTAPAGAR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-BKP-CONTAPAGAR.
+
+           SELECT FORNECEDORES-BKP-FILE *> Copia datada de FORNECEDOR.DAT
+               ASSIGN TO WS-NOME-BKP-FORNECEDORES
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-BKP-FORNECEDORES.
+
+           SELECT HISTPAGTO-BKP-FILE *> Copia datada de HISTPAGTO.DAT
+               ASSIGN TO WS-NOME-BKP-HISTPAGTO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-BKP-HISTPAGTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  CONTAPAGAR-BKP-FILE.
+       01  CONTAPAGAR-BKP-REG      PIC X(192).
+
+       FD  FORNECEDORES-BKP-FILE.
+       01  FORNECEDORES-BKP-REG    PIC X(168).
+
+       FD  HISTPAGTO-BKP-FILE.
+       01  HISTPAGTO-BKP-REG       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR        PIC X(2).
+           88 STATUS-OK-CP                VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP   VALUE '35'.
+       01 WS-STATUS-FORNECEDORES      PIC X(2).
+           88 STATUS-OK-FORN              VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-FORN VALUE '35'.
+       01 WS-STATUS-HISTPAGTO         PIC X(2).
+           88 STATUS-OK-HIST              VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-BKP-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-BKP-CP            VALUE '00'.
+       01 WS-STATUS-BKP-FORNECEDORES  PIC X(2).
+           88 STATUS-OK-BKP-FORN          VALUE '00'.
+       01 WS-STATUS-BKP-HISTPAGTO     PIC X(2).
+           88 STATUS-OK-BKP-HIST          VALUE '00'.
+
+       01 WS-DATA-HOJE                PIC 9(08).
+       01 WS-NOME-BKP-CONTAPAGAR      PIC X(30).
+       01 WS-NOME-BKP-FORNECEDORES    PIC X(30).
+       01 WS-NOME-BKP-HISTPAGTO       PIC X(30).
+
+       01 WS-FIM-LEITURA              PIC X(01) VALUE 'N'.
+       01 WS-QTD-COPIADOS             PIC 9(06) VALUE ZERO.
+       01 WS-PAUSA                    PIC X(01).
+
+       PROCEDURE DIVISION.
+      *> COPIA CONTAPAGAR.DAT, FORNECEDOR.DAT E HISTPAGTO.DAT PARA
+      *> ARQUIVOS SEQUENCIAIS DATADOS, PARA PODER SER RESTAURADOS SE UM
+      *> BATCH DE FIM DE MES (JUROS, PAGAMENTO EM LOTE) CORROMPER O
+      *> ARQUIVO INDEXADO ORIGINAL
+       100-INICIAR.
+           DISPLAY "--- Backup Pre-Batch dos Arquivos Principais ---".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+
+           STRING 'CONTAPAGAR.BKP' WS-DATA-HOJE DELIMITED BY SIZE
+               INTO WS-NOME-BKP-CONTAPAGAR.
+           STRING 'FORNECEDOR.BKP' WS-DATA-HOJE DELIMITED BY SIZE
+               INTO WS-NOME-BKP-FORNECEDORES.
+           STRING 'HISTPAGTO.BKP' WS-DATA-HOJE DELIMITED BY SIZE
+               INTO WS-NOME-BKP-HISTPAGTO.
+
+           PERFORM 200-COPIAR-CONTAPAGAR.
+           PERFORM 300-COPIAR-FORNECEDORES.
+           PERFORM 400-COPIAR-HISTPAGTO.
+
+           DISPLAY "Backup concluido em:".
+           DISPLAY "  " WS-NOME-BKP-CONTAPAGAR.
+           DISPLAY "  " WS-NOME-BKP-FORNECEDORES.
+           DISPLAY "  " WS-NOME-BKP-HISTPAGTO.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       200-COPIAR-CONTAPAGAR.
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: CONTAPAGAR.DAT nao existe, nada a copiar."
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN OUTPUT CONTAPAGAR-BKP-FILE.
+           IF NOT STATUS-OK-BKP-CP
+               DISPLAY "ERRO ao abrir arquivo de backup de contas. Status: "
+                       WS-STATUS-BKP-CONTAPAGAR
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE ZERO TO WS-QTD-COPIADOS.
+           MOVE 'N' TO WS-FIM-LEITURA.
+           PERFORM 250-COPIAR-LINHA-CONTAPAGAR UNTIL WS-FIM-LEITURA = 'Y'.
+           CLOSE CONTAPAGAR-FILE.
+           CLOSE CONTAPAGAR-BKP-FILE.
+           DISPLAY "CONTAPAGAR.DAT: " WS-QTD-COPIADOS " registros copiados".
+
+       250-COPIAR-LINHA-CONTAPAGAR.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   MOVE CONTA-REG TO CONTAPAGAR-BKP-REG
+                   WRITE CONTAPAGAR-BKP-REG
+                   ADD 1 TO WS-QTD-COPIADOS
+           END-READ.
+
+       300-COPIAR-FORNECEDORES.
+           OPEN INPUT FORNECEDORES-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-FORN
+               DISPLAY "AVISO: FORNECEDOR.DAT nao existe, nada a copiar."
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN OUTPUT FORNECEDORES-BKP-FILE.
+           IF NOT STATUS-OK-BKP-FORN
+               DISPLAY "ERRO ao abrir arquivo de backup de fornecedores. "
+                       "Status: " WS-STATUS-BKP-FORNECEDORES
+               CLOSE FORNECEDORES-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE ZERO TO WS-QTD-COPIADOS.
+           MOVE 'N' TO WS-FIM-LEITURA.
+           PERFORM 350-COPIAR-LINHA-FORNECEDORES UNTIL WS-FIM-LEITURA = 'Y'.
+           CLOSE FORNECEDORES-FILE.
+           CLOSE FORNECEDORES-BKP-FILE.
+           DISPLAY "FORNECEDOR.DAT: " WS-QTD-COPIADOS " registros copiados".
+
+       350-COPIAR-LINHA-FORNECEDORES.
+           READ FORNECEDORES-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   MOVE FORNECEDOR-REG TO FORNECEDORES-BKP-REG
+                   WRITE FORNECEDORES-BKP-REG
+                   ADD 1 TO WS-QTD-COPIADOS
+           END-READ.
+
+       400-COPIAR-HISTPAGTO.
+           OPEN INPUT HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               DISPLAY "AVISO: HISTPAGTO.DAT nao existe, nada a copiar."
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN OUTPUT HISTPAGTO-BKP-FILE.
+           IF NOT STATUS-OK-BKP-HIST
+               DISPLAY "ERRO ao abrir arquivo de backup de historico. "
+                       "Status: " WS-STATUS-BKP-HISTPAGTO
+               CLOSE HISTPAGTO-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE ZERO TO WS-QTD-COPIADOS.
+           MOVE 'N' TO WS-FIM-LEITURA.
+           PERFORM 450-COPIAR-LINHA-HISTPAGTO UNTIL WS-FIM-LEITURA = 'Y'.
+           CLOSE HISTPAGTO-FILE.
+           CLOSE HISTPAGTO-BKP-FILE.
+           DISPLAY "HISTPAGTO.DAT: " WS-QTD-COPIADOS " registros copiados".
+
+       450-COPIAR-LINHA-HISTPAGTO.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   MOVE HIST-REG TO HISTPAGTO-BKP-REG
+                   WRITE HISTPAGTO-BKP-REG
+                   ADD 1 TO WS-QTD-COPIADOS
+           END-READ.
