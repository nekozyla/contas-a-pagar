@@ -0,0 +1,256 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELORCA.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT ORCAMENTO-FILE
+               ASSIGN TO 'ORCAMENTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OR-CHAVE
+               FILE STATUS IS WS-STATUS-ORCAMENTO.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  ORCAMENTO-FILE.
+       01  ORCAMENTO-REG.
+           05 OR-CHAVE.
+              10 OR-CENTRO-CUSTO  PIC X(06).
+              10 OR-ANO-MES       PIC 9(06).
+           05 OR-VALOR-ORCADO     PIC 9(10)V99.
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR   PIC X(2).
+           88 STATUS-OK-CP          VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-ORCAMENTO    PIC X(2).
+           88 STATUS-OK-ORC          VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-ORC VALUE '35'.
+       01 WS-STATUS-SPOOL        PIC X(2).
+           88 STATUS-OK-SPOOL        VALUE '00'.
+
+       01 WS-NOME-SPOOL          PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA          PIC 9(08).
+           05 WS-DHS-HORA          PIC 9(06).
+           05 FILLER               PIC X(07).
+
+       01 WS-MES-CONSULTA        PIC 9(06).
+       01 WS-FIM-LEITURA         PIC X(01) VALUE 'N'.
+       01 WS-PAUSA               PIC X(01).
+
+      *> ACUMULA O VALOR REALMENTE LANCADO POR CENTRO DE CUSTO NO MES,
+      *> DO MESMO JEITO QUE O RELCC JA FAZ PARA O RELATORIO POR CENTRO
+       01 WS-CC-TAB.
+           05 WS-CC-ITEM OCCURS 50 TIMES.
+               10 WS-CC-CODIGO  PIC X(06).
+               10 WS-CC-TOTAL   PIC 9(10)V99.
+       01 WS-CC-QTD              PIC 9(03) VALUE ZERO.
+       01 WS-CC-IDX              PIC 9(03).
+       01 WS-CC-ACHOU            PIC X(01).
+
+       01 WS-VALOR-ATUAL         PIC 9(10)V99.
+       01 WS-QTD-ESTOURADOS      PIC 9(03) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Orcado x Realizado por Centro de Custo ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELORCA_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           DISPLAY "Digite o mes de referencia (AAAAMM): " WITH NO ADVANCING.
+           ACCEPT WS-MES-CONSULTA.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nao ha contas lancadas."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT ORCAMENTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-ORC
+               DISPLAY "AVISO: Nenhum orcamento cadastrado ainda."
+               CLOSE CONTAPAGAR-FILE
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 200-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE CONTAPAGAR-FILE.
+
+           PERFORM 500-IMPRIMIR-CABECALHO.
+           MOVE 'N' TO WS-FIM-LEITURA.
+           MOVE LOW-VALUES TO OR-CHAVE.
+           START ORCAMENTO-FILE KEY IS GREATER THAN OR-CHAVE
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 600-LER-PROXIMO-ORCAMENTO UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE ORCAMENTO-FILE.
+
+           DISPLAY "-------------------------------------------------------".
+           DISPLAY "Centros de custo acima do orcamento: " WS-QTD-ESTOURADOS.
+           MOVE "-------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Centros de custo acima do orcamento: " WS-QTD-ESTOURADOS
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG.
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       200-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-DATA-EMISSAO(1:6) = WS-MES-CONSULTA
+                           AND CP-SITUACAO NOT = 'C'
+                       PERFORM 300-ACUMULAR-CENTRO-CUSTO
+                   END-IF
+           END-READ.
+
+      *> PROCURA O CENTRO DE CUSTO NA TABELA E SOMA O VALOR; SE NAO
+      *> ACHAR, ABRE UMA NOVA POSICAO NA TABELA
+       300-ACUMULAR-CENTRO-CUSTO.
+           MOVE 'N' TO WS-CC-ACHOU.
+           PERFORM 350-PROCURAR-CENTRO-CUSTO
+               VARYING WS-CC-IDX FROM 1 BY 1 UNTIL WS-CC-IDX > WS-CC-QTD.
+
+           IF WS-CC-ACHOU = 'N'
+               IF WS-CC-QTD < 50
+                   ADD 1 TO WS-CC-QTD
+                   MOVE CP-CENTRO-CUSTO TO WS-CC-CODIGO(WS-CC-QTD)
+                   MOVE CP-VALOR TO WS-CC-TOTAL(WS-CC-QTD)
+               END-IF
+           END-IF.
+
+       350-PROCURAR-CENTRO-CUSTO.
+           IF WS-CC-CODIGO(WS-CC-IDX) = CP-CENTRO-CUSTO
+               ADD CP-VALOR TO WS-CC-TOTAL(WS-CC-IDX)
+               MOVE 'S' TO WS-CC-ACHOU
+           END-IF.
+
+       500-IMPRIMIR-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "------- ORCADO X REALIZADO - " WS-MES-CONSULTA
+                   " -------".
+           DISPLAY "CENTRO CUSTO   ORCADO       REALIZADO    SITUACAO".
+           DISPLAY "-------------- ------------ ------------ --------".
+           MOVE SPACES TO SPOOL-REG.
+           STRING "------- ORCADO X REALIZADO - " WS-MES-CONSULTA
+                  " -------"
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
+           MOVE "CENTRO CUSTO   ORCADO       REALIZADO    SITUACAO"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "-------------- ------------ ------------ --------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+
+      *> PARA CADA ORCAMENTO CADASTRADO NO MES PEDIDO, PROCURA O VALOR
+      *> REALIZADO NA TABELA MONTADA A PARTIR DE CONTAPAGAR-FILE E
+      *> ASSINALA QUANDO O REALIZADO ULTRAPASSA O ORCADO
+       600-LER-PROXIMO-ORCAMENTO.
+           READ ORCAMENTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF OR-ANO-MES = WS-MES-CONSULTA
+                       PERFORM 650-IMPRIMIR-LINHA-ORCAMENTO
+                   END-IF
+           END-READ.
+
+       650-IMPRIMIR-LINHA-ORCAMENTO.
+           MOVE ZERO TO WS-VALOR-ATUAL.
+           MOVE 'N' TO WS-CC-ACHOU.
+           PERFORM 700-PROCURAR-REALIZADO
+               VARYING WS-CC-IDX FROM 1 BY 1 UNTIL WS-CC-IDX > WS-CC-QTD.
+
+           MOVE SPACES TO SPOOL-REG.
+           IF WS-VALOR-ATUAL > OR-VALOR-ORCADO
+               DISPLAY OR-CENTRO-CUSTO "       " OR-VALOR-ORCADO "  "
+                       WS-VALOR-ATUAL "  ACIMA DO ORCAMENTO"
+               STRING OR-CENTRO-CUSTO "       " OR-VALOR-ORCADO "  "
+                      WS-VALOR-ATUAL "  ACIMA DO ORCAMENTO"
+                   DELIMITED BY SIZE INTO SPOOL-REG
+               ADD 1 TO WS-QTD-ESTOURADOS
+           ELSE
+               DISPLAY OR-CENTRO-CUSTO "       " OR-VALOR-ORCADO "  "
+                       WS-VALOR-ATUAL "  OK"
+               STRING OR-CENTRO-CUSTO "       " OR-VALOR-ORCADO "  "
+                      WS-VALOR-ATUAL "  OK"
+                   DELIMITED BY SIZE INTO SPOOL-REG
+           END-IF.
+           WRITE SPOOL-REG.
+
+       700-PROCURAR-REALIZADO.
+           IF WS-CC-CODIGO(WS-CC-IDX) = OR-CENTRO-CUSTO
+               MOVE WS-CC-TOTAL(WS-CC-IDX) TO WS-VALOR-ATUAL
+           END-IF.
