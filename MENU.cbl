@@ -3,38 +3,113 @@
        PROGRAM-ID. MENU.
        AUTHOR. Neko&lilyaragao&carol.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIOS-FILE *> Cadastro de usuarios autorizados a logar
+               ASSIGN TO 'USUARIOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-USUARIO
+               FILE STATUS IS WS-STATUS-USUARIOS.
+
+           SELECT AUDITORIA-FILE *> Log de auditoria de acoes do menu
+               ASSIGN TO 'AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USUARIOS-FILE.
+       01  USUARIO-REG.
+           05 US-USUARIO       PIC X(10).
+           05 US-NOME          PIC X(30).
+           05 US-SITUACAO      PIC X(01).
+
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REG.
+           05 LG-DATA-HORA      PIC 9(14).
+           05 LG-USUARIO        PIC X(10).
+           05 LG-PROGRAMA       PIC X(08).
+           05 LG-OPCAO          PIC 9(02).
+
        WORKING-STORAGE SECTION.
-       01 WS-OPCAO PIC 9(1).
+       01 WS-STATUS-USUARIOS   PIC X(2).
+           88 STATUS-OK-US           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-US VALUE '35'.
+       01 WS-STATUS-AUDITORIA  PIC X(2).
+           88 STATUS-OK-LG            VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-LG VALUE '35'.
+
+       01 WS-OPCAO PIC 9(02).
+       01 WS-USUARIO-LOGADO    PIC X(10) VALUE SPACES.
+       01 WS-USUARIO-DIGITADO  PIC X(10).
+       01 WS-LOGIN-OK          PIC X(01) VALUE 'N'.
+
+       01 WS-DATA-HORA-ATUAL.
+           05 WS-DH-DATA        PIC 9(08).
+           05 WS-DH-HORA        PIC 9(06).
+           05 FILLER            PIC X(07).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM UNTIL WS-OPCAO = 6
+           PERFORM 050-LOGIN.
+           IF WS-LOGIN-OK NOT = 'S'
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-OPCAO = 11
            CALL "SYSTEM" USING "clear" *> Limpa a tela.
                DISPLAY "============================================="
                DISPLAY "    SISTEMA DE CONTAS A PAGAR"
+               DISPLAY "    Usuario: " WS-USUARIO-LOGADO
                DISPLAY "============================================="
                DISPLAY "1 - Cadastro de Fornecedores"
                DISPLAY "2 - Lancamento de Contas"
                DISPLAY "3 - Pagamento de Contas"
                DISPLAY "4 - Consultas"
                DISPLAY "5 - Relatorios"
-               DISPLAY "6 - Sair"
+               DISPLAY "6 - Backup dos Arquivos Principais"
+               DISPLAY "7 - Expurgo de Historico de Pagamentos"
+               DISPLAY "8 - Orcamento por Centro de Custo"
+               DISPLAY "9 - Marcar Contas Vencidas"
+               DISPLAY "10 - Contratos Recorrentes"
+               DISPLAY "11 - Sair"
                DISPLAY "Escolha uma opcao: " WITH NO ADVANCING *> NÃ£o pular linha
                ACCEPT WS-OPCAO
 
                EVALUATE WS-OPCAO *> Basicamente um switch case.
                    WHEN 1
+                       PERFORM 900-REGISTRAR-AUDITORIA
                        CALL 'CADFORNE'
                    WHEN 2
+                       PERFORM 900-REGISTRAR-AUDITORIA
                        CALL 'LANCCONT'
                    WHEN 3
+                       PERFORM 900-REGISTRAR-AUDITORIA
                        CALL 'PGTOCONT'
                    WHEN 4
+                       PERFORM 900-REGISTRAR-AUDITORIA
                        CALL 'CONSFORN'
                    WHEN 5
+                       PERFORM 900-REGISTRAR-AUDITORIA
                        CALL 'RELMENU'
                    WHEN 6
+                       PERFORM 900-REGISTRAR-AUDITORIA
+                       CALL 'BACKUPDT'
+                   WHEN 7
+                       PERFORM 900-REGISTRAR-AUDITORIA
+                       CALL 'PURGAHIS'
+                   WHEN 8
+                       PERFORM 900-REGISTRAR-AUDITORIA
+                       CALL 'CADORCA'
+                   WHEN 9
+                       PERFORM 900-REGISTRAR-AUDITORIA
+                       CALL 'MARCVENC'
+                   WHEN 10
+                       PERFORM 900-REGISTRAR-AUDITORIA
+                       CALL 'CADCONT'
+                   WHEN 11
                        DISPLAY "Sistema finalizado."
                    WHEN OTHER
                        DISPLAY "Opcao invalida!"
@@ -42,3 +117,85 @@
            END-PERFORM.
 
            STOP RUN.
+
+      *> PEDE O ID DO USUARIO NO INICIO DA SESSAO E VALIDA CONTRA
+      *> USUARIOS.DAT ANTES DE LIBERAR O MENU PRINCIPAL
+       050-LOGIN.
+           DISPLAY "============================================="
+           DISPLAY "    SISTEMA DE CONTAS A PAGAR - LOGIN"
+           DISPLAY "============================================="
+           OPEN INPUT USUARIOS-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-US
+               DISPLAY "ERRO: cadastro de usuarios indisponivel. "
+                       "Acesso nao autorizado."
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-US
+               DISPLAY "ERRO ao abrir cadastro de usuarios. Status: "
+                       WS-STATUS-USUARIOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Digite seu usuario: " WITH NO ADVANCING.
+           ACCEPT WS-USUARIO-DIGITADO.
+           MOVE WS-USUARIO-DIGITADO TO US-USUARIO.
+
+           READ USUARIOS-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: usuario nao cadastrado."
+               NOT INVALID KEY
+                   IF US-SITUACAO = 'A'
+                       MOVE 'S' TO WS-LOGIN-OK
+                       MOVE US-USUARIO TO WS-USUARIO-LOGADO
+                   ELSE
+                       DISPLAY "ERRO: usuario inativo."
+                   END-IF
+           END-READ.
+           CLOSE USUARIOS-FILE.
+
+      *> GRAVA UMA LINHA EM AUDITORIA.DAT PARA CADA OPCAO DESPACHADA
+      *> PELO EVALUATE, COM USUARIO, DATA/HORA, PROGRAMA E OPCAO
+       900-REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+
+           OPEN EXTEND AUDITORIA-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-LG
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+           IF NOT STATUS-OK-LG
+               DISPLAY "AVISO: nao foi possivel gravar log de auditoria. "
+                       "Status: " WS-STATUS-AUDITORIA
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-DH-DATA        TO LG-DATA-HORA(1:8)
+           MOVE WS-DH-HORA        TO LG-DATA-HORA(9:6)
+           MOVE WS-USUARIO-LOGADO TO LG-USUARIO
+           MOVE WS-OPCAO          TO LG-OPCAO
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   MOVE 'CADFORNE' TO LG-PROGRAMA
+               WHEN 2
+                   MOVE 'LANCCONT' TO LG-PROGRAMA
+               WHEN 3
+                   MOVE 'PGTOCONT' TO LG-PROGRAMA
+               WHEN 4
+                   MOVE 'CONSFORN' TO LG-PROGRAMA
+               WHEN 5
+                   MOVE 'RELMENU'  TO LG-PROGRAMA
+               WHEN 6
+                   MOVE 'BACKUPDT' TO LG-PROGRAMA
+               WHEN 7
+                   MOVE 'PURGAHIS' TO LG-PROGRAMA
+               WHEN 8
+                   MOVE 'CADORCA'  TO LG-PROGRAMA
+               WHEN 9
+                   MOVE 'MARCVENC' TO LG-PROGRAMA
+               WHEN 10
+                   MOVE 'CADCONT'  TO LG-PROGRAMA
+               WHEN OTHER
+                   MOVE SPACES     TO LG-PROGRAMA
+           END-EVALUATE.
+
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA-FILE.
