@@ -0,0 +1,428 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONT.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRATO-FILE *> Cadastro de contratos recorrentes
+               ASSIGN TO 'CONTRATO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-CNPJ-FORN
+               FILE STATUS IS WS-STATUS-CONTRATO.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT PROXDOC-FILE *> Contador do proximo numero de documento
+               ASSIGN TO 'PROXDOC.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PROXDOC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRATO-FILE.
+       01  CONTRATO-REG.
+           05 CT-CNPJ-FORN      PIC 9(14).
+           05 CT-DESCRICAO      PIC X(40).
+           05 CT-VALOR          PIC 9(10)V99.
+           05 CT-DIA-VENCIMENTO PIC 9(02).
+           05 CT-SITUACAO       PIC X(01).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  PROXDOC-FILE.
+       01  PROXDOC-REG.
+           05 PD-PROX-NUM-DOC  PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTRATO      PIC X(2).
+          88 STATUS-OK-CT           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-CT VALUE '35'.
+       01 WS-STATUS-FORNECEDORES  PIC X(2).
+          88 STATUS-OK-FORN         VALUE '00'.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+          88 STATUS-OK-CP           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-PROXDOC       PIC X(2).
+          88 STATUS-OK-PD           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-PD VALUE '35'.
+
+       01 WS-OPCAO                PIC X(01).
+       01 WS-PAUSA                PIC X(01).
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+
+       01 WS-DATA-HOJE            PIC 9(08).
+       01 WS-ANO-MES-HOJE         PIC 9(06).
+
+       01 WS-GER-QTD-GERADAS      PIC 9(05) VALUE ZERO.
+       01 WS-GER-QTD-IGNORADAS    PIC 9(05) VALUE ZERO.
+
+       01 WS-VENC-CONTRATO-MES    PIC 9(08).
+       01 WS-JA-LANCADO           PIC X(01).
+       01 WS-FIM-LEITURA-DUP      PIC X(01).
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           PERFORM 200-MOSTRAR-MENU-CONTRATO UNTIL WS-OPCAO = 'S'.
+           GOBACK.
+
+       200-MOSTRAR-MENU-CONTRATO.
+           DISPLAY "--- Contratos Recorrentes (Lancamento Automatico) ---".
+           DISPLAY "I - Incluir/Alterar Contrato".
+           DISPLAY "L - Listar Contratos".
+           DISPLAY "D - Desativar Contrato".
+           DISPLAY "G - Gerar Lancamentos do Mes".
+           DISPLAY "S - Sair para o menu principal".
+           ACCEPT WS-OPCAO.
+
+           EVALUATE FUNCTION UPPER-CASE(WS-OPCAO)
+               WHEN 'I'
+                   PERFORM 300-INCLUIR-ALTERAR-CONTRATO
+               WHEN 'L'
+                   PERFORM 400-LISTAR-CONTRATOS
+               WHEN 'D'
+                   PERFORM 500-DESATIVAR-CONTRATO
+               WHEN 'G'
+                   PERFORM 600-GERAR-LANCAMENTOS-MES
+               WHEN 'S'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida!"
+           END-EVALUATE.
+
+      *> CADASTRA UM NOVO CONTRATO RECORRENTE OU ALTERA UM JA EXISTENTE
+      *> PARA O MESMO CNPJ (VALOR, DESCRICAO E DIA DE VENCIMENTO). SO
+      *> HA UM CONTRATO ATIVO POR FORNECEDOR, DO MESMO JEITO QUE SO HA
+      *> UM ORCAMENTO POR CENTRO DE CUSTO/MES EM CADORCA
+       300-INCLUIR-ALTERAR-CONTRATO.
+           DISPLAY "--- Incluir/Alterar Contrato Recorrente ---".
+           OPEN INPUT FORNECEDORES-FILE.
+           IF NOT STATUS-OK-FORN
+               DISPLAY "ERRO: Nao foi possivel abrir o cadastro de fornecedores."
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o CNPJ do fornecedor: " WITH NO ADVANCING.
+           ACCEPT CT-CNPJ-FORN.
+           MOVE CT-CNPJ-FORN TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Fornecedor com este CNPJ nao encontrado."
+                   CLOSE FORNECEDORES-FILE
+                   GOBACK
+           END-READ.
+           CLOSE FORNECEDORES-FILE.
+           DISPLAY "Fornecedor: " F-RAZAO-SOCIAL.
+
+           DISPLAY "Digite a Descricao do Contrato: " WITH NO ADVANCING.
+           ACCEPT CT-DESCRICAO.
+           DISPLAY "Digite o Valor Mensal: " WITH NO ADVANCING.
+           ACCEPT CT-VALOR.
+           DISPLAY "Digite o Dia do Mes de Vencimento (01-28): "
+                   WITH NO ADVANCING.
+           ACCEPT CT-DIA-VENCIMENTO.
+           IF CT-DIA-VENCIMENTO < 1 OR CT-DIA-VENCIMENTO > 28
+               DISPLAY "ERRO: Dia de vencimento deve estar entre 01 e 28."
+               GOBACK
+           END-IF.
+           MOVE 'A' TO CT-SITUACAO.
+
+           OPEN I-O CONTRATO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CT
+               OPEN OUTPUT CONTRATO-FILE
+               CLOSE CONTRATO-FILE
+               OPEN I-O CONTRATO-FILE
+           END-IF.
+           IF NOT STATUS-OK-CT
+               DISPLAY "ERRO ao abrir arquivo de contratos: "
+                       WS-STATUS-CONTRATO
+               GOBACK
+           END-IF.
+
+           WRITE CONTRATO-REG
+               INVALID KEY
+                   REWRITE CONTRATO-REG
+                       INVALID KEY
+                           DISPLAY "ERRO ao alterar contrato. Status: "
+                                   WS-STATUS-CONTRATO
+                       NOT INVALID KEY
+                           DISPLAY "Contrato alterado com sucesso!"
+                   END-REWRITE
+               NOT INVALID KEY
+                   DISPLAY "Contrato cadastrado com sucesso!"
+           END-WRITE.
+
+           CLOSE CONTRATO-FILE.
+
+      *> LISTA TODOS OS CONTRATOS RECORRENTES CADASTRADOS, ATIVOS E
+      *> INATIVOS
+       400-LISTAR-CONTRATOS.
+           DISPLAY "--- Contratos Recorrentes Cadastrados ---".
+           OPEN INPUT CONTRATO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CT
+               DISPLAY "AVISO: Nenhum contrato cadastrado ainda."
+               GOBACK
+           END-IF.
+
+           MOVE 'N' TO WS-FIM-LEITURA.
+           MOVE LOW-VALUES TO CT-CNPJ-FORN.
+           START CONTRATO-FILE KEY IS GREATER THAN CT-CNPJ-FORN
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 450-LISTAR-PROXIMO-CONTRATO UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE CONTRATO-FILE.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+
+       450-LISTAR-PROXIMO-CONTRATO.
+           READ CONTRATO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   DISPLAY CT-CNPJ-FORN " " CT-DESCRICAO(1:25) " "
+                           CT-VALOR " dia " CT-DIA-VENCIMENTO
+                           " situacao " CT-SITUACAO
+           END-READ.
+
+      *> DESATIVA UM CONTRATO, PARANDO A GERACAO AUTOMATICA MENSAL SEM
+      *> APAGAR O HISTORICO DO CADASTRO -- MESMA IDEIA DO F-SITUACAO
+      *> 'I' USADO PARA INATIVAR FORNECEDORES EM CADFORNE
+       500-DESATIVAR-CONTRATO.
+           DISPLAY "--- Desativar Contrato Recorrente ---".
+           OPEN I-O CONTRATO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CT
+               DISPLAY "AVISO: Nenhum contrato cadastrado ainda."
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o CNPJ do fornecedor: " WITH NO ADVANCING.
+           ACCEPT CT-CNPJ-FORN.
+
+           READ CONTRATO-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Nenhum contrato encontrado para este CNPJ."
+               NOT INVALID KEY
+                   MOVE 'I' TO CT-SITUACAO
+                   REWRITE CONTRATO-REG
+                       INVALID KEY
+                           DISPLAY "ERRO ao desativar contrato. Status: "
+                                   WS-STATUS-CONTRATO
+                       NOT INVALID KEY
+                           DISPLAY "Contrato desativado com sucesso!"
+                   END-REWRITE
+           END-READ.
+
+           CLOSE CONTRATO-FILE.
+
+      *> GERACAO MENSAL: VARRE TODOS OS CONTRATOS ATIVOS E LANCA UMA
+      *> CONTA-REG PARA CADA UM, COM EMISSAO NA DATA DE HOJE E
+      *> VENCIMENTO NO DIA CADASTRADO DO MES CORRENTE. RODAR ESTA OPCAO
+      *> MAIS DE UMA VEZ NO MESMO MES E SEGURO: 660-GRAVAR-LANCAMENTO-
+      *> CONTRATO CHECA PELA CHAVE ALTERNATIVA DE VENCIMENTO SE JA
+      *> EXISTE UMA CONTA PARA O MESMO FORNECEDOR NAQUELE VENCIMENTO
+      *> ANTES DE GRAVAR, JA QUE AQUI NAO HA OPERADOR PARA CONFIRMAR UM
+      *> POSSIVEL LANCAMENTO DUPLICADO COMO FAZ 275-VERIFICAR-
+      *> DUPLICIDADE EM LANCCONT
+       600-GERAR-LANCAMENTOS-MES.
+           DISPLAY "--- Geracao de Lancamentos do Mes ---".
+           OPEN INPUT CONTRATO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CT
+               DISPLAY "AVISO: Nenhum contrato cadastrado ainda."
+               GOBACK
+           END-IF.
+
+           OPEN I-O CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               OPEN OUTPUT CONTAPAGAR-FILE
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO: Nao foi possivel abrir o arquivo de contas."
+               CLOSE CONTRATO-FILE
+               GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+           MOVE WS-DATA-HOJE(1:6) TO WS-ANO-MES-HOJE.
+
+           MOVE ZERO TO WS-GER-QTD-GERADAS.
+           MOVE ZERO TO WS-GER-QTD-IGNORADAS.
+           MOVE 'N' TO WS-FIM-LEITURA.
+           MOVE LOW-VALUES TO CT-CNPJ-FORN.
+           START CONTRATO-FILE KEY IS GREATER THAN CT-CNPJ-FORN
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 650-PROCESSAR-PROXIMO-CONTRATO UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE CONTRATO-FILE.
+           CLOSE CONTAPAGAR-FILE.
+
+           DISPLAY " ".
+           DISPLAY "Lancamentos gerados: "  WS-GER-QTD-GERADAS.
+           DISPLAY "Contratos ignorados: "  WS-GER-QTD-IGNORADAS.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+
+       650-PROCESSAR-PROXIMO-CONTRATO.
+           READ CONTRATO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CT-SITUACAO = 'A'
+                       PERFORM 660-GRAVAR-LANCAMENTO-CONTRATO
+                   END-IF
+           END-READ.
+
+      *> MONTA E GRAVA A CONTA-REG DO MES PARA UM CONTRATO ATIVO; A
+      *> DATA DE VENCIMENTO USA O DIA CADASTRADO DENTRO DO MES CORRENTE
+       660-GRAVAR-LANCAMENTO-CONTRATO.
+           MOVE WS-ANO-MES-HOJE TO WS-VENC-CONTRATO-MES(1:6).
+           MOVE CT-DIA-VENCIMENTO TO WS-VENC-CONTRATO-MES(7:2).
+
+           PERFORM 665-VERIFICAR-JA-LANCADO.
+           IF WS-JA-LANCADO = 'S'
+               ADD 1 TO WS-GER-QTD-IGNORADAS
+               DISPLAY "IGNORADO: contrato " CT-CNPJ-FORN
+                       " ja possui lancamento em "
+                       WS-VENC-CONTRATO-MES
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE CT-CNPJ-FORN TO CP-CNPJ-FORN.
+           PERFORM 700-OBTER-PROXIMO-NUM-DOC.
+
+           MOVE WS-DATA-HOJE TO CP-DATA-EMISSAO.
+           MOVE WS-VENC-CONTRATO-MES TO CP-DATA-VENC.
+           MOVE CT-VALOR TO CP-VALOR.
+           MOVE 'A' TO CP-SITUACAO.
+           MOVE ZERO TO CP-DATA-PGTO.
+           MOVE 1 TO CP-NUM-PARCELA.
+           MOVE 1 TO CP-QTD-PARCELAS.
+           MOVE SPACES TO CP-CENTRO-CUSTO.
+           MOVE CT-VALOR TO CP-SALDO.
+           MOVE SPACES TO CP-FILIAL.
+           MOVE 'BRL' TO CP-MOEDA.
+           MOVE CT-VALOR TO CP-VALOR-ORIGINAL.
+           MOVE SPACES TO CP-CAMINHO-ANEXO.
+           MOVE ZERO TO CP-NUM-PEDIDO.
+
+           WRITE CONTA-REG
+               INVALID KEY
+                   ADD 1 TO WS-GER-QTD-IGNORADAS
+                   DISPLAY "IGNORADO: contrato " CT-CNPJ-FORN
+                           " ja possui documento " CP-NUM-DOC
+                           " neste vencimento"
+               NOT INVALID KEY
+                   ADD 1 TO WS-GER-QTD-GERADAS
+                   DISPLAY "Gerado: contrato " CT-CNPJ-FORN
+                           " " CT-DESCRICAO(1:25)
+                           " doc " CP-NUM-DOC
+           END-WRITE.
+
+      *> POSICIONA PELA CHAVE ALTERNATIVA DE VENCIMENTO NO MES DO
+      *> CONTRATO E VARRE OS REGISTROS COM AQUELE MESMO VENCIMENTO
+      *> PROCURANDO UM JA LANCADO PARA O MESMO FORNECEDOR
+       665-VERIFICAR-JA-LANCADO.
+           MOVE 'N' TO WS-JA-LANCADO.
+           MOVE 'N' TO WS-FIM-LEITURA-DUP.
+
+           MOVE WS-VENC-CONTRATO-MES TO CP-DATA-VENC.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN OR EQUAL TO
+                   CP-DATA-VENC
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA-DUP
+           END-START.
+           PERFORM 670-LER-PROXIMA-PARA-DUP UNTIL WS-FIM-LEITURA-DUP = 'Y'.
+
+       670-LER-PROXIMA-PARA-DUP.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA-DUP
+               NOT AT END
+                   IF CP-DATA-VENC NOT = WS-VENC-CONTRATO-MES
+                       MOVE 'Y' TO WS-FIM-LEITURA-DUP
+                   ELSE
+                       IF CP-CNPJ-FORN = CT-CNPJ-FORN
+                               AND CP-SITUACAO NOT = 'C'
+                           MOVE 'S' TO WS-JA-LANCADO
+                           MOVE 'Y' TO WS-FIM-LEITURA-DUP
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *> LE O CONTADOR DE PROXDOC.DAT, DEVOLVE O NUMERO EM CP-NUM-DOC
+      *> E JA DEIXA GRAVADO O PROXIMO -- MESMA LOGICA DE
+      *> 250-OBTER-PROXIMO-NUM-DOC EM LANCCONT
+       700-OBTER-PROXIMO-NUM-DOC.
+           OPEN I-O PROXDOC-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-PD
+               OPEN OUTPUT PROXDOC-FILE
+               MOVE 1 TO PD-PROX-NUM-DOC
+               WRITE PROXDOC-REG
+               CLOSE PROXDOC-FILE
+               OPEN I-O PROXDOC-FILE
+           END-IF.
+           IF NOT STATUS-OK-PD
+               DISPLAY "ERRO: Nao foi possivel abrir o contador de "
+                       "documentos. Status: " WS-STATUS-PROXDOC
+               MOVE 1 TO CP-NUM-DOC
+               CLOSE PROXDOC-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ PROXDOC-FILE
+               AT END
+                   MOVE 1 TO PD-PROX-NUM-DOC
+           END-READ.
+
+           MOVE PD-PROX-NUM-DOC TO CP-NUM-DOC.
+           ADD 1 TO PD-PROX-NUM-DOC.
+           REWRITE PROXDOC-REG.
+           CLOSE PROXDOC-FILE.
