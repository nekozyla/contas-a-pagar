@@ -11,6 +11,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
                FILE STATUS IS WS-STATUS-FORNECEDORES.
 
            SELECT CONTAPAGAR-FILE
@@ -18,8 +19,24 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
                FILE STATUS IS WS-STATUS-CONTAPAGAR.
 
+           SELECT PROXDOC-FILE *> Contador do proximo numero de documento
+               ASSIGN TO 'PROXDOC.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PROXDOC.
+
+           SELECT CANCELCONT-FILE *> Log de justificativas de cancelamento
+               ASSIGN TO 'CANCELCONT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CANCELCONT.
+
+           SELECT LANCLOTE-FILE *> Arquivo de importacao em lote de lancamentos
+               ASSIGN TO 'LANCLOTE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LANCLOTE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FORNECEDORES-FILE.
@@ -29,6 +46,9 @@
            05 F-ENDERECO       PIC X(50).
            05 F-TELEFONE       PIC 9(11).
            05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
 
        FD  CONTAPAGAR-FILE.
        01  CONTA-REG.
@@ -40,6 +60,34 @@
            05 CP-VALOR         PIC 9(10)V99.
            05 CP-SITUACAO      PIC X(01).
            05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  PROXDOC-FILE.
+       01  PROXDOC-REG.
+           05 PD-PROX-NUM-DOC  PIC 9(10).
+
+       FD  CANCELCONT-FILE.
+       01  CANCELCONT-REG.
+           05 CC-DATA-HORA     PIC 9(14).
+           05 CC-NUM-DOC       PIC 9(10).
+           05 CC-CNPJ-FORN     PIC 9(14).
+           05 CC-JUSTIFICATIVA PIC X(60).
+
+       FD  LANCLOTE-FILE.
+       01  LANCLOTE-REG.
+           05 LL-CNPJ-FORN     PIC 9(14).
+           05 LL-NUM-DOC       PIC 9(10).
+           05 LL-DATA-EMISSAO  PIC 9(08).
+           05 LL-DATA-VENC     PIC 9(08).
+           05 LL-VALOR         PIC 9(10)V99.
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FORNECEDORES   PIC X(2).
@@ -47,8 +95,57 @@
        01 WS-STATUS-CONTAPAGAR     PIC X(2).
           88 STATUS-OK-CP           VALUE '00'.
           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-PROXDOC        PIC X(2).
+          88 STATUS-OK-PD           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-PD VALUE '35'.
+       01 WS-STATUS-CANCELCONT     PIC X(2).
+          88 STATUS-OK-CC           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-CC VALUE '35'.
+       01 WS-STATUS-LANCLOTE       PIC X(2).
+          88 STATUS-OK-LL           VALUE '00'.
+          88 ARQUIVO-NAO-ENCONTRADO-LL VALUE '35'.
 
        01 WS-OPCAO                 PIC X(1).
+       01 WS-NUM-DOC-OVERRIDE      PIC 9(10) VALUE ZERO.
+
+       01 WS-PARCELAR              PIC X(01) VALUE 'N'.
+       01 WS-QTD-PARCELAS          PIC 9(02) VALUE 1.
+       01 WS-DIAS-ENTRE-PARCELAS   PIC 9(03) VALUE ZERO.
+       01 WS-VALOR-TOTAL           PIC 9(10)V99.
+       01 WS-VALOR-PARCELA         PIC 9(10)V99.
+       01 WS-VALOR-ACUMULADO       PIC 9(10)V99.
+       01 WS-DATA-VENC-BASE        PIC 9(08).
+       01 WS-DATA-VENC-INT         PIC S9(09) COMP.
+       01 WS-I-PARCELA             PIC 9(02).
+       01 WS-FILIAL-ATUAL          PIC X(04).
+       01 WS-CAMINHO-ANEXO-ATUAL   PIC X(80).
+       01 WS-NUM-PEDIDO-ATUAL      PIC 9(10).
+
+      *> SUPORTE A MOEDA ESTRANGEIRA: O VALOR DIGITADO PELO OPERADOR E O
+      *> VALOR ORIGINAL NA MOEDA INFORMADA; QUANDO NAO FOR BRL, A TAXA DE
+      *> CAMBIO CONVERTE ESSE VALOR PARA O WS-VALOR-TOTAL EM REAIS QUE E
+      *> DE FATO PARCELADO E GRAVADO EM CP-VALOR
+       01 WS-MOEDA-ATUAL           PIC X(03).
+       01 WS-TAXA-CAMBIO           PIC 9(04)V9999.
+       01 WS-VALOR-ORIGINAL-TOTAL  PIC 9(10)V99.
+
+       01 WS-DATA-HORA-ATUAL.
+           05 WS-DH-DATA           PIC 9(08).
+           05 WS-DH-HORA           PIC 9(06).
+           05 FILLER               PIC X(07).
+
+       01 WS-JUSTIFICATIVA         PIC X(60).
+
+       01 WS-DUPLICATA-ENCONTRADA  PIC X(01) VALUE 'N'.
+       01 WS-CONFIRMA-DUPLICATA    PIC X(01).
+       01 WS-CNPJ-FORN-ATUAL       PIC 9(14).
+       01 WS-FIM-LEITURA-DUP       PIC X(01) VALUE 'N'.
+
+      *> CONTROLE DA IMPORTACAO EM LOTE A PARTIR DE LANCLOTE.DAT
+       01 WS-LOTE-FIM-LEITURA      PIC X(01) VALUE 'N'.
+       01 WS-LOTE-QTD-CARREGADAS   PIC 9(05) VALUE ZERO.
+       01 WS-LOTE-QTD-REJEITADAS   PIC 9(05) VALUE ZERO.
+       01 WS-LOTE-MOTIVO-REJEICAO  PIC X(60).
 
        PROCEDURE DIVISION.
        100-INICIAR.
@@ -58,18 +155,99 @@
        200-MENU-LANCAMENTO.
            DISPLAY "--- Lancamento de Contas a Pagar ---".
            DISPLAY "L - Lancar nova conta".
+           DISPLAY "M - Importar Lote de Arquivo (LANCLOTE.DAT)".
+           DISPLAY "C - Cancelar lancamento".
            DISPLAY "S - Sair para o menu principal".
            ACCEPT WS-OPCAO.
 
            EVALUATE FUNCTION UPPER-CASE(WS-OPCAO)
                WHEN 'L'
                    PERFORM 300-LANCAR-CONTA
+               WHEN 'M'
+                   PERFORM 800-IMPORTAR-LOTE
+               WHEN 'C'
+                   PERFORM 700-CANCELAR-LANCAMENTO
                WHEN 'S'
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Opcao invalida!"
            END-EVALUATE.
 
+      *> LE O CONTADOR DE PROXDOC.DAT, DEVOLVE O NUMERO EM CP-NUM-DOC
+      *> E JA DEIXA GRAVADO O PROXIMO, PARA EVITAR COLISAO ENTRE
+      *> DUAS PESSOAS LANCANDO CONTAS AO MESMO TEMPO
+       250-OBTER-PROXIMO-NUM-DOC.
+           OPEN I-O PROXDOC-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-PD
+               OPEN OUTPUT PROXDOC-FILE
+               MOVE 1 TO PD-PROX-NUM-DOC
+               WRITE PROXDOC-REG
+               CLOSE PROXDOC-FILE
+               OPEN I-O PROXDOC-FILE
+           END-IF.
+           IF NOT STATUS-OK-PD
+               DISPLAY "ERRO: Nao foi possivel abrir o contador de "
+                       "documentos. Status: " WS-STATUS-PROXDOC
+               MOVE 1 TO CP-NUM-DOC
+               CLOSE PROXDOC-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ PROXDOC-FILE
+               AT END
+                   MOVE 1 TO PD-PROX-NUM-DOC
+           END-READ.
+
+           MOVE PD-PROX-NUM-DOC TO CP-NUM-DOC.
+           ADD 1 TO PD-PROX-NUM-DOC.
+           REWRITE PROXDOC-REG.
+           CLOSE PROXDOC-FILE.
+
+      *> VARRE O ARQUIVO DE CONTAS PROCURANDO OUTRO DOCUMENTO EM ABERTO
+      *> DO MESMO FORNECEDOR COM O MESMO VALOR E VENCIMENTO, SINAL DE
+      *> QUE A FATURA PODE ESTAR SENDO LANCADA DUAS VEZES
+       275-VERIFICAR-DUPLICIDADE.
+           MOVE 'N' TO WS-DUPLICATA-ENCONTRADA.
+           MOVE 'N' TO WS-FIM-LEITURA-DUP.
+           MOVE CP-CNPJ-FORN TO WS-CNPJ-FORN-ATUAL.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-CP
+               CLOSE CONTAPAGAR-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA-DUP
+           END-START.
+
+           PERFORM UNTIL WS-FIM-LEITURA-DUP = 'Y'
+               PERFORM 280-LER-PROXIMA-PARA-DUPLICIDADE
+           END-PERFORM.
+
+           CLOSE CONTAPAGAR-FILE.
+           MOVE WS-CNPJ-FORN-ATUAL TO CP-CNPJ-FORN.
+
+       280-LER-PROXIMA-PARA-DUPLICIDADE.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA-DUP
+               NOT AT END
+                   IF CP-CNPJ-FORN = WS-CNPJ-FORN-ATUAL
+                           AND (CP-SITUACAO = 'A' OR CP-SITUACAO = 'V')
+                           AND CP-VALOR = WS-VALOR-TOTAL
+                           AND CP-DATA-VENC = WS-DATA-VENC-BASE
+                       MOVE 'S' TO WS-DUPLICATA-ENCONTRADA
+                       MOVE 'Y' TO WS-FIM-LEITURA-DUP
+                   END-IF
+           END-READ.
+
        300-LANCAR-CONTA.
            OPEN INPUT FORNECEDORES-FILE.
            IF NOT STATUS-OK-FORN
@@ -90,59 +268,387 @@
            END-READ.
            CLOSE FORNECEDORES-FILE.
 
+           IF F-STATUS-APROVACAO = 'PENDENTE'
+               DISPLAY "ERRO: Fornecedor ainda esta pendente de aprovacao "
+                       "e nao pode receber lancamentos."
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "Fornecedor: " F-RAZAO-SOCIAL.
-           DISPLAY "Digite o Numero do Documento: " WITH NO ADVANCING.
-           ACCEPT CP-NUM-DOC.
 
-           OPEN I-O CONTAPAGAR-FILE.
-           IF ARQUIVO-NAO-ENCONTRADO-CP
-               OPEN OUTPUT CONTAPAGAR-FILE
+           DISPLAY "Deseja parcelar esta conta? (S/N): " WITH NO ADVANCING.
+           ACCEPT WS-PARCELAR.
+           IF FUNCTION UPPER-CASE(WS-PARCELAR) = 'S'
+               DISPLAY "Digite o numero de parcelas: " WITH NO ADVANCING
+               ACCEPT WS-QTD-PARCELAS
+               DISPLAY "Digite o intervalo em dias entre parcelas: "
+                       WITH NO ADVANCING
+               ACCEPT WS-DIAS-ENTRE-PARCELAS
+           ELSE
+               MOVE 1 TO WS-QTD-PARCELAS
+               MOVE ZERO TO WS-DIAS-ENTRE-PARCELAS
            END-IF.
 
-           IF NOT STATUS-OK-CP
-               DISPLAY "ERRO: Nao foi possivel abrir o arquivo de contas."
-               DISPLAY "Status: " WS-STATUS-CONTAPAGAR
-               GOBACK
+           IF WS-QTD-PARCELAS < 1
+               MOVE 1 TO WS-QTD-PARCELAS
            END-IF.
 
-           READ CONTAPAGAR-FILE
-               NOT INVALID KEY
-                   DISPLAY "ERRO: Documento ja lancado para este CNPJ."
-                   CLOSE CONTAPAGAR-FILE
-                   EXIT PARAGRAPH
-           END-READ.
+           PERFORM 250-OBTER-PROXIMO-NUM-DOC.
+           DISPLAY "Numero do Documento sugerido: " CP-NUM-DOC.
+           IF WS-QTD-PARCELAS = 1
+               DISPLAY "Pressione <ENTER> para aceitar ou digite outro "
+                       "numero: " WITH NO ADVANCING
+               MOVE ZERO TO WS-NUM-DOC-OVERRIDE
+               ACCEPT WS-NUM-DOC-OVERRIDE
+               IF WS-NUM-DOC-OVERRIDE NOT = ZERO
+                   MOVE WS-NUM-DOC-OVERRIDE TO CP-NUM-DOC
+               END-IF
+           END-IF.
 
            DISPLAY "Digite a Data de Emissao (AAAAMMDD): "
                    WITH NO ADVANCING.
            ACCEPT CP-DATA-EMISSAO.
-           DISPLAY "Digite a Data de Vencimento (AAAAMMDD): "
+           DISPLAY "Digite a Data de Vencimento da 1a parcela (AAAAMMDD): "
                    WITH NO ADVANCING.
-           ACCEPT CP-DATA-VENC.
+           ACCEPT WS-DATA-VENC-BASE.
 
-           IF CP-DATA-VENC < CP-DATA-EMISSAO
+           IF WS-DATA-VENC-BASE < CP-DATA-EMISSAO
                DISPLAY "ERRO: Data de vencimento anterior a emissao."
-               CLOSE CONTAPAGAR-FILE
                EXIT PARAGRAPH
            END-IF.
 
-           DISPLAY "Digite o Valor da Conta: " WITH NO ADVANCING.
-           ACCEPT CP-VALOR.
+           DISPLAY "Digite o Valor total da Conta: " WITH NO ADVANCING.
+           ACCEPT WS-VALOR-TOTAL.
 
-           IF CP-VALOR <= ZERO
+           IF WS-VALOR-TOTAL <= ZERO
                DISPLAY "ERRO: O valor da conta deve ser positivo."
-               CLOSE CONTAPAGAR-FILE
                EXIT PARAGRAPH
            END-IF.
 
+           DISPLAY "Digite a Moeda do valor acima (BRL para reais): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MOEDA-ATUAL.
+           IF WS-MOEDA-ATUAL = SPACES
+               MOVE 'BRL' TO WS-MOEDA-ATUAL
+           END-IF.
+
+           MOVE WS-VALOR-TOTAL TO WS-VALOR-ORIGINAL-TOTAL.
+           IF WS-MOEDA-ATUAL = 'BRL'
+               MOVE 1 TO WS-TAXA-CAMBIO
+           ELSE
+               DISPLAY "Digite a Taxa de Cambio para BRL: "
+                       WITH NO ADVANCING
+               ACCEPT WS-TAXA-CAMBIO
+               IF WS-TAXA-CAMBIO <= ZERO
+                   DISPLAY "ERRO: A taxa de cambio deve ser positiva."
+                   EXIT PARAGRAPH
+               END-IF
+               COMPUTE WS-VALOR-TOTAL ROUNDED =
+                   WS-VALOR-ORIGINAL-TOTAL * WS-TAXA-CAMBIO
+           END-IF.
+
+           DISPLAY "Digite o Centro de Custo: " WITH NO ADVANCING.
+           ACCEPT CP-CENTRO-CUSTO.
+
+           DISPLAY "Digite o Codigo da Filial: " WITH NO ADVANCING.
+           ACCEPT WS-FILIAL-ATUAL.
+
+           DISPLAY "Caminho do anexo digitalizado (ENTER para nenhum): "
+                   WITH NO ADVANCING.
+           MOVE SPACES TO WS-CAMINHO-ANEXO-ATUAL.
+           ACCEPT WS-CAMINHO-ANEXO-ATUAL.
+
+           DISPLAY "Numero do Pedido de Compra (ENTER se nao houver): "
+                   WITH NO ADVANCING.
+           MOVE ZERO TO WS-NUM-PEDIDO-ATUAL.
+           ACCEPT WS-NUM-PEDIDO-ATUAL.
+
+           PERFORM 275-VERIFICAR-DUPLICIDADE.
+           IF WS-DUPLICATA-ENCONTRADA = 'S'
+               DISPLAY "AVISO: Ja existe uma conta em aberto para este "
+                       "fornecedor com o mesmo valor e vencimento."
+               DISPLAY "Confirma o lancamento mesmo assim? (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-CONFIRMA-DUPLICATA
+               IF FUNCTION UPPER-CASE(WS-CONFIRMA-DUPLICATA) NOT = 'S'
+                   DISPLAY "Lancamento cancelado pelo usuario."
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           OPEN I-O CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               OPEN OUTPUT CONTAPAGAR-FILE
+           END-IF.
+
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO: Nao foi possivel abrir o arquivo de contas."
+               DISPLAY "Status: " WS-STATUS-CONTAPAGAR
+               GOBACK
+           END-IF.
+
+           COMPUTE WS-VALOR-PARCELA ROUNDED =
+               WS-VALOR-TOTAL / WS-QTD-PARCELAS.
+           MOVE ZERO TO WS-VALOR-ACUMULADO.
+
+           PERFORM 350-GRAVAR-PARCELA
+               VARYING WS-I-PARCELA FROM 1 BY 1
+               UNTIL WS-I-PARCELA > WS-QTD-PARCELAS.
+
+           CLOSE CONTAPAGAR-FILE.
+
+      *> GRAVA UMA PARCELA DA CONTA (OU O DOCUMENTO INTEIRO, QUANDO
+      *> WS-QTD-PARCELAS = 1). CADA PARCELA GANHA SEU PROPRIO
+      *> CP-NUM-DOC, JA QUE ELE E COMPONENTE DA CHAVE PRIMARIA, E O
+      *> NUMERO DA PARCELA/TOTAL FICA REGISTRADO EM CP-NUM-PARCELA E
+      *> CP-QTD-PARCELAS PARA EFEITO DE RELATORIO
+       350-GRAVAR-PARCELA.
+           IF WS-I-PARCELA > 1
+               PERFORM 250-OBTER-PROXIMO-NUM-DOC
+           END-IF.
+
+           COMPUTE WS-DATA-VENC-INT =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-VENC-BASE) +
+               ((WS-I-PARCELA - 1) * WS-DIAS-ENTRE-PARCELAS).
+           COMPUTE CP-DATA-VENC = FUNCTION DATE-OF-INTEGER(WS-DATA-VENC-INT).
+
+           IF WS-I-PARCELA = WS-QTD-PARCELAS
+               COMPUTE CP-VALOR = WS-VALOR-TOTAL - WS-VALOR-ACUMULADO
+           ELSE
+               MOVE WS-VALOR-PARCELA TO CP-VALOR
+               ADD CP-VALOR TO WS-VALOR-ACUMULADO
+           END-IF.
+
            MOVE 'A' TO CP-SITUACAO.
            MOVE ZEROS TO CP-DATA-PGTO.
+           MOVE WS-I-PARCELA TO CP-NUM-PARCELA.
+           MOVE WS-QTD-PARCELAS TO CP-QTD-PARCELAS.
+           MOVE CP-VALOR TO CP-SALDO.
+           MOVE WS-FILIAL-ATUAL TO CP-FILIAL.
+           MOVE WS-MOEDA-ATUAL TO CP-MOEDA.
+           COMPUTE CP-VALOR-ORIGINAL ROUNDED = CP-VALOR / WS-TAXA-CAMBIO.
+           MOVE WS-CAMINHO-ANEXO-ATUAL TO CP-CAMINHO-ANEXO.
+           MOVE WS-NUM-PEDIDO-ATUAL TO CP-NUM-PEDIDO.
 
            WRITE CONTA-REG
                INVALID KEY
                    DISPLAY "ERRO CRITICO ao gravar conta. Status: "
                            WS-STATUS-CONTAPAGAR
                NOT INVALID KEY
-                   DISPLAY "Conta lancada com sucesso!"
+                   DISPLAY "Conta lancada com sucesso! Parcela "
+                           WS-I-PARCELA "/" WS-QTD-PARCELAS
            END-WRITE.
 
+      *> FUNCAO PARA CANCELAR UM LANCAMENTO SEM EXCLUI-LO, EXIGINDO
+      *> UMA JUSTIFICATIVA QUE FICA REGISTRADA EM CANCELCONT.DAT
+       700-CANCELAR-LANCAMENTO.
+           DISPLAY "--- Cancelamento de Lancamento ---".
+           OPEN I-O CONTAPAGAR-FILE.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO: Nao foi possivel abrir o arquivo de contas."
+               DISPLAY "Status: " WS-STATUS-CONTAPAGAR
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o CNPJ do fornecedor: " WITH NO ADVANCING.
+           ACCEPT CP-CNPJ-FORN.
+           DISPLAY "Digite o Numero do Documento: " WITH NO ADVANCING.
+           ACCEPT CP-NUM-DOC.
+
+           READ CONTAPAGAR-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Documento nao encontrado para este CNPJ."
+               NOT INVALID KEY
+                   IF CP-SITUACAO = 'C'
+                       DISPLAY "AVISO: Este lancamento ja esta cancelado."
+                   ELSE
+                       IF CP-SITUACAO = 'P'
+                           DISPLAY "ERRO: Nao e possivel cancelar um "
+                                   "documento ja pago."
+                       ELSE
+                           MOVE SPACES TO WS-JUSTIFICATIVA
+                           PERFORM UNTIL WS-JUSTIFICATIVA NOT = SPACES
+                               DISPLAY "Justificativa (obrigatoria): "
+                                       WITH NO ADVANCING
+                               ACCEPT WS-JUSTIFICATIVA
+                           END-PERFORM
+
+                           PERFORM 750-GRAVAR-HISTORICO-CANCELAMENTO
+
+                           MOVE 'C' TO CP-SITUACAO
+                           REWRITE CONTA-REG
+                               INVALID KEY
+                                   DISPLAY "ERRO ao cancelar. Status: "
+                                           WS-STATUS-CONTAPAGAR
+                               NOT INVALID KEY
+                                   DISPLAY "Lancamento cancelado com "
+                                           "sucesso!"
+                           END-REWRITE
+                       END-IF
+                   END-IF
+           END-READ.
            CLOSE CONTAPAGAR-FILE.
+
+      *> GRAVA A JUSTIFICATIVA DO CANCELAMENTO NO LOG CANCELCONT.DAT,
+      *> DO MESMO JEITO QUE O CADFORNE JA GRAVA O HISTORICO DE
+      *> ALTERACOES CADASTRAIS EM FORNECHIST.DAT
+       750-GRAVAR-HISTORICO-CANCELAMENTO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+
+           OPEN EXTEND CANCELCONT-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CC
+               OPEN OUTPUT CANCELCONT-FILE
+           END-IF.
+           IF NOT STATUS-OK-CC
+               DISPLAY "ERRO ao abrir log de cancelamentos. Status: "
+                       WS-STATUS-CANCELCONT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-DH-DATA        TO CC-DATA-HORA(1:8)
+           MOVE WS-DH-HORA        TO CC-DATA-HORA(9:6)
+           MOVE CP-NUM-DOC        TO CC-NUM-DOC
+           MOVE CP-CNPJ-FORN      TO CC-CNPJ-FORN
+           MOVE WS-JUSTIFICATIVA  TO CC-JUSTIFICATIVA
+
+           WRITE CANCELCONT-REG.
+           IF NOT STATUS-OK-CC
+               DISPLAY "ERRO ao gravar log de cancelamentos. Status: "
+                       WS-STATUS-CANCELCONT
+           END-IF.
+           CLOSE CANCELCONT-FILE.
+
+      *> IMPORTACAO EM LOTE DE LANCLOTE.DAT: LE CADA LINHA COM
+      *> CNPJ/NUM-DOC/DATA-EMISSAO/DATA-VENC/VALOR E APLICA AS MESMAS
+      *> VALIDACOES DE FORNECEDOR E DE DATA/VALOR JA USADAS EM
+      *> 300-LANCAR-CONTA, EVITANDO REDIGITAR NO MENU UMA A UMA AS
+      *> DEZENAS DE NOTAS DE UM UNICO EMBARQUE
+       800-IMPORTAR-LOTE.
+           DISPLAY "--- Importacao em Lote de Lancamentos ---".
+           OPEN INPUT LANCLOTE-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-LL
+               DISPLAY "AVISO: Arquivo LANCLOTE.DAT nao encontrado."
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-LL
+               DISPLAY "ERRO ao abrir LANCLOTE.DAT. Status: "
+                       WS-STATUS-LANCLOTE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+           IF NOT STATUS-OK-FORN
+               DISPLAY "ERRO: Nao foi possivel abrir o cadastro de fornecedores."
+               DISPLAY "Status: " WS-STATUS-FORNECEDORES
+               CLOSE LANCLOTE-FILE
+               GOBACK
+           END-IF.
+
+           OPEN I-O CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               OPEN OUTPUT CONTAPAGAR-FILE
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO: Nao foi possivel abrir o arquivo de contas."
+               DISPLAY "Status: " WS-STATUS-CONTAPAGAR
+               CLOSE LANCLOTE-FILE
+               CLOSE FORNECEDORES-FILE
+               GOBACK
+           END-IF.
+
+           MOVE ZERO TO WS-LOTE-QTD-CARREGADAS.
+           MOVE ZERO TO WS-LOTE-QTD-REJEITADAS.
+           MOVE 'N' TO WS-LOTE-FIM-LEITURA.
+
+           PERFORM 810-PROCESSAR-LINHA-LOTE UNTIL WS-LOTE-FIM-LEITURA = 'Y'.
+
+           CLOSE LANCLOTE-FILE.
+           CLOSE FORNECEDORES-FILE.
+           CLOSE CONTAPAGAR-FILE.
+
+           DISPLAY " ".
+           DISPLAY "Lancamentos carregados: " WS-LOTE-QTD-CARREGADAS.
+           DISPLAY "Lancamentos rejeitados: " WS-LOTE-QTD-REJEITADAS.
+
+       810-PROCESSAR-LINHA-LOTE.
+           READ LANCLOTE-FILE
+               AT END
+                   MOVE 'Y' TO WS-LOTE-FIM-LEITURA
+               NOT AT END
+                   PERFORM 820-VALIDAR-E-GRAVAR-LINHA
+           END-READ.
+
+      *> VALIDA UMA LINHA DO LOTE E, SE PASSAR EM TODAS AS CHECAGENS,
+      *> GRAVA A CONTA COMO UMA UNICA PARCELA (SEM PARCELAMENTO, POIS
+      *> O LAYOUT DO ARQUIVO NAO TRAZ ESSA INFORMACAO). A CONFIRMACAO
+      *> INTERATIVA DE DUPLICIDADE DE 275-VERIFICAR-DUPLICIDADE NAO SE
+      *> APLICA AQUI -- NAO HA COMO PERGUNTAR NADA A NINGUEM NUM LOTE
+      *> RODANDO SEM OPERADOR NA TELA -- ENTAO UM DOCUMENTO DUPLICADO
+      *> SIMPLESMENTE VAI PARA A CONTAGEM DE REJEITADOS
+       820-VALIDAR-E-GRAVAR-LINHA.
+           MOVE LL-CNPJ-FORN TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   MOVE "fornecedor nao cadastrado" TO WS-LOTE-MOTIVO-REJEICAO
+           END-READ.
+
+           IF WS-LOTE-MOTIVO-REJEICAO = SPACES
+               IF F-STATUS-APROVACAO = 'PENDENTE'
+                   MOVE "fornecedor pendente de aprovacao"
+                       TO WS-LOTE-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+           IF WS-LOTE-MOTIVO-REJEICAO = SPACES
+               IF LL-DATA-VENC < LL-DATA-EMISSAO
+                   MOVE "vencimento anterior a emissao"
+                       TO WS-LOTE-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+           IF WS-LOTE-MOTIVO-REJEICAO = SPACES
+               IF LL-VALOR <= ZERO
+                   MOVE "valor invalido" TO WS-LOTE-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+           IF WS-LOTE-MOTIVO-REJEICAO NOT = SPACES
+               ADD 1 TO WS-LOTE-QTD-REJEITADAS
+               DISPLAY "REJEITADO CNPJ " LL-CNPJ-FORN " doc " LL-NUM-DOC
+                       ": " WS-LOTE-MOTIVO-REJEICAO
+               MOVE SPACES TO WS-LOTE-MOTIVO-REJEICAO
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LL-CNPJ-FORN TO CP-CNPJ-FORN.
+           IF LL-NUM-DOC = ZERO
+               PERFORM 250-OBTER-PROXIMO-NUM-DOC
+           ELSE
+               MOVE LL-NUM-DOC TO CP-NUM-DOC
+           END-IF.
+
+           MOVE LL-DATA-EMISSAO TO CP-DATA-EMISSAO.
+           MOVE LL-DATA-VENC    TO CP-DATA-VENC.
+           MOVE LL-VALOR        TO CP-VALOR.
+           MOVE 'A'             TO CP-SITUACAO.
+           MOVE ZERO            TO CP-DATA-PGTO.
+           MOVE 1               TO CP-NUM-PARCELA.
+           MOVE 1               TO CP-QTD-PARCELAS.
+           MOVE SPACES          TO CP-CENTRO-CUSTO.
+           MOVE LL-VALOR        TO CP-SALDO.
+           MOVE SPACES          TO CP-FILIAL.
+           MOVE 'BRL'           TO CP-MOEDA.
+           MOVE LL-VALOR        TO CP-VALOR-ORIGINAL.
+           MOVE SPACES          TO CP-CAMINHO-ANEXO.
+           MOVE ZERO            TO CP-NUM-PEDIDO.
+
+           WRITE CONTA-REG
+               INVALID KEY
+                   ADD 1 TO WS-LOTE-QTD-REJEITADAS
+                   DISPLAY "REJEITADO CNPJ " LL-CNPJ-FORN " doc "
+                           CP-NUM-DOC ": documento duplicado"
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOTE-QTD-CARREGADAS
+                   DISPLAY "Carregado: fornecedor " F-RAZAO-SOCIAL
+                           " doc " CP-NUM-DOC
+           END-WRITE.
