@@ -0,0 +1,375 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEXTFN.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT HISTPAGTO-FILE
+               ASSIGN TO 'HISTPAGTO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS H-NUM-DOC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS H-CNPJ-FORN WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-HISTPAGTO.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  HISTPAGTO-FILE.
+       01  HIST-REG.
+           05 H-PRIMARY-KEY.
+              10 H-NUM-DOC        PIC 9(10).
+              10 H-SEQ            PIC 9(04).
+           05 H-CNPJ-FORN         PIC 9(14).
+           05 H-DATA-PGTO         PIC 9(08).
+           05 H-VALOR-ORIGINAL    PIC S9(10)V99.
+           05 H-VALOR-PAGO        PIC S9(10)V99.
+           05 H-METODO-PGTO       PIC X(10).
+           05 H-APROVADOR         PIC X(06).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-FORNECEDORES PIC X(2).
+           88 STATUS-OK-FORN         VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-FORN VALUE '35'.
+       01 WS-STATUS-CONTAPAGAR   PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-HISTPAGTO    PIC X(2).
+           88 STATUS-OK-HIST         VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-HIST VALUE '35'.
+       01 WS-STATUS-SPOOL        PIC X(2).
+           88 STATUS-OK-SPOOL        VALUE '00'.
+
+       01 WS-NOME-SPOOL          PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA          PIC 9(08).
+           05 WS-DHS-HORA          PIC 9(06).
+           05 FILLER               PIC X(07).
+
+       01 WS-CNPJ-CONSULTA       PIC 9(14).
+       01 WS-FIM-LEITURA         PIC X(01) VALUE 'N'.
+       01 WS-PAUSA               PIC X(01).
+       01 WS-HIST-DISPONIVEL     PIC X(01) VALUE 'N'.
+
+      *> TABELA UNIFICADA DE LANCAMENTOS E PAGAMENTOS DO FORNECEDOR,
+      *> MONTADA A PARTIR DAS DUAS VARREDURAS E DEPOIS ORDENADA POR
+      *> DATA PARA IMPRESSAO EM ORDEM CRONOLOGICA COM SALDO CORRIDO
+       01 WS-QTD-EXTRATO         PIC 9(04) VALUE ZERO.
+       01 WS-EXTRATO-TAB.
+           05 WS-EXT-ITEM OCCURS 2000 TIMES.
+              10 WE-DATA         PIC 9(08).
+              10 WE-TIPO         PIC X(01).
+              10 WE-NUM-DOC      PIC 9(10).
+              10 WE-VALOR        PIC S9(10)V99.
+
+       01 WS-I                   PIC 9(04).
+       01 WS-J                   PIC 9(04).
+       01 WS-J-INICIO            PIC 9(04).
+       01 WS-MENOR-IDX           PIC 9(04).
+       01 WS-DATA-TEMP           PIC 9(08).
+       01 WS-TIPO-TEMP           PIC X(01).
+       01 WS-NUM-DOC-TEMP        PIC 9(10).
+       01 WS-VALOR-TEMP          PIC S9(10)V99.
+
+       01 WS-SALDO-CORRIDO       PIC S9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Extrato do Fornecedor ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELEXTFN_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-FORN
+               DISPLAY "AVISO: Nenhum fornecedor foi cadastrado ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-FORN
+               DISPLAY "ERRO ao abrir arquivo de fornecedores. Status: "
+                       WS-STATUS-FORNECEDORES
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE FORNECEDORES-FILE
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE FORNECEDORES-FILE
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT HISTPAGTO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-HIST
+               DISPLAY "AVISO: Nenhum pagamento foi registrado ainda."
+               MOVE 'N' TO WS-HIST-DISPONIVEL
+           ELSE
+               IF NOT STATUS-OK-HIST
+                   DISPLAY "ERRO ao abrir arquivo de historico. Status: "
+                           WS-STATUS-HISTPAGTO
+                   CLOSE FORNECEDORES-FILE
+                   CLOSE CONTAPAGAR-FILE
+                   CLOSE SPOOL-FILE
+                   GOBACK
+               END-IF
+               MOVE 'S' TO WS-HIST-DISPONIVEL
+           END-IF.
+
+           PERFORM 200-VALIDAR-FORNECEDOR.
+
+           IF F-CNPJ NOT = ZERO
+               PERFORM 300-COLETAR-LANCAMENTOS
+               IF WS-HIST-DISPONIVEL = 'S'
+                   PERFORM 400-COLETAR-PAGAMENTOS
+               END-IF
+               IF WS-QTD-EXTRATO = ZERO
+                   DISPLAY "Nenhum lancamento ou pagamento encontrado "
+                           "para este fornecedor."
+                   MOVE "Nenhum lancamento ou pagamento encontrado "
+                        &"para este fornecedor." TO SPOOL-REG
+                   WRITE SPOOL-REG
+               ELSE
+                   PERFORM 500-ORDENAR-EXTRATO
+                   PERFORM 600-IMPRIMIR-EXTRATO
+               END-IF
+           END-IF.
+
+           CLOSE FORNECEDORES-FILE.
+           CLOSE CONTAPAGAR-FILE.
+           IF WS-HIST-DISPONIVEL = 'S'
+               CLOSE HISTPAGTO-FILE
+           END-IF.
+
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       200-VALIDAR-FORNECEDOR.
+           MOVE ZEROS TO F-CNPJ.
+           DISPLAY "Digite o CNPJ do fornecedor: " WITH NO ADVANCING.
+           ACCEPT WS-CNPJ-CONSULTA.
+           MOVE WS-CNPJ-CONSULTA TO F-CNPJ.
+
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Fornecedor nao cadastrado."
+                   MOVE ZEROS TO F-CNPJ
+               NOT INVALID KEY
+                   DISPLAY "Fornecedor: " F-RAZAO-SOCIAL
+           END-READ.
+
+      *> TODO CONTA-REG DO FORNECEDOR ENTRA NO EXTRATO, INDEPENDENTE DE
+      *> CP-SITUACAO -- O PEDIDO E VER O RELACIONAMENTO INTEIRO, NAO SO
+      *> O QUE ESTA EM ABERTO COMO EM RELCTA_F
+       300-COLETAR-LANCAMENTOS.
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           MOVE 'N' TO WS-FIM-LEITURA.
+
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 350-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+
+       350-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-CNPJ-FORN = F-CNPJ
+                       IF WS-QTD-EXTRATO < 2000
+                           ADD 1 TO WS-QTD-EXTRATO
+                           MOVE CP-DATA-EMISSAO TO WE-DATA(WS-QTD-EXTRATO)
+                           MOVE 'L'             TO WE-TIPO(WS-QTD-EXTRATO)
+                           MOVE CP-NUM-DOC      TO WE-NUM-DOC(WS-QTD-EXTRATO)
+                           MOVE CP-VALOR        TO WE-VALOR(WS-QTD-EXTRATO)
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *> TODOS OS PAGAMENTOS JA FEITOS PARA O CNPJ, PELA CHAVE
+      *> ALTERNATIVA H-CNPJ-FORN
+       400-COLETAR-PAGAMENTOS.
+           MOVE F-CNPJ TO H-CNPJ-FORN.
+           MOVE 'N' TO WS-FIM-LEITURA.
+
+           START HISTPAGTO-FILE KEY IS GREATER THAN OR EQUAL TO
+                   H-CNPJ-FORN
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 450-LER-PROXIMO-HIST UNTIL WS-FIM-LEITURA = 'Y'.
+
+       450-LER-PROXIMO-HIST.
+           READ HISTPAGTO-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-READ.
+
+           IF WS-FIM-LEITURA = 'Y' OR H-CNPJ-FORN NOT = F-CNPJ
+               MOVE 'Y' TO WS-FIM-LEITURA
+           ELSE
+               IF WS-QTD-EXTRATO < 2000
+                   ADD 1 TO WS-QTD-EXTRATO
+                   MOVE H-DATA-PGTO TO WE-DATA(WS-QTD-EXTRATO)
+                   MOVE 'P'         TO WE-TIPO(WS-QTD-EXTRATO)
+                   MOVE H-NUM-DOC   TO WE-NUM-DOC(WS-QTD-EXTRATO)
+                   COMPUTE WE-VALOR(WS-QTD-EXTRATO) = 0 - H-VALOR-PAGO
+               END-IF
+           END-IF.
+
+      *> ORDENACAO POR SELECAO, CRESCENTE POR DATA, PARA IMPRIMIR O
+      *> EXTRATO EM ORDEM CRONOLOGICA
+       500-ORDENAR-EXTRATO.
+           PERFORM 510-SELECIONAR-MENOR
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-EXTRATO - 1.
+
+       510-SELECIONAR-MENOR.
+           MOVE WS-I TO WS-MENOR-IDX.
+           COMPUTE WS-J-INICIO = WS-I + 1.
+           PERFORM 520-ENCONTRAR-MENOR
+               VARYING WS-J FROM WS-J-INICIO BY 1 UNTIL WS-J > WS-QTD-EXTRATO.
+
+           IF WS-MENOR-IDX NOT = WS-I
+               MOVE WE-DATA(WS-I)    TO WS-DATA-TEMP
+               MOVE WE-TIPO(WS-I)    TO WS-TIPO-TEMP
+               MOVE WE-NUM-DOC(WS-I) TO WS-NUM-DOC-TEMP
+               MOVE WE-VALOR(WS-I)   TO WS-VALOR-TEMP
+
+               MOVE WE-DATA(WS-MENOR-IDX)    TO WE-DATA(WS-I)
+               MOVE WE-TIPO(WS-MENOR-IDX)    TO WE-TIPO(WS-I)
+               MOVE WE-NUM-DOC(WS-MENOR-IDX) TO WE-NUM-DOC(WS-I)
+               MOVE WE-VALOR(WS-MENOR-IDX)   TO WE-VALOR(WS-I)
+
+               MOVE WS-DATA-TEMP    TO WE-DATA(WS-MENOR-IDX)
+               MOVE WS-TIPO-TEMP    TO WE-TIPO(WS-MENOR-IDX)
+               MOVE WS-NUM-DOC-TEMP TO WE-NUM-DOC(WS-MENOR-IDX)
+               MOVE WS-VALOR-TEMP   TO WE-VALOR(WS-MENOR-IDX)
+           END-IF.
+
+       520-ENCONTRAR-MENOR.
+           IF WE-DATA(WS-J) < WE-DATA(WS-MENOR-IDX)
+               MOVE WS-J TO WS-MENOR-IDX
+           END-IF.
+
+      *> IMPRIME O EXTRATO JA ORDENADO, ACUMULANDO O SALDO CORRIDO A
+      *> CADA LINHA (LANCAMENTO SOMA, PAGAMENTO SUBTRAI)
+       600-IMPRIMIR-EXTRATO.
+           MOVE ZERO TO WS-SALDO-CORRIDO.
+           DISPLAY " ".
+           DISPLAY "----------------------------------------------------------------".
+           DISPLAY "Data       Tipo       Documento   Valor        Saldo Corrido".
+           DISPLAY "---------- ---------- ----------- ------------ ------------".
+           MOVE "----------------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "Data       Tipo       Documento   Valor        Saldo Corrido"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "---------- ---------- ----------- ------------ ------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+           PERFORM 650-IMPRIMIR-LINHA-EXTRATO
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-EXTRATO.
+           DISPLAY "----------------------------------------------------------------".
+           DISPLAY "SALDO FINAL EM ABERTO: " WS-SALDO-CORRIDO.
+           MOVE "----------------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "SALDO FINAL EM ABERTO: " WS-SALDO-CORRIDO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG.
+
+       650-IMPRIMIR-LINHA-EXTRATO.
+           ADD WE-VALOR(WS-I) TO WS-SALDO-CORRIDO.
+           MOVE SPACES TO SPOOL-REG.
+           IF WE-TIPO(WS-I) = 'L'
+               DISPLAY WE-DATA(WS-I) " Lancamento " WE-NUM-DOC(WS-I) " "
+                       WE-VALOR(WS-I) " " WS-SALDO-CORRIDO
+               STRING WE-DATA(WS-I) " Lancamento " WE-NUM-DOC(WS-I) " "
+                      WE-VALOR(WS-I) " " WS-SALDO-CORRIDO
+                   DELIMITED BY SIZE INTO SPOOL-REG
+           ELSE
+               DISPLAY WE-DATA(WS-I) " Pagamento  " WE-NUM-DOC(WS-I) " "
+                       WE-VALOR(WS-I) " " WS-SALDO-CORRIDO
+               STRING WE-DATA(WS-I) " Pagamento  " WE-NUM-DOC(WS-I) " "
+                      WE-VALOR(WS-I) " " WS-SALDO-CORRIDO
+                   DELIMITED BY SIZE INTO SPOOL-REG
+           END-IF.
+           WRITE SPOOL-REG.
