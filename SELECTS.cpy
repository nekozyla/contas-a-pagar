@@ -8,6 +8,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS F-CNPJ
+           ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
            FILE STATUS IS WS-STATUS-FORNECEDORES.
 
       *--- Arquivo de Contas a Pagar, chave primária composta ---*
