@@ -1,4 +1,4 @@
->>SOURCE FORMAT IS FREE
+       >>SOURCE FORMAT IS FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELCTA_F.
        AUTHOR. carol.
@@ -11,6 +11,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
                FILE STATUS IS WS-STATUS-FORNECEDORES.
 
            SELECT CONTAPAGAR-FILE
@@ -18,8 +19,14 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
                FILE STATUS IS WS-STATUS-CONTAPAGAR.
 
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FORNECEDORES-FILE.
@@ -29,6 +36,9 @@
            05 F-ENDERECO       PIC X(50).
            05 F-TELEFONE       PIC 9(11).
            05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
 
        FD  CONTAPAGAR-FILE.
        01  CONTA-REG.
@@ -40,30 +50,80 @@
            05 CP-VALOR         PIC 9(10)V99.
            05 CP-SITUACAO      PIC X(01).
            05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG            PIC X(132).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FORNECEDORES PIC X(2).
            88 STATUS-OK-FORN     VALUE '00'.
        01 WS-STATUS-CONTAPAGAR   PIC X(2).
            88 STATUS-OK-CP       VALUE '00'.
+       01 WS-STATUS-SPOOL        PIC X(2).
+           88 STATUS-OK-SPOOL      VALUE '00'.
+
+       01 WS-NOME-SPOOL          PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA          PIC 9(08).
+           05 WS-DHS-HORA          PIC 9(06).
+           05 FILLER               PIC X(07).
 
        01 WS-CNPJ-CONSULTA       PIC 9(14).
        01 WS-CONTAS-ENCONTRADAS  PIC X(1) VALUE 'N'.
        01 WS-FIM-LEITURA         PIC X(1) VALUE 'N'.
        01 WS-PAUSA               PIC X(1).
 
+      *> FAIXAS DE ATRASO (AGING) E TOTAL EM ABERTO DA CONSULTA ATUAL
+       01 WS-DATA-ATUAL          PIC 9(08).
+       01 WS-DIAS-ATRASO         PIC S9(05) COMP.
+       01 WS-TOTAL-ABERTO        PIC 9(10)V99 VALUE ZERO.
+       01 WS-TOTAL-0-30          PIC 9(10)V99 VALUE ZERO.
+       01 WS-TOTAL-31-60         PIC 9(10)V99 VALUE ZERO.
+       01 WS-TOTAL-61-90         PIC 9(10)V99 VALUE ZERO.
+       01 WS-TOTAL-90-MAIS       PIC 9(10)V99 VALUE ZERO.
+       01 WS-VALOR-ITEM          PIC 9(10)V99 VALUE ZERO.
+
+      *> FILTRO OPCIONAL DE FILIAL DA CONSULTA ATUAL (EM BRANCO = TODAS)
+       01 WS-FILIAL-FILTRO       PIC X(04).
+
        PROCEDURE DIVISION.
        100-INICIAR.
            DISPLAY "--- Consulta de Contas por Fornecedor ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELCTA_F_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
            OPEN INPUT FORNECEDORES-FILE.
            OPEN INPUT CONTAPAGAR-FILE.
 
            PERFORM 200-VALIDAR-FORNECEDOR.
 
            IF F-CNPJ NOT = ZERO
+               DISPLAY "Filtrar por Filial (ENTER para todas): "
+                       WITH NO ADVANCING
+               MOVE SPACES TO WS-FILIAL-FILTRO
+               ACCEPT WS-FILIAL-FILTRO
                PERFORM 300-LISTAR-CONTAS
            END-IF.
 
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
            CLOSE FORNECEDORES-FILE.
            CLOSE CONTAPAGAR-FILE.
            GOBACK.
@@ -83,6 +143,13 @@
            END-READ.
 
        300-LISTAR-CONTAS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL.
+           MOVE ZERO TO WS-TOTAL-ABERTO.
+           MOVE ZERO TO WS-TOTAL-0-30.
+           MOVE ZERO TO WS-TOTAL-31-60.
+           MOVE ZERO TO WS-TOTAL-61-90.
+           MOVE ZERO TO WS-TOTAL-90-MAIS.
+
            MOVE F-CNPJ TO CP-CNPJ-FORN.
            MOVE LOW-VALUES TO CP-NUM-DOC.
 
@@ -100,9 +167,17 @@
 
            IF WS-CONTAS-ENCONTRADAS = 'N'
                DISPLAY "Nenhuma conta a pagar encontrada para este fornecedor."
+               MOVE "Nenhuma conta a pagar encontrada para este fornecedor."
+                   TO SPOOL-REG
+               WRITE SPOOL-REG
+           ELSE
+               PERFORM 700-IMPRIMIR-TOTAIS
            END-IF.
 
            DISPLAY "-------------------- FIM DA CONSULTA --------------------".
+           MOVE "-------------------- FIM DA CONSULTA --------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
            DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
            ACCEPT WS-PAUSA.
 
@@ -115,7 +190,8 @@
            IF CP-CNPJ-FORN NOT = F-CNPJ OR WS-FIM-LEITURA = 'Y'
                MOVE 'Y' TO WS-FIM-LEITURA
            ELSE
-               IF CP-SITUACAO = 'A'
+               IF (CP-SITUACAO = 'A' OR CP-SITUACAO = 'V') AND
+                  (WS-FILIAL-FILTRO = SPACES OR CP-FILIAL = WS-FILIAL-FILTRO)
                    IF WS-CONTAS-ENCONTRADAS = 'N'
                        PERFORM 500-IMPRIMIR-CABECALHO
                        MOVE 'Y' TO WS-CONTAS-ENCONTRADAS
@@ -127,9 +203,105 @@
        500-IMPRIMIR-CABECALHO.
            DISPLAY " ".
            DISPLAY "----------- CONTAS A PAGAR EM ABERTO -----------".
-           DISPLAY "Num. Docto  Dt. Emissao  Dt. Vencim.      Valor".
-           DISPLAY "----------- ----------   -----------  -----------".
+           DISPLAY "Num. Docto  Dt. Emissao  Dt. Vencim.      Valor  Faixa  Filial".
+           DISPLAY "----------- ----------   -----------  ----------- ------- ------".
+           MOVE "----------- CONTAS A PAGAR EM ABERTO -----------" TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "Num. Docto  Dt. Emissao  Dt. Vencim.      Valor  Faixa  Filial"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "----------- ----------   -----------  ----------- ------- ------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
 
+      *> CLASSIFICA A CONTA NUMA FAIXA DE ATRASO (AGING) COM BASE NA
+      *> DATA ATUAL E ACUMULA O SALDO NO TOTAL GERAL E NO TOTAL DA FAIXA
        600-IMPRIMIR-LINHA.
-           DISPLAY CP-NUM-DOC "    " CP-DATA-EMISSAO "   " CP-DATA-VENC
-                   "  " CP-VALOR.
+           IF CP-SALDO = ZERO
+               MOVE CP-VALOR TO WS-VALOR-ITEM
+           ELSE
+               MOVE CP-SALDO TO WS-VALOR-ITEM
+           END-IF.
+
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL) -
+               FUNCTION INTEGER-OF-DATE(CP-DATA-VENC).
+
+           ADD WS-VALOR-ITEM TO WS-TOTAL-ABERTO.
+
+           MOVE SPACES TO SPOOL-REG.
+           IF WS-DIAS-ATRASO <= 30
+               DISPLAY CP-NUM-DOC "    " CP-DATA-EMISSAO "   " CP-DATA-VENC
+                       "  " WS-VALOR-ITEM "  0-30  " CP-FILIAL
+               STRING CP-NUM-DOC "    " CP-DATA-EMISSAO "   " CP-DATA-VENC
+                      "  " WS-VALOR-ITEM "  0-30  " CP-FILIAL
+                   DELIMITED BY SIZE INTO SPOOL-REG
+               ADD WS-VALOR-ITEM TO WS-TOTAL-0-30
+           ELSE
+               IF WS-DIAS-ATRASO <= 60
+                   DISPLAY CP-NUM-DOC "    " CP-DATA-EMISSAO "   "
+                           CP-DATA-VENC "  " WS-VALOR-ITEM "  31-60 " CP-FILIAL
+                   STRING CP-NUM-DOC "    " CP-DATA-EMISSAO "   "
+                          CP-DATA-VENC "  " WS-VALOR-ITEM "  31-60 " CP-FILIAL
+                       DELIMITED BY SIZE INTO SPOOL-REG
+                   ADD WS-VALOR-ITEM TO WS-TOTAL-31-60
+               ELSE
+                   IF WS-DIAS-ATRASO <= 90
+                       DISPLAY CP-NUM-DOC "    " CP-DATA-EMISSAO "   "
+                               CP-DATA-VENC "  " WS-VALOR-ITEM "  61-90 "
+                               CP-FILIAL
+                       STRING CP-NUM-DOC "    " CP-DATA-EMISSAO "   "
+                              CP-DATA-VENC "  " WS-VALOR-ITEM "  61-90 "
+                              CP-FILIAL
+                           DELIMITED BY SIZE INTO SPOOL-REG
+                       ADD WS-VALOR-ITEM TO WS-TOTAL-61-90
+                   ELSE
+                       DISPLAY CP-NUM-DOC "    " CP-DATA-EMISSAO "   "
+                               CP-DATA-VENC "  " WS-VALOR-ITEM "  90+   "
+                               CP-FILIAL
+                       STRING CP-NUM-DOC "    " CP-DATA-EMISSAO "   "
+                              CP-DATA-VENC "  " WS-VALOR-ITEM "  90+   "
+                              CP-FILIAL
+                           DELIMITED BY SIZE INTO SPOOL-REG
+                       ADD WS-VALOR-ITEM TO WS-TOTAL-90-MAIS
+                   END-IF
+               END-IF
+           END-IF.
+           WRITE SPOOL-REG.
+
+           IF CP-CAMINHO-ANEXO NOT = SPACES
+               DISPLAY "             Anexo: " CP-CAMINHO-ANEXO
+               MOVE SPACES TO SPOOL-REG
+               STRING "             Anexo: " CP-CAMINHO-ANEXO
+                   DELIMITED BY SIZE INTO SPOOL-REG
+               WRITE SPOOL-REG
+           END-IF.
+
+      *> SUBTOTAIS POR FAIXA DE ATRASO DA CONSULTA ATUAL
+       700-IMPRIMIR-TOTAIS.
+           DISPLAY " ".
+           DISPLAY "Subtotal 0-30 dias  : " WS-TOTAL-0-30.
+           DISPLAY "Subtotal 31-60 dias : " WS-TOTAL-31-60.
+           DISPLAY "Subtotal 61-90 dias : " WS-TOTAL-61-90.
+           DISPLAY "Subtotal 90+ dias   : " WS-TOTAL-90-MAIS.
+           DISPLAY "Total em aberto     : " WS-TOTAL-ABERTO.
+           MOVE SPACES TO SPOOL-REG
+           STRING "Subtotal 0-30 dias  : " WS-TOTAL-0-30
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Subtotal 31-60 dias : " WS-TOTAL-31-60
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Subtotal 61-90 dias : " WS-TOTAL-61-90
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Subtotal 90+ dias   : " WS-TOTAL-90-MAIS
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Total em aberto     : " WS-TOTAL-ABERTO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG.
