@@ -0,0 +1,225 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFLUXO.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL        VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-CONTAS-ENCONTRADAS   PIC X(01) VALUE 'N'.
+       01 WS-PAUSA                PIC X(01).
+
+      *> DATA DE HOJE, USADA COMO INICIO DA SEMANA 1 DA PROJECAO
+       01 WS-DATA-HOJE            PIC 9(08).
+       01 WS-HOJE-INT             PIC S9(09) COMP.
+       01 WS-DIAS-DIF             PIC S9(09) COMP.
+       01 WS-IDX-SEMANA           PIC S9(04) COMP.
+       01 WS-SEM-INICIO-INT       PIC S9(09) COMP.
+       01 WS-SEM-FIM-INT          PIC S9(09) COMP.
+       01 WS-SEM-INICIO-DATA      PIC 9(08).
+       01 WS-SEM-FIM-DATA         PIC 9(08).
+
+      *> PROJECAO DE 12 SEMANAS A PARTIR DE HOJE; CONTAS JA VENCIDAS E
+      *> CONTAS COM VENCIMENTO ALEM DA 12A SEMANA FICAM EM BALDES A PARTE
+       01 WS-TOTAL-VENCIDO        PIC 9(10)V99 VALUE ZERO.
+       01 WS-TOTAL-ALEM           PIC 9(10)V99 VALUE ZERO.
+       01 WS-TOTAL-GERAL          PIC 9(10)V99 VALUE ZERO.
+       01 WS-VALOR-ITEM           PIC 9(10)V99 VALUE ZERO.
+       01 WS-SEMANA-TAB.
+           05 WS-SEMANA-ITEM OCCURS 12 TIMES.
+              10 WS-SEM-TOTAL     PIC 9(10)V99 VALUE ZERO.
+       01 WS-I                    PIC 9(02).
+
+      *> FILTRO OPCIONAL DE FILIAL (EM BRANCO = TODAS AS FILIAIS)
+       01 WS-FILIAL-FILTRO        PIC X(04).
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Previsao de Fluxo de Caixa (12 Semanas) ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELFLUXO_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           DISPLAY "Filtrar por Filial (ENTER para todas): "
+                   WITH NO ADVANCING.
+           MOVE SPACES TO WS-FILIAL-FILTRO.
+           ACCEPT WS-FILIAL-FILTRO.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+           COMPUTE WS-HOJE-INT = FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE).
+
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE CONTAPAGAR-FILE.
+
+           IF WS-CONTAS-ENCONTRADAS = 'N'
+               DISPLAY "Nenhuma conta em aberto encontrada."
+               MOVE "Nenhuma conta em aberto encontrada." TO SPOOL-REG
+               WRITE SPOOL-REG
+           ELSE
+               PERFORM 500-IMPRIMIR-RELATORIO
+           END-IF.
+
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       300-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF (CP-SITUACAO = 'A' OR CP-SITUACAO = 'V') AND
+                      (WS-FILIAL-FILTRO = SPACES OR
+                       CP-FILIAL = WS-FILIAL-FILTRO)
+                       PERFORM 350-ACUMULAR-SEMANA
+                   END-IF
+           END-READ.
+
+      *> CLASSIFICA O VENCIMENTO DA CONTA NA SEMANA CORRESPONDENTE,
+      *> CONTANDO A PARTIR DE HOJE (SEMANA 1 = HOJE ATE HOJE+6 DIAS)
+       350-ACUMULAR-SEMANA.
+           MOVE 'S' TO WS-CONTAS-ENCONTRADAS.
+           IF CP-SALDO = ZERO
+               MOVE CP-VALOR TO WS-VALOR-ITEM
+           ELSE
+               MOVE CP-SALDO TO WS-VALOR-ITEM
+           END-IF.
+           ADD WS-VALOR-ITEM TO WS-TOTAL-GERAL.
+
+           COMPUTE WS-DIAS-DIF =
+               FUNCTION INTEGER-OF-DATE(CP-DATA-VENC) - WS-HOJE-INT.
+
+           IF WS-DIAS-DIF < 0
+               ADD WS-VALOR-ITEM TO WS-TOTAL-VENCIDO
+           ELSE
+               COMPUTE WS-IDX-SEMANA = (WS-DIAS-DIF / 7) + 1
+               IF WS-IDX-SEMANA > 12
+                   ADD WS-VALOR-ITEM TO WS-TOTAL-ALEM
+               ELSE
+                   ADD WS-VALOR-ITEM TO WS-SEM-TOTAL(WS-IDX-SEMANA)
+               END-IF
+           END-IF.
+
+       500-IMPRIMIR-RELATORIO.
+           DISPLAY " ".
+           DISPLAY "-------------------------------------------------------".
+           DISPLAY "Ja vencido            : " WS-TOTAL-VENCIDO.
+           MOVE "-------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "Ja vencido            : " WS-TOTAL-VENCIDO
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG.
+           PERFORM 550-IMPRIMIR-LINHA-SEMANA
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12.
+           DISPLAY "Alem de 12 semanas    : " WS-TOTAL-ALEM.
+           DISPLAY "-------------------------------------------------------".
+           DISPLAY "TOTAL GERAL EM ABERTO : " WS-TOTAL-GERAL.
+           MOVE SPACES TO SPOOL-REG
+           STRING "Alem de 12 semanas    : " WS-TOTAL-ALEM
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "-------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE SPACES TO SPOOL-REG
+           STRING "TOTAL GERAL EM ABERTO : " WS-TOTAL-GERAL
+               DELIMITED BY SIZE INTO SPOOL-REG
+           WRITE SPOOL-REG.
+
+       550-IMPRIMIR-LINHA-SEMANA.
+           COMPUTE WS-SEM-INICIO-INT = WS-HOJE-INT + ((WS-I - 1) * 7).
+           COMPUTE WS-SEM-FIM-INT = WS-SEM-INICIO-INT + 6.
+           COMPUTE WS-SEM-INICIO-DATA =
+               FUNCTION DATE-OF-INTEGER(WS-SEM-INICIO-INT).
+           COMPUTE WS-SEM-FIM-DATA =
+               FUNCTION DATE-OF-INTEGER(WS-SEM-FIM-INT).
+
+           DISPLAY "Semana " WS-I "  (" WS-SEM-INICIO-DATA " a "
+                   WS-SEM-FIM-DATA "): " WS-SEM-TOTAL(WS-I).
+           MOVE SPACES TO SPOOL-REG.
+           STRING "Semana " WS-I "  (" WS-SEM-INICIO-DATA " a "
+                  WS-SEM-FIM-DATA "): " WS-SEM-TOTAL(WS-I)
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
