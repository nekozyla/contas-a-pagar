@@ -0,0 +1,262 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELTOPFN.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT FORNECEDORES-FILE
+               ASSIGN TO 'FORNECEDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-FORNECEDORES.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  FORNECEDORES-FILE.
+       01  FORNECEDOR-REG.
+           05 F-CNPJ           PIC 9(14).
+           05 F-RAZAO-SOCIAL   PIC X(40).
+           05 F-ENDERECO       PIC X(50).
+           05 F-TELEFONE       PIC 9(11).
+           05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+       01 WS-STATUS-FORNECEDORES  PIC X(2).
+           88 STATUS-OK-FORN            VALUE '00'.
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL           VALUE '00'.
+
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA           PIC 9(08).
+           05 WS-DHS-HORA           PIC 9(06).
+           05 FILLER                PIC X(07).
+
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-PAUSA                PIC X(01).
+       01 WS-N                    PIC 9(04) VALUE ZERO.
+       01 WS-LIMITE                PIC 9(04).
+
+      *> ACUMULADOR POR FORNECEDOR, PREENCHIDO NA VARREDURA E DEPOIS
+      *> ORDENADO POR SELECAO EM ORDEM DECRESCENTE DE VALOR DEVIDO
+       01 WS-QTD-FORN             PIC 9(04) VALUE ZERO.
+       01 WS-FORN-TAB.
+           05 WS-FORN-ITEM OCCURS 500 TIMES.
+              10 WS-FT-CNPJ       PIC 9(14).
+              10 WS-FT-TOTAL      PIC 9(10)V99.
+
+       01 WS-ACHOU-IDX            PIC 9(04) VALUE ZERO.
+       01 WS-MAIOR-IDX            PIC 9(04).
+       01 WS-I                    PIC 9(04).
+       01 WS-J                    PIC 9(04).
+       01 WS-CNPJ-TEMP            PIC 9(14).
+       01 WS-TOTAL-TEMP           PIC 9(10)V99.
+       01 WS-VALOR-ITEM           PIC 9(10)V99 VALUE ZERO.
+       01 WS-J-INICIO             PIC 9(04).
+
+       PROCEDURE DIVISION.
+       100-INICIAR.
+           DISPLAY "--- Top Fornecedores por Valor em Aberto ---".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELTOPFN_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nenhuma conta foi lancada no sistema ainda."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 300-LER-PROXIMA-CONTA UNTIL WS-FIM-LEITURA = 'Y'.
+           CLOSE CONTAPAGAR-FILE.
+
+           IF WS-QTD-FORN = ZERO
+               DISPLAY "Nenhuma conta em aberto encontrada."
+               CLOSE SPOOL-FILE
+               GOBACK
+           END-IF.
+
+           PERFORM 600-ORDENAR.
+
+           DISPLAY "Quantos fornecedores no ranking (N)? " WITH NO ADVANCING.
+           ACCEPT WS-N.
+           IF WS-N < 1
+               MOVE 1 TO WS-N
+           END-IF.
+           MOVE WS-QTD-FORN TO WS-LIMITE.
+           IF WS-N < WS-LIMITE
+               MOVE WS-N TO WS-LIMITE
+           END-IF.
+
+           OPEN INPUT FORNECEDORES-FILE.
+           PERFORM 700-IMPRIMIR-CABECALHO.
+           PERFORM 750-IMPRIMIR-LINHA
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LIMITE.
+           CLOSE FORNECEDORES-FILE.
+
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       300-LER-PROXIMA-CONTA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-SITUACAO = 'A' OR CP-SITUACAO = 'V'
+                       PERFORM 350-ACUMULAR-FORNECEDOR
+                   END-IF
+           END-READ.
+
+      *> PROCURA O CNPJ NA TABELA (LINEAR, JA QUE O NUMERO DE
+      *> FORNECEDORES DISTINTOS COM CONTAS EM ABERTO E PEQUENO), SOMA
+      *> NO TOTAL EXISTENTE OU ABRE UMA NOVA LINHA NA TABELA
+       350-ACUMULAR-FORNECEDOR.
+           IF CP-SALDO = ZERO
+               MOVE CP-VALOR TO WS-VALOR-ITEM
+           ELSE
+               MOVE CP-SALDO TO WS-VALOR-ITEM
+           END-IF.
+
+           MOVE ZERO TO WS-ACHOU-IDX.
+           PERFORM 360-PROCURAR-FORNECEDOR
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-FORN.
+
+           IF WS-ACHOU-IDX = ZERO
+               IF WS-QTD-FORN < 500
+                   ADD 1 TO WS-QTD-FORN
+                   MOVE CP-CNPJ-FORN TO WS-FT-CNPJ(WS-QTD-FORN)
+                   MOVE WS-VALOR-ITEM TO WS-FT-TOTAL(WS-QTD-FORN)
+               END-IF
+           ELSE
+               ADD WS-VALOR-ITEM TO WS-FT-TOTAL(WS-ACHOU-IDX)
+           END-IF.
+
+       360-PROCURAR-FORNECEDOR.
+           IF WS-ACHOU-IDX = ZERO AND WS-FT-CNPJ(WS-I) = CP-CNPJ-FORN
+               MOVE WS-I TO WS-ACHOU-IDX
+           END-IF.
+
+      *> ORDENACAO POR SELECAO, DECRESCENTE POR VALOR DEVIDO
+       600-ORDENAR.
+           PERFORM 610-SELECIONAR-MAIOR
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-FORN - 1.
+
+       610-SELECIONAR-MAIOR.
+           MOVE WS-I TO WS-MAIOR-IDX.
+           COMPUTE WS-J-INICIO = WS-I + 1.
+           PERFORM 620-ENCONTRAR-MAIOR
+               VARYING WS-J FROM WS-J-INICIO BY 1 UNTIL WS-J > WS-QTD-FORN.
+
+           IF WS-MAIOR-IDX NOT = WS-I
+               MOVE WS-FT-CNPJ(WS-I)  TO WS-CNPJ-TEMP
+               MOVE WS-FT-TOTAL(WS-I) TO WS-TOTAL-TEMP
+               MOVE WS-FT-CNPJ(WS-MAIOR-IDX)  TO WS-FT-CNPJ(WS-I)
+               MOVE WS-FT-TOTAL(WS-MAIOR-IDX) TO WS-FT-TOTAL(WS-I)
+               MOVE WS-CNPJ-TEMP  TO WS-FT-CNPJ(WS-MAIOR-IDX)
+               MOVE WS-TOTAL-TEMP TO WS-FT-TOTAL(WS-MAIOR-IDX)
+           END-IF.
+
+       620-ENCONTRAR-MAIOR.
+           IF WS-FT-TOTAL(WS-J) > WS-FT-TOTAL(WS-MAIOR-IDX)
+               MOVE WS-J TO WS-MAIOR-IDX
+           END-IF.
+
+       700-IMPRIMIR-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "----------------------------------------------------------".
+           DISPLAY "Rank  CNPJ            Razao Social                  Total Devido".
+           DISPLAY "----  --------------- ----------------------------- ------------".
+           MOVE "----------------------------------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "Rank  CNPJ            Razao Social                  Total Devido"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "----  --------------- ----------------------------- ------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+
+      *> BUSCA A RAZAO SOCIAL DO FORNECEDOR PARA NAO PRECISAR MOSTRAR
+      *> UM CNPJ CRU NA LISTAGEM
+       750-IMPRIMIR-LINHA.
+           MOVE WS-FT-CNPJ(WS-I) TO F-CNPJ.
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   MOVE SPACES TO F-RAZAO-SOCIAL
+           END-READ.
+
+           DISPLAY WS-I "    " WS-FT-CNPJ(WS-I) " " F-RAZAO-SOCIAL(1:29)
+                   " " WS-FT-TOTAL(WS-I).
+           MOVE SPACES TO SPOOL-REG.
+           STRING WS-I "    " WS-FT-CNPJ(WS-I) " " F-RAZAO-SOCIAL(1:29)
+                  " " WS-FT-TOTAL(WS-I)
+               DELIMITED BY SIZE INTO SPOOL-REG.
+           WRITE SPOOL-REG.
