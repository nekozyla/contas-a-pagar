@@ -1,4 +1,4 @@
->>SOURCE FORMAT IS FREE
+       >>SOURCE FORMAT IS FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RELFORN.
        AUTHOR. carol&lilyargao.
@@ -11,8 +11,19 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS F-CNPJ
+               ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
                FILE STATUS IS WS-STATUS-FORNECEDORES.
 
+           SELECT CSV-FILE *> Exportacao opcional do relatorio p/ planilha
+               ASSIGN TO 'FORNLIST.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CSV.
+
+           SELECT SPOOL-FILE *> Copia impressa/arquivavel do relatorio
+               ASSIGN TO WS-NOME-SPOOL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SPOOL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FORNECEDORES-FILE.
@@ -22,19 +33,59 @@
            05 F-ENDERECO       PIC X(50).
            05 F-TELEFONE       PIC 9(11).
            05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  CSV-FILE.
+       01  CSV-REG             PIC X(120).
+
+       FD  SPOOL-FILE.
+       01  SPOOL-REG           PIC X(132).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FORNECEDORES PIC X(2).
            88 STATUS-OK                VALUE '00'.
            88 ARQUIVO-NAO-ENCONTRADO   VALUE '35'.
 
+       01 WS-STATUS-CSV           PIC X(2).
+           88 STATUS-OK-CSV          VALUE '00'.
+
+       01 WS-STATUS-SPOOL         PIC X(2).
+           88 STATUS-OK-SPOOL        VALUE '00'.
+
+      *> NOME DO ARQUIVO DE SPOOL, DATADO E HORARIO PARA NAO SOBREPOR
+      *> UMA EXECUCAO ANTERIOR DO MESMO RELATORIO NO MESMO DIA
+       01 WS-NOME-SPOOL           PIC X(30).
+       01 WS-DATA-HORA-SPOOL.
+           05 WS-DHS-DATA          PIC 9(08).
+           05 WS-DHS-HORA          PIC 9(06).
+           05 FILLER               PIC X(07).
+
        01 WS-EOF                  PIC X(1) VALUE 'N'.
            88 FIM-DE-ARQUIVO        VALUE 'Y'.
 
+       01 WS-EXPORTAR-CSV         PIC X(1) VALUE 'N'.
+           88 EXPORTAR-CSV          VALUE 'S'.
+
+       01 WS-FILTRO-SITUACAO      PIC X(1) VALUE 'T'.
+           88 FILTRO-SOMENTE-ATIVOS   VALUE 'A'.
+           88 FILTRO-SOMENTE-INATIVOS VALUE 'I'.
+           88 FILTRO-TODOS            VALUE 'T'.
+
        01 WS-PAUSA                PIC X(1).
 
        PROCEDURE DIVISION.
        100-INICIAR.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SPOOL.
+           STRING 'RELFORN_' WS-DHS-DATA WS-DHS-HORA '.TXT'
+               DELIMITED BY SIZE INTO WS-NOME-SPOOL.
+           OPEN OUTPUT SPOOL-FILE.
+           IF NOT STATUS-OK-SPOOL
+               DISPLAY "AVISO: nao foi possivel abrir o arquivo de spool. "
+                       "Status: " WS-STATUS-SPOOL
+           END-IF.
+
            OPEN INPUT FORNECEDORES-FILE.
            IF ARQUIVO-NAO-ENCONTRADO
                DISPLAY "AVISO: Nao ha fornecedores cadastrados para listar."
@@ -46,6 +97,31 @@
                PERFORM 900-FINALIZAR
            END-IF.
 
+           DISPLAY "Listar fornecedores (A)tivos, (I)nativos ou (T)odos? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-FILTRO-SITUACAO.
+           MOVE FUNCTION UPPER-CASE(WS-FILTRO-SITUACAO)
+               TO WS-FILTRO-SITUACAO.
+           IF NOT FILTRO-SOMENTE-ATIVOS
+                   AND NOT FILTRO-SOMENTE-INATIVOS
+               SET FILTRO-TODOS TO TRUE
+           END-IF.
+
+           DISPLAY "Tambem exportar o relatorio para FORNLIST.CSV? (S/N): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-EXPORTAR-CSV.
+           IF EXPORTAR-CSV
+               OPEN OUTPUT CSV-FILE
+               IF NOT STATUS-OK-CSV
+                   DISPLAY "ERRO ao abrir FORNLIST.CSV. Status: "
+                           WS-STATUS-CSV
+                   MOVE 'N' TO WS-EXPORTAR-CSV
+               ELSE
+                   MOVE "CNPJ,RAZAO SOCIAL,EMAIL" TO CSV-REG
+                   WRITE CSV-REG
+               END-IF
+           END-IF.
+
            PERFORM 200-PROCESSAR-RELATORIO.
            PERFORM 900-FINALIZAR.
            GOBACK.
@@ -69,12 +145,56 @@
            DISPLAY "----------------- RELATORIO DE FORNECEDORES -----------------".
            DISPLAY "CNPJ            RAZAO SOCIAL                            EMAIL".
            DISPLAY "--------------- --------------------------------------- ------------------------------".
+           MOVE "----------------- RELATORIO DE FORNECEDORES -----------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "CNPJ            RAZAO SOCIAL                            EMAIL"
+               TO SPOOL-REG
+           WRITE SPOOL-REG
+           MOVE "--------------- --------------------------------------- ------------------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
 
        400-IMPRIMIR-LINHA.
-           DISPLAY F-CNPJ " " F-RAZAO-SOCIAL " " F-EMAIL.
+           IF (FILTRO-SOMENTE-ATIVOS AND F-SITUACAO = 'A')
+                   OR (FILTRO-SOMENTE-INATIVOS AND F-SITUACAO = 'I')
+                   OR FILTRO-TODOS
+               DISPLAY F-CNPJ " " F-RAZAO-SOCIAL " " F-EMAIL
+               MOVE SPACES TO SPOOL-REG
+               STRING F-CNPJ         DELIMITED BY SIZE
+                      " "            DELIMITED BY SIZE
+                      F-RAZAO-SOCIAL DELIMITED BY SIZE
+                      " "            DELIMITED BY SIZE
+                      F-EMAIL        DELIMITED BY SIZE
+                   INTO SPOOL-REG
+               END-STRING
+               WRITE SPOOL-REG
+               IF EXPORTAR-CSV
+                   MOVE SPACES TO CSV-REG
+                   STRING F-CNPJ         DELIMITED BY SIZE
+                          ","            DELIMITED BY SIZE
+                          F-RAZAO-SOCIAL DELIMITED BY SPACE
+                          ","            DELIMITED BY SIZE
+                          F-EMAIL        DELIMITED BY SPACE
+                       INTO CSV-REG
+                   END-STRING
+                   WRITE CSV-REG
+               END-IF
+           END-IF.
 
        900-FINALIZAR.
            DISPLAY "-------------------- FIM DO RELATORIO ---------------------".
+           MOVE "-------------------- FIM DO RELATORIO ---------------------"
+               TO SPOOL-REG
+           WRITE SPOOL-REG.
+           CLOSE SPOOL-FILE.
+           IF STATUS-OK-SPOOL
+               DISPLAY "Copia do relatorio gravada em " WS-NOME-SPOOL
+           END-IF.
            DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
            ACCEPT WS-PAUSA.
            CLOSE FORNECEDORES-FILE.
+           IF EXPORTAR-CSV
+               CLOSE CSV-FILE
+               DISPLAY "Relatorio exportado para FORNLIST.CSV."
+           END-IF.
