@@ -1,3 +1,4 @@
+       >>SOURCE FORMAT IS FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADFORNE.
        AUTHOR. lilyaragao.
@@ -10,11 +11,31 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC *> Alterna entre sequencial e random access
            RECORD KEY IS F-CNPJ *> O que vai ser usado pra achar os dados
+           ALTERNATE RECORD KEY IS F-RAZAO-SOCIAL WITH DUPLICATES
            FILE STATUS IS WS-STATUS-FORNECEDORES. *> Na variavel WS-STATUS-FORNECEDORES
                                                     *> vai ser armazenado um cÃ³digo de
                                                     *> 2 digitos dizendo se falhou ou teve sucesso
                                                     *> em acessar o arquivo.
 
+           SELECT CONTAPAGAR-FILE *> Usado pra checar contas em aberto antes de excluir
+           ASSIGN TO 'CONTAPAGAR.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CP-PRIMARY-KEY
+           ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+           FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+           SELECT FORNECHIST-FILE *> Historico de alteracoes cadastrais
+           ASSIGN TO 'FORNECHIST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FORNECHIST.
+
+           SELECT FORNBANCO-FILE *> Dados bancarios/chave PIX do fornecedor
+           ASSIGN TO 'FORNBANCO.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FB-CNPJ
+           FILE STATUS IS WS-STATUS-FORNBANCO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +46,47 @@
            05 F-ENDERECO       PIC X(50).
            05 F-TELEFONE       PIC 9(11).
            05 F-EMAIL          PIC X(30).
+           05 F-SITUACAO       PIC X(01).
+           05 F-STATUS-APROVACAO PIC X(08).
+           05 F-DATA-HORA-ALTERACAO PIC 9(14).
+
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       FD  FORNECHIST-FILE.
+       01  FORNECHIST-REG.
+           05 FH-DATA-HORA     PIC 9(14).
+           05 FH-CNPJ          PIC 9(14).
+           05 FH-RAZAO-SOCIAL  PIC X(40).
+           05 FH-ENDERECO      PIC X(50).
+           05 FH-TELEFONE      PIC 9(11).
+           05 FH-EMAIL         PIC X(30).
+           05 FH-SITUACAO      PIC X(01).
+
+       FD  FORNBANCO-FILE.
+       01  FORNBANCO-REG.
+           05 FB-CNPJ          PIC 9(14).
+           05 FB-BANCO         PIC X(03).
+           05 FB-AGENCIA       PIC X(06).
+           05 FB-CONTA         PIC X(12).
+           05 FB-PIX           PIC X(40).
 
        WORKING-STORAGE SECTION.
        01 WS-STATUS-FORNECEDORES PIC X(2).
@@ -32,15 +94,75 @@
            88 ARQUIVO-NAO-ENCONTRADO   VALUE '35'.   *> Erro ao abrir o arquivo
            88 REGISTRO-NAO-ENCONTRADO  VALUE '23'.   *> Nao achou o registro
 
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP             VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+
+       01 WS-STATUS-FORNECHIST    PIC X(2).
+           88 STATUS-OK-HIST           VALUE '00'.
+
+       01 WS-STATUS-FORNBANCO     PIC X(2).
+           88 STATUS-OK-BANCO          VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-BANCO VALUE '35'.
+           88 REGISTRO-NAO-ENCONTRADO-BANCO VALUE '23'.
+
        01 WS-FORNECEDOR-REG.
            05 WS-F-CNPJ           PIC 9(14).
            05 WS-F-RAZAO-SOCIAL   PIC X(40).
            05 WS-F-ENDERECO       PIC X(50).
            05 WS-F-TELEFONE       PIC 9(11).
            05 WS-F-EMAIL          PIC X(30).
+           05 WS-F-SITUACAO       PIC X(01).
+           05 WS-F-DATA-HORA-ALTERACAO PIC 9(14).
+
+      *> DADOS NOVOS DIGITADOS EM 400-ALTERAR-FORNECEDOR, GUARDADOS AQUI
+      *> PARA NAO SEREM PERDIDOS QUANDO O REGISTRO E RELIDO LOGO ANTES
+      *> DO REWRITE PARA CONFERIR SE ALGUEM MAIS ALTEROU O CADASTRO
+       01 WS-FORNECEDOR-NOVO.
+           05 WS-NOVO-RAZAO-SOCIAL PIC X(40).
+           05 WS-NOVO-ENDERECO     PIC X(50).
+           05 WS-NOVO-TELEFONE     PIC 9(11).
+           05 WS-NOVO-EMAIL        PIC X(30).
+
+       01 WS-DATA-HORA-ATUAL.
+           05 WS-DH-DATA          PIC 9(08).
+           05 WS-DH-HORA          PIC 9(06).
+           05 FILLER              PIC X(07).
 
        01 WS-OPCAO-CAD            PIC X(1) VALUE SPACES. *> Uma variavel com um " ", evita lixo de sistema
        01 WS-CONFIRMACAO          PIC X(1).
+       01 WS-QTD-CONTAS-ABERTAS   PIC 9(05) VALUE ZERO.
+       01 WS-FIM-CONTAS           PIC X(01) VALUE 'N'.
+
+      *> TABELA USADA PARA VALIDAR OS DIGITOS VERIFICADORES DO CNPJ
+       01 WS-CNPJ-TAB.
+           05 WS-CNPJ-DIG         PIC 9 OCCURS 14 TIMES.
+
+       01 WS-PESO1-INIT           PIC 9(12) VALUE '543298765432'.
+       01 WS-PESO1-TAB REDEFINES WS-PESO1-INIT.
+           05 WS-PESO1            PIC 9 OCCURS 12 TIMES.
+
+       01 WS-PESO2-INIT           PIC 9(13) VALUE '6543298765432'.
+       01 WS-PESO2-TAB REDEFINES WS-PESO2-INIT.
+           05 WS-PESO2            PIC 9 OCCURS 13 TIMES.
+
+       01 WS-SOMA-CNPJ            PIC 9(05).
+       01 WS-RESTO-CNPJ           PIC 9(05).
+       01 WS-DV1                  PIC 9.
+       01 WS-DV2                  PIC 9.
+       01 WS-I                    PIC 9(02).
+       01 WS-CNPJ-VALIDO          PIC X(01) VALUE 'N'.
+           88 CNPJ-VALIDO            VALUE 'S'.
+
+       01 WS-TELEFONE-DIGITADO    PIC X(11).
+       01 WS-TELEFONE-VALIDO      PIC X(01) VALUE 'N'.
+           88 TELEFONE-VALIDO        VALUE 'S'.
+
+       01 WS-EMAIL-USUARIO        PIC X(30).
+       01 WS-EMAIL-DOMINIO        PIC X(30).
+       01 WS-EMAIL-CONT           PIC 9(01).
+       01 WS-EMAIL-VALIDO         PIC X(01) VALUE 'N'.
+           88 EMAIL-VALIDO           VALUE 'S'.
 
        PROCEDURE DIVISION.
        100-INICIAR.
@@ -52,6 +174,9 @@
            DISPLAY "I - Incluir".
            DISPLAY "A - Alterar".
            DISPLAY "E - Excluir".
+           DISPLAY "R - Reativar".
+           DISPLAY "P - Aprovar Fornecedor Pendente".
+           DISPLAY "B - Dados Bancarios/Chave PIX".
            DISPLAY "S - Sair para o menu principal".
            ACCEPT WS-OPCAO-CAD.
 
@@ -62,6 +187,12 @@
                    PERFORM 400-ALTERAR-FORNECEDOR
                WHEN 'E'
                    PERFORM 500-EXCLUIR-FORNECEDOR
+               WHEN 'R'
+                   PERFORM 600-REATIVAR-FORNECEDOR
+               WHEN 'P'
+                   PERFORM 650-APROVAR-FORNECEDOR
+               WHEN 'B'
+                   PERFORM 700-MANTER-DADOS-BANCARIOS
                WHEN 'S'
                    CONTINUE
                WHEN OTHER
@@ -81,19 +212,26 @@
                GOBACK
            END-IF.
 
-           DISPLAY "Digite o CNPJ (14 digitos): " WITH NO ADVANCING
-           ACCEPT F-CNPJ.
+           MOVE 'N' TO WS-CNPJ-VALIDO.
+           PERFORM 320-DIGITAR-E-VALIDAR-CNPJ UNTIL CNPJ-VALIDO.
+
            READ FORNECEDORES-FILE
                INVALID KEY
                    DISPLAY "Digite a Razao Social: " WITH NO ADVANCING
                    ACCEPT F-RAZAO-SOCIAL
                    DISPLAY "Digite o Endereco: " WITH NO ADVANCING
                    ACCEPT F-ENDERECO
-                   DISPLAY "Digite o Telefone (11 digitos): "
-                           WITH NO ADVANCING
-                   ACCEPT F-TELEFONE
-                   DISPLAY "Digite o E-mail: " WITH NO ADVANCING
-                   ACCEPT F-EMAIL
+                   MOVE 'N' TO WS-TELEFONE-VALIDO
+                   PERFORM 335-DIGITAR-E-VALIDAR-TELEFONE
+                       UNTIL TELEFONE-VALIDO
+                   MOVE 'N' TO WS-EMAIL-VALIDO
+                   PERFORM 336-DIGITAR-E-VALIDAR-EMAIL
+                       UNTIL EMAIL-VALIDO
+                   MOVE 'A' TO F-SITUACAO
+                   MOVE 'PENDENTE' TO F-STATUS-APROVACAO
+                   MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+                   MOVE WS-DH-DATA TO F-DATA-HORA-ALTERACAO(1:8)
+                   MOVE WS-DH-HORA TO F-DATA-HORA-ALTERACAO(9:6)
 
                    WRITE FORNECEDOR-REG
                        INVALID KEY
@@ -101,12 +239,107 @@
                                    WS-STATUS-FORNECEDORES
                        NOT INVALID KEY
                            DISPLAY "Fornecedor cadastrado com sucesso!"
+                           DISPLAY "AVISO: fornecedor pendente de aprovacao "
+                                   "-- use a opcao 'P' antes de lancar ou "
+                                   "pagar contas para ele."
                    END-WRITE
                NOT INVALID KEY
                    DISPLAY "ERRO: CNPJ ja cadastrado no sistema."
            END-READ.
            CLOSE FORNECEDORES-FILE.
 
+      *> PEDE O CNPJ E SO ACEITA SE O DIGITO VERIFICADOR CONFERIR,
+      *> DO MESMO JEITO QUE O LANCCONT JA REJEITA DATA DE VENCIMENTO
+      *> ANTERIOR A DATA DE EMISSAO
+       320-DIGITAR-E-VALIDAR-CNPJ.
+           DISPLAY "Digite o CNPJ (14 digitos): " WITH NO ADVANCING.
+           ACCEPT F-CNPJ.
+
+           PERFORM 330-CALCULAR-DV-CNPJ.
+
+           IF WS-DV1 = WS-CNPJ-DIG(13) AND WS-DV2 = WS-CNPJ-DIG(14)
+               MOVE 'S' TO WS-CNPJ-VALIDO
+           ELSE
+               DISPLAY "ERRO: CNPJ invalido (digito verificador nao confere)."
+           END-IF.
+
+      *> CALCULA OS DOIS DIGITOS VERIFICADORES DO CNPJ DIGITADO EM
+      *> F-CNPJ, USANDO O MODULO 11 DA RECEITA FEDERAL, E DEIXA CADA
+      *> ALGARISMO DE F-CNPJ SEPARADO EM WS-CNPJ-TAB
+       330-CALCULAR-DV-CNPJ.
+           MOVE F-CNPJ TO WS-CNPJ-TAB.
+
+           MOVE ZERO TO WS-SOMA-CNPJ.
+           MOVE 1 TO WS-I.
+           PERFORM 331-SOMAR-PESO1 12 TIMES.
+           MOVE FUNCTION MOD(WS-SOMA-CNPJ, 11) TO WS-RESTO-CNPJ.
+           IF WS-RESTO-CNPJ < 2
+               MOVE 0 TO WS-DV1
+           ELSE
+               COMPUTE WS-DV1 = 11 - WS-RESTO-CNPJ
+           END-IF.
+
+           MOVE ZERO TO WS-SOMA-CNPJ.
+           MOVE 1 TO WS-I.
+           PERFORM 332-SOMAR-PESO2 13 TIMES.
+           MOVE FUNCTION MOD(WS-SOMA-CNPJ, 11) TO WS-RESTO-CNPJ.
+           IF WS-RESTO-CNPJ < 2
+               MOVE 0 TO WS-DV2
+           ELSE
+               COMPUTE WS-DV2 = 11 - WS-RESTO-CNPJ
+           END-IF.
+
+      *> SOMA UM ALGARISMO DE CADA VEZ, MULTIPLICADO PELO PESO
+      *> CORRESPONDENTE, PARA OS 12 PRIMEIROS DIGITOS DO CNPJ
+       331-SOMAR-PESO1.
+           COMPUTE WS-SOMA-CNPJ = WS-SOMA-CNPJ +
+                   (WS-CNPJ-DIG(WS-I) * WS-PESO1(WS-I)).
+           ADD 1 TO WS-I.
+
+      *> SOMA UM ALGARISMO DE CADA VEZ, MULTIPLICADO PELO PESO
+      *> CORRESPONDENTE, PARA OS 13 PRIMEIROS DIGITOS DO CNPJ
+      *> (OS 12 ORIGINAIS MAIS O PRIMEIRO DIGITO VERIFICADOR)
+       332-SOMAR-PESO2.
+           COMPUTE WS-SOMA-CNPJ = WS-SOMA-CNPJ +
+                   (WS-CNPJ-DIG(WS-I) * WS-PESO2(WS-I)).
+           ADD 1 TO WS-I.
+
+      *> PEDE O TELEFONE E SO ACEITA SE FOREM 11 DIGITOS NUMERICOS;
+       *> ACEITA NUM BUFFER ALFANUMERICO (E NAO DIRETO NO F-TELEFONE
+       *> NUMERICO) PARA NAO DEIXAR O ACCEPT COMPLETAR COM ZEROS UM
+       *> NUMERO DIGITADO INCOMPLETO
+       335-DIGITAR-E-VALIDAR-TELEFONE.
+           DISPLAY "Digite o Telefone (11 digitos): " WITH NO ADVANCING.
+           ACCEPT WS-TELEFONE-DIGITADO.
+
+           IF WS-TELEFONE-DIGITADO IS NUMERIC
+               MOVE WS-TELEFONE-DIGITADO TO F-TELEFONE
+               MOVE 'S' TO WS-TELEFONE-VALIDO
+           ELSE
+               DISPLAY "ERRO: telefone deve ter 11 digitos numericos."
+           END-IF.
+
+      *> PEDE O E-MAIL E SO ACEITA SE HOUVER UM "@" SEPARANDO UM
+      *> USUARIO E UM DOMINIO, AMBOS NAO EM BRANCO
+       336-DIGITAR-E-VALIDAR-EMAIL.
+           DISPLAY "Digite o E-mail: " WITH NO ADVANCING.
+           ACCEPT F-EMAIL.
+
+           MOVE SPACES TO WS-EMAIL-USUARIO WS-EMAIL-DOMINIO.
+           MOVE ZERO TO WS-EMAIL-CONT.
+           UNSTRING F-EMAIL DELIMITED BY '@'
+               INTO WS-EMAIL-USUARIO WS-EMAIL-DOMINIO
+               TALLYING IN WS-EMAIL-CONT
+           END-UNSTRING.
+
+           IF WS-EMAIL-CONT = 2 AND WS-EMAIL-USUARIO NOT = SPACES
+                   AND WS-EMAIL-DOMINIO NOT = SPACES
+               MOVE 'S' TO WS-EMAIL-VALIDO
+           ELSE
+               DISPLAY "ERRO: e-mail invalido (formato esperado "
+                       "usuario@dominio)."
+           END-IF.
+
       *> FUNCAO PARA ALTERAR DADOS DE UM FORNECEDOR JA EXISTENTE
        400-ALTERAR-FORNECEDOR.
            DISPLAY "--- Alteracao de Fornecedor ---".
@@ -125,6 +358,14 @@
                INVALID KEY
                    DISPLAY "ERRO: Fornecedor com CNPJ " F-CNPJ " nao encontrado."
                NOT INVALID KEY
+                   MOVE F-CNPJ         TO WS-F-CNPJ
+                   MOVE F-RAZAO-SOCIAL TO WS-F-RAZAO-SOCIAL
+                   MOVE F-ENDERECO     TO WS-F-ENDERECO
+                   MOVE F-TELEFONE     TO WS-F-TELEFONE
+                   MOVE F-EMAIL        TO WS-F-EMAIL
+                   MOVE F-SITUACAO     TO WS-F-SITUACAO
+                   MOVE F-DATA-HORA-ALTERACAO TO WS-F-DATA-HORA-ALTERACAO
+
                    DISPLAY "Dados atuais:"
                    DISPLAY "Razao Social: " F-RAZAO-SOCIAL
                    DISPLAY "Endereco:     " F-ENDERECO
@@ -135,21 +376,94 @@
                    ACCEPT F-RAZAO-SOCIAL
                    DISPLAY "Digite o novo Endereco: " WITH NO ADVANCING
                    ACCEPT F-ENDERECO
-                   DISPLAY "Digite o novo Telefone: " WITH NO ADVANCING
-                   ACCEPT F-TELEFONE
-                   DISPLAY "Digite o novo E-mail: " WITH NO ADVANCING
-                   ACCEPT F-EMAIL
+                   MOVE 'N' TO WS-TELEFONE-VALIDO
+                   PERFORM 335-DIGITAR-E-VALIDAR-TELEFONE
+                       UNTIL TELEFONE-VALIDO
+                   MOVE 'N' TO WS-EMAIL-VALIDO
+                   PERFORM 336-DIGITAR-E-VALIDAR-EMAIL
+                       UNTIL EMAIL-VALIDO
 
-                   REWRITE FORNECEDOR-REG
+                   MOVE F-RAZAO-SOCIAL TO WS-NOVO-RAZAO-SOCIAL
+                   MOVE F-ENDERECO     TO WS-NOVO-ENDERECO
+                   MOVE F-TELEFONE     TO WS-NOVO-TELEFONE
+                   MOVE F-EMAIL        TO WS-NOVO-EMAIL
+
+      *> RELE O REGISTRO PARA CONFERIR SE A DATA-HORA DE ALTERACAO
+      *> AINDA E A MESMA DE QUANDO ELE FOI LIDO NO INICIO DESTA
+      *> OPERACAO -- SE OUTRO USUARIO ALTEROU O CADASTRO ENQUANTO
+      *> ESTES DADOS ERAM DIGITADOS, RECUSA A GRAVACAO
+                   READ FORNECEDORES-FILE
                        INVALID KEY
-                           DISPLAY "ERRO ao alterar o fornecedor. Status: "
-                                   WS-STATUS-FORNECEDORES
+                           DISPLAY "ERRO: Fornecedor com CNPJ " F-CNPJ
+                                   " nao encontrado."
                        NOT INVALID KEY
-                           DISPLAY "Fornecedor alterado com sucesso!"
-                   END-REWRITE
+                           IF F-DATA-HORA-ALTERACAO NOT =
+                                   WS-F-DATA-HORA-ALTERACAO
+                               DISPLAY "ERRO: este registro foi alterado "
+                                       "por outro usuario desde a leitura. "
+                                       "Alteracao cancelada -- refaca a "
+                                       "operacao com os dados atuais."
+                           ELSE
+                               MOVE WS-NOVO-RAZAO-SOCIAL TO F-RAZAO-SOCIAL
+                               MOVE WS-NOVO-ENDERECO     TO F-ENDERECO
+                               MOVE WS-NOVO-TELEFONE     TO F-TELEFONE
+                               MOVE WS-NOVO-EMAIL        TO F-EMAIL
+
+                               PERFORM 450-GRAVAR-HISTORICO-ALTERACAO
+
+                               MOVE FUNCTION CURRENT-DATE
+                                   TO WS-DATA-HORA-ATUAL
+                               MOVE WS-DH-DATA TO
+                                   F-DATA-HORA-ALTERACAO(1:8)
+                               MOVE WS-DH-HORA TO
+                                   F-DATA-HORA-ALTERACAO(9:6)
+
+                               REWRITE FORNECEDOR-REG
+                                   INVALID KEY
+                                       DISPLAY "ERRO ao alterar o "
+                                               "fornecedor. Status: "
+                                               WS-STATUS-FORNECEDORES
+                                   NOT INVALID KEY
+                                       DISPLAY "Fornecedor alterado com "
+                                               "sucesso!"
+                               END-REWRITE
+                           END-IF
+                   END-READ
            END-READ.
            CLOSE FORNECEDORES-FILE.
 
+      *> GRAVA OS DADOS ANTIGOS DO FORNECEDOR NO ARQUIVO DE HISTORICO
+      *> ANTES QUE A ALTERACAO SEJA EFETIVADA
+       450-GRAVAR-HISTORICO-ALTERACAO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+
+           OPEN EXTEND FORNECHIST-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO
+               OPEN OUTPUT FORNECHIST-FILE
+           END-IF.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao abrir historico de fornecedores. Status: "
+                       WS-STATUS-FORNECHIST
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-DH-DATA        TO FH-DATA-HORA(1:8)
+           MOVE WS-DH-HORA        TO FH-DATA-HORA(9:6)
+           MOVE WS-F-CNPJ         TO FH-CNPJ
+           MOVE WS-F-RAZAO-SOCIAL TO FH-RAZAO-SOCIAL
+           MOVE WS-F-ENDERECO     TO FH-ENDERECO
+           MOVE WS-F-TELEFONE     TO FH-TELEFONE
+           MOVE WS-F-EMAIL        TO FH-EMAIL
+           MOVE WS-F-SITUACAO     TO FH-SITUACAO
+
+           WRITE FORNECHIST-REG.
+           IF NOT STATUS-OK-HIST
+               DISPLAY "ERRO ao gravar historico de fornecedores. Status: "
+                       WS-STATUS-FORNECHIST
+           END-IF.
+
+           CLOSE FORNECHIST-FILE.
+
       *> FUNCAO PARA EXCLUIR UM FORNECEDOR
        500-EXCLUIR-FORNECEDOR.
            DISPLAY "--- Exclusao de Fornecedor ---".
@@ -169,19 +483,231 @@
                    DISPLAY "ERRO: Fornecedor com CNPJ " F-CNPJ " nao encontrado."
                NOT INVALID KEY
                    DISPLAY "Fornecedor encontrado: " F-RAZAO-SOCIAL
-                   DISPLAY "Tem certeza que deseja excluir? (S/N): "
-                           WITH NO ADVANCING
-                   ACCEPT WS-CONFIRMACAO
-                   IF FUNCTION UPPER-CASE(WS-CONFIRMACAO) = 'S'
-                       DELETE FORNECEDORES-FILE RECORD
+                   IF F-SITUACAO = 'I'
+                       DISPLAY "AVISO: Fornecedor ja esta inativo."
+                   ELSE
+                       PERFORM 550-CONTAR-CONTAS-ABERTAS
+                       IF WS-QTD-CONTAS-ABERTAS > ZERO
+                           DISPLAY "ERRO: Fornecedor possui "
+                                   WS-QTD-CONTAS-ABERTAS
+                                   " conta(s) em aberto (situacao 'A' ou 'V')."
+                           DISPLAY "Exclusao bloqueada ate que sejam pagas "
+                                   "ou canceladas."
+                       ELSE
+                           DISPLAY "Tem certeza que deseja excluir? (S/N): "
+                                   WITH NO ADVANCING
+                           ACCEPT WS-CONFIRMACAO
+                           IF FUNCTION UPPER-CASE(WS-CONFIRMACAO) = 'S'
+                               MOVE 'I' TO F-SITUACAO
+                               REWRITE FORNECEDOR-REG
+                                   INVALID KEY
+                                       DISPLAY "ERRO ao excluir. Status: "
+                                               WS-STATUS-FORNECEDORES
+                                   NOT INVALID KEY
+                                       DISPLAY "Fornecedor inativado com "
+                                               "sucesso!"
+                               END-REWRITE
+                           ELSE
+                               DISPLAY "Operacao de exclusao cancelada."
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+           CLOSE FORNECEDORES-FILE.
+
+      *> FUNCAO PARA REATIVAR UM FORNECEDOR PREVIAMENTE EXCLUIDO
+       600-REATIVAR-FORNECEDOR.
+           DISPLAY "--- Reativacao de Fornecedor ---".
+           OPEN I-O FORNECEDORES-FILE.
+           IF NOT STATUS-OK
+               DISPLAY "Erro ao abrir arquivo de fornecedores: "
+                       WS-STATUS-FORNECEDORES
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o CNPJ do fornecedor a reativar: "
+                   WITH NO ADVANCING.
+           ACCEPT F-CNPJ.
+
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Fornecedor com CNPJ " F-CNPJ " nao encontrado."
+               NOT INVALID KEY
+                   IF F-SITUACAO = 'A'
+                       DISPLAY "AVISO: Fornecedor ja esta ativo."
+                   ELSE
+                       MOVE 'A' TO F-SITUACAO
+                       REWRITE FORNECEDOR-REG
                            INVALID KEY
-                               DISPLAY "ERRO ao excluir. Status: "
+                               DISPLAY "ERRO ao reativar. Status: "
                                        WS-STATUS-FORNECEDORES
                            NOT INVALID KEY
-                               DISPLAY "Fornecedor excluido com sucesso!"
-                       END-DELETE
+                               DISPLAY "Fornecedor reativado com sucesso!"
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           CLOSE FORNECEDORES-FILE.
+
+      *> VARRE O ARQUIVO DE CONTAS A PAGAR PROCURANDO DOCUMENTOS
+      *> EM ABERTO PARA O CNPJ DO FORNECEDOR SENDO EXCLUIDO
+       550-CONTAR-CONTAS-ABERTAS.
+           MOVE ZERO TO WS-QTD-CONTAS-ABERTAS.
+           MOVE 'N' TO WS-FIM-CONTAS.
+
+           OPEN INPUT CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               EXIT PARAGRAPH
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-CONTAS
+           END-START.
+
+           PERFORM UNTIL WS-FIM-CONTAS = 'Y'
+               READ CONTAPAGAR-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-FIM-CONTAS
+                   NOT AT END
+                       IF CP-CNPJ-FORN = F-CNPJ AND
+                               (CP-SITUACAO = 'A' OR CP-SITUACAO = 'V')
+                           ADD 1 TO WS-QTD-CONTAS-ABERTAS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTAPAGAR-FILE.
+
+      *> FUNCAO PARA UM SEGUNDO USUARIO APROVAR UM FORNECEDOR RECEM
+      *> CADASTRADO, LIBERANDO-O PARA LANCAMENTO E PAGAMENTO DE CONTAS --
+      *> EXIGE QUE QUEM APROVA SEJA UMA PESSOA DIFERENTE DE QUEM INCLUIU,
+      *> ENTAO O CADASTRO E A APROVACAO FICAM EM DUAS INVOCACOES SEPARADAS
+      *> DO MENU EM VEZ DE ACONTECEREM NA MESMA TELA
+       650-APROVAR-FORNECEDOR.
+           DISPLAY "--- Aprovacao de Fornecedor Pendente ---".
+           OPEN I-O FORNECEDORES-FILE.
+           IF NOT STATUS-OK
+               DISPLAY "Erro ao abrir arquivo de fornecedores: "
+                       WS-STATUS-FORNECEDORES
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o CNPJ do fornecedor a aprovar: "
+                   WITH NO ADVANCING.
+           ACCEPT F-CNPJ.
+
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Fornecedor com CNPJ " F-CNPJ " nao encontrado."
+               NOT INVALID KEY
+                   IF F-STATUS-APROVACAO NOT = 'PENDENTE'
+                       DISPLAY "AVISO: Fornecedor nao esta pendente de "
+                               "aprovacao."
                    ELSE
-                       DISPLAY "Operacao de exclusao cancelada."
+                       DISPLAY "Fornecedor: " F-RAZAO-SOCIAL
+                       DISPLAY "Confirma a aprovacao? (S/N): "
+                               WITH NO ADVANCING
+                       ACCEPT WS-CONFIRMACAO
+                       IF FUNCTION UPPER-CASE(WS-CONFIRMACAO) = 'S'
+                           MOVE 'APROVADO' TO F-STATUS-APROVACAO
+                           REWRITE FORNECEDOR-REG
+                               INVALID KEY
+                                   DISPLAY "ERRO ao aprovar. Status: "
+                                           WS-STATUS-FORNECEDORES
+                               NOT INVALID KEY
+                                   DISPLAY "Fornecedor aprovado com sucesso!"
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "Operacao de aprovacao cancelada."
+                       END-IF
                    END-IF
            END-READ.
            CLOSE FORNECEDORES-FILE.
+
+      *> FUNCAO PARA CADASTRAR/ALTERAR OS DADOS BANCARIOS E A CHAVE PIX
+      *> DE UM FORNECEDOR JA EXISTENTE, USADOS PELO PGTOCONT NA HORA DE
+      *> FAZER A REMESSA DO PAGAMENTO
+       700-MANTER-DADOS-BANCARIOS.
+           DISPLAY "--- Dados Bancarios/Chave PIX do Fornecedor ---".
+           OPEN INPUT FORNECEDORES-FILE.
+           IF NOT STATUS-OK
+               DISPLAY "Erro ao abrir arquivo de fornecedores: "
+                       WS-STATUS-FORNECEDORES
+               GOBACK
+           END-IF.
+
+           DISPLAY "Digite o CNPJ do fornecedor: " WITH NO ADVANCING.
+           ACCEPT F-CNPJ.
+
+           READ FORNECEDORES-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: Fornecedor com CNPJ " F-CNPJ " nao encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Fornecedor: " F-RAZAO-SOCIAL
+           END-READ.
+
+           IF NOT STATUS-OK OR REGISTRO-NAO-ENCONTRADO
+               CLOSE FORNECEDORES-FILE
+               GOBACK
+           END-IF.
+           CLOSE FORNECEDORES-FILE.
+
+           OPEN I-O FORNBANCO-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-BANCO
+               OPEN OUTPUT FORNBANCO-FILE
+               CLOSE FORNBANCO-FILE
+               OPEN I-O FORNBANCO-FILE
+           END-IF.
+           IF NOT STATUS-OK-BANCO
+               DISPLAY "Erro ao abrir arquivo de dados bancarios: "
+                       WS-STATUS-FORNBANCO
+               GOBACK
+           END-IF.
+
+           MOVE F-CNPJ TO FB-CNPJ.
+           READ FORNBANCO-FILE
+               INVALID KEY
+                   DISPLAY "Nenhum dado bancario cadastrado ainda."
+               NOT INVALID KEY
+                   DISPLAY "Dados atuais:"
+                   DISPLAY "Banco:    " FB-BANCO
+                   DISPLAY "Agencia:  " FB-AGENCIA
+                   DISPLAY "Conta:    " FB-CONTA
+                   DISPLAY "Chave PIX:" FB-PIX
+           END-READ.
+
+           DISPLAY "--- Digite os novos dados ---".
+           DISPLAY "Digite o Codigo do Banco: " WITH NO ADVANCING.
+           ACCEPT FB-BANCO.
+           DISPLAY "Digite a Agencia: " WITH NO ADVANCING.
+           ACCEPT FB-AGENCIA.
+           DISPLAY "Digite a Conta: " WITH NO ADVANCING.
+           ACCEPT FB-CONTA.
+           DISPLAY "Digite a Chave PIX: " WITH NO ADVANCING.
+           ACCEPT FB-PIX.
+
+           IF REGISTRO-NAO-ENCONTRADO-BANCO
+               WRITE FORNBANCO-REG
+                   INVALID KEY
+                       DISPLAY "ERRO ao gravar dados bancarios. Status: "
+                               WS-STATUS-FORNBANCO
+                   NOT INVALID KEY
+                       DISPLAY "Dados bancarios cadastrados com sucesso!"
+               END-WRITE
+           ELSE
+               REWRITE FORNBANCO-REG
+                   INVALID KEY
+                       DISPLAY "ERRO ao alterar dados bancarios. Status: "
+                               WS-STATUS-FORNBANCO
+                   NOT INVALID KEY
+                       DISPLAY "Dados bancarios alterados com sucesso!"
+               END-REWRITE
+           END-IF.
+
+           CLOSE FORNBANCO-FILE.
