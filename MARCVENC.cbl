@@ -0,0 +1,109 @@
+       >>SOURCE FORMAT IS FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARCVENC.
+       AUTHOR. carol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAPAGAR-FILE
+               ASSIGN TO 'CONTAPAGAR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS CP-DATA-VENC WITH DUPLICATES
+               FILE STATUS IS WS-STATUS-CONTAPAGAR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAPAGAR-FILE.
+       01  CONTA-REG.
+           05 CP-PRIMARY-KEY.
+              10 CP-NUM-DOC    PIC 9(10).
+              10 CP-CNPJ-FORN  PIC 9(14).
+           05 CP-DATA-EMISSAO  PIC 9(08).
+           05 CP-DATA-VENC     PIC 9(08).
+           05 CP-VALOR         PIC 9(10)V99.
+           05 CP-SITUACAO      PIC X(01).
+           05 CP-DATA-PGTO     PIC 9(08).
+           05 CP-NUM-PARCELA   PIC 9(02).
+           05 CP-QTD-PARCELAS  PIC 9(02).
+           05 CP-CENTRO-CUSTO  PIC X(06).
+           05 CP-SALDO         PIC 9(10)V99.
+           05 CP-FILIAL        PIC X(04).
+           05 CP-MOEDA          PIC X(03).
+           05 CP-VALOR-ORIGINAL PIC 9(10)V99.
+           05 CP-CAMINHO-ANEXO  PIC X(80).
+           05 CP-NUM-PEDIDO     PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS-CONTAPAGAR    PIC X(2).
+           88 STATUS-OK-CP           VALUE '00'.
+           88 ARQUIVO-NAO-ENCONTRADO-CP VALUE '35'.
+
+       01 WS-DATA-HOJE            PIC 9(08).
+       01 WS-HOJE-INT             PIC S9(09) COMP.
+       01 WS-DATA-VENC-INT        PIC S9(09) COMP.
+
+       01 WS-FIM-LEITURA          PIC X(01) VALUE 'N'.
+       01 WS-QTD-MARCADAS         PIC 9(06) VALUE ZERO.
+       01 WS-PAUSA                PIC X(01).
+
+       PROCEDURE DIVISION.
+      *> VARRE CONTAPAGAR.DAT INTEIRO E, PARA CADA CONTA AINDA EM ABERTO
+      *> (CP-SITUACAO = 'A') CUJO VENCIMENTO JA PASSOU, GRAVA CP-SITUACAO
+      *> = 'V' (VENCIDA) - PENSADO PARA RODAR TODA NOITE, MAS TAMBEM PODE
+      *> SER DISPARADO A QUALQUER MOMENTO PELO MENU PRINCIPAL
+       100-INICIAR.
+           DISPLAY "--- Marcacao de Contas Vencidas ---".
+           OPEN I-O CONTAPAGAR-FILE.
+           IF ARQUIVO-NAO-ENCONTRADO-CP
+               DISPLAY "AVISO: Nao ha contas lancadas."
+               GOBACK
+           END-IF.
+           IF NOT STATUS-OK-CP
+               DISPLAY "ERRO ao abrir arquivo de contas. Status: "
+                       WS-STATUS-CONTAPAGAR
+               GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+           COMPUTE WS-HOJE-INT = FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE).
+
+           MOVE LOW-VALUES TO CP-PRIMARY-KEY.
+           START CONTAPAGAR-FILE KEY IS GREATER THAN CP-PRIMARY-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-FIM-LEITURA
+           END-START.
+           PERFORM 200-PROCESSAR-PROXIMA UNTIL WS-FIM-LEITURA = 'Y'.
+
+           CLOSE CONTAPAGAR-FILE.
+
+           DISPLAY "Contas marcadas como vencidas: " WS-QTD-MARCADAS.
+           DISPLAY "Pressione <ENTER> para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-PAUSA.
+           GOBACK.
+
+       200-PROCESSAR-PROXIMA.
+           READ CONTAPAGAR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-FIM-LEITURA
+               NOT AT END
+                   IF CP-SITUACAO = 'A'
+                       COMPUTE WS-DATA-VENC-INT =
+                           FUNCTION INTEGER-OF-DATE(CP-DATA-VENC)
+                       IF WS-DATA-VENC-INT < WS-HOJE-INT
+                           PERFORM 300-MARCAR-VENCIDA
+                       END-IF
+                   END-IF
+           END-READ.
+
+       300-MARCAR-VENCIDA.
+           MOVE 'V' TO CP-SITUACAO.
+           REWRITE CONTA-REG
+               INVALID KEY
+                   DISPLAY "AVISO: falha ao marcar como vencida a conta "
+                           CP-NUM-DOC
+               NOT INVALID KEY
+                   ADD 1 TO WS-QTD-MARCADAS
+           END-REWRITE.
